@@ -1,10 +1,35 @@
-  IDENTIFICATION DIVISION.               
-  PROGRAM-ID. ENUMTEST.                  
-  DATA DIVISION.                         
-  LINKAGE SECTION.                       
-    01 EN1 PIC X(20).                    
-    01 EN2 PIC X(20).                    
-  PROCEDURE DIVISION USING EN1 EN2.      
-  BEGIN.                                 
-         MOVE 'THE RED COLOR' TO EN2.    
-  HALT.                                  
+  IDENTIFICATION DIVISION.
+  PROGRAM-ID. ENUMTEST.
+  DATA DIVISION.
+  WORKING-STORAGE SECTION.
+  01 WS-COLOR-TBL.
+     03 FILLER PIC X(40) VALUE
+        'RED                 THE RED COLOR      '.
+     03 FILLER PIC X(40) VALUE
+        'BLUE                THE BLUE COLOR     '.
+     03 FILLER PIC X(40) VALUE
+        'GREEN               THE GREEN COLOR    '.
+  01 WS-COLOR-R REDEFINES WS-COLOR-TBL.
+     03 WS-COLOR-O OCCURS 3.
+        05 WS-COLOR-CODE PIC X(20).
+        05 WS-COLOR-DESC PIC X(20).
+  01 I-COLOR PIC 9 VALUE 0.
+  01 WS-COLOR-FOUND PIC X VALUE 'N'.
+     88 COLOR-FOUND        VALUE 'Y'.
+  LINKAGE SECTION.
+    01 EN1 PIC X(20).
+    01 EN2 PIC X(20).
+  PROCEDURE DIVISION USING EN1 EN2.
+  BEGIN.
+         MOVE 'N' TO WS-COLOR-FOUND.
+         PERFORM VARYING I-COLOR FROM 1 BY 1 UNTIL I-COLOR > 3
+             IF EN1 = WS-COLOR-CODE(I-COLOR)
+                MOVE WS-COLOR-DESC(I-COLOR) TO EN2
+                SET COLOR-FOUND TO TRUE
+                COMPUTE I-COLOR = 3 + 1
+             END-IF
+         END-PERFORM.
+         IF NOT COLOR-FOUND
+            MOVE SPACES TO EN2
+         END-IF.
+  HALT.
