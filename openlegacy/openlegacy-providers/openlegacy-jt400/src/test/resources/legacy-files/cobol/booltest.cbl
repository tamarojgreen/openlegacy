@@ -1,15 +1,45 @@
-     IDENTIFICATION DIVISION.             
-     PROGRAM-ID. BOOLTEST.                
-     DATA DIVISION.                       
-     LINKAGE SECTION.                     
-       01 BOOLPART.                       
-         02 BOOL PIC X.                   
-     PROCEDURE DIVISION USING BOOLPART.   
-     BEGIN.                               
-         EVALUATE BOOL                    
-         WHEN 'Y'                         
-            MOVE 'N' TO BOOL              
-         WHEN 'N'                         
-            MOVE 'Y' TO BOOL              
-         END-EVALUATE.                    
-     HALT.                                
\ No newline at end of file
+     IDENTIFICATION DIVISION.
+     PROGRAM-ID. BOOLTEST.
+     ENVIRONMENT DIVISION.
+     INPUT-OUTPUT SECTION.
+     FILE-CONTROL.
+         SELECT AUDITFILE ASSIGN TO DATABASE-AUDITFILE
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FILE-STATUS.
+     DATA DIVISION.
+     FILE SECTION.
+     FD  AUDITFILE
+             LABEL RECORD IS STANDARD.
+     01  AUDIT-REC.
+         03  AUDIT-USER-ID     PIC X(8).
+         03  AUDIT-TIMESTAMP   PIC X(21).
+         03  AUDIT-OLD-VALUE   PIC X.
+         03  AUDIT-NEW-VALUE   PIC X.
+     WORKING-STORAGE SECTION.
+     01  WS-FILE-STATUS    PIC XX.
+     01  WS-OLD-BOOL       PIC X.
+     LINKAGE SECTION.
+       01 BOOLPART.
+         02 BOOL PIC X.
+       01 BOOL-USER-ID PIC X(8).
+     PROCEDURE DIVISION USING BOOLPART BOOL-USER-ID.
+     BEGIN.
+         MOVE BOOL TO WS-OLD-BOOL.
+         EVALUATE BOOL
+         WHEN 'Y'
+            MOVE 'N' TO BOOL
+         WHEN 'N'
+            MOVE 'P' TO BOOL
+         WHEN 'P'
+            MOVE 'Y' TO BOOL
+         WHEN OTHER
+            MOVE 'Y' TO BOOL
+         END-EVALUATE.
+         OPEN EXTEND AUDITFILE.
+         MOVE BOOL-USER-ID TO AUDIT-USER-ID.
+         MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+         MOVE WS-OLD-BOOL TO AUDIT-OLD-VALUE.
+         MOVE BOOL TO AUDIT-NEW-VALUE.
+         WRITE AUDIT-REC.
+         CLOSE AUDITFILE.
+     HALT.
