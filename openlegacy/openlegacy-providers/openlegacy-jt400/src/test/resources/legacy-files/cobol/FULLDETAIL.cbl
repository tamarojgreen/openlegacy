@@ -1,43 +1,97 @@
-1.00 130526        IDENTIFICATION DIVISION.                                                 
-1.01 131028        DATA DIVISION.                                                           
-2.00 131212        PROGRAM-ID. ITEMDETAIL.                                                  
-2.01 130609        LINKAGE SECTION.                                                         
-2.02 131229           01 ITEM-NUM        PIC 9(8).                                          
-2.04 131229           01 ITEM-RECORD.                                                       
-2.05 131229             02 ITEM-NAME     PIC X(16).                                         
-2.06 131229             02 DESCRIPTION   PIC X(28).                                         
-2.07 131229             02 WEIGHT        PIC 9(4).                                          
-2.08 131229           01 SHIPPING.                                                          
-2.09 140105             02 SHIPPING-METHOD        PIC X(10).                                
-2.10 131229             02 DAYS          PIC 9(4).                                          
-3.00 131231        PROCEDURE DIVISION USING ITEM-NUM ITEM-RECORD SHIPPING.                  
-3.01 131229        BEGIN.                                                                   
-3.02 140105            MOVE 'AIR MAIL  ' TO SHIPPING-METHOD.                                
-3.03 131229            MOVE 2 TO DAYS.                                                      
-3.04 131212            EVALUATE ITEM-NUM                                                    
-3.05 131214              WHEN  1000                                                         
-3.06 131218                 MOVE 'Kid Guitar     ' TO ITEM-NAME                             
-3.07 131218                 MOVE 'Kids Guitar - Musical Toys   ' TO DESCRIPTION             
-3.08 131218                 MOVE 200 TO WEIGHT                                              
-3.09 131218              WHEN 1001                                                          
-3.10 131218                   MOVE 'Ball Pool      ' TO ITEM-NAME                           
-3.11 131218                   MOVE 'Ball Pool - Novelty Toys   ' TO DESCRIPTION             
-3.12 131218                   MOVE 100 TO WEIGHT                                            
-3.13 131218              WHEN 1002                                                          
-3.14 131218                   MOVE 'Water Ball     ' TO ITEM-NAME                           
-3.15 131218                   MOVE 'Water Ball - Balls         ' TO DESCRIPTION             
-3.16 131218                   MOVE 1000 TO WEIGHT                                           
-3.17 131218               WHEN 1003                                                         
-3.18 131218                   MOVE 'Frisbee        ' TO ITEM-NAME                           
-3.19 131218                   MOVE  'Dog Frisbee - Pet Toys     ' TO DESCRIPTION            
-3.20 131218                   MOVE 5000 TO WEIGHT                                           
-3.21 131218              WHEN 1004                                                          
-3.22 131218                   MOVE 'Pig Bank       ' TO ITEM-NAME                           
-3.23 131218                   MOVE 'Pig Saving Bank - Ceramics ' TO DESCRIPTION             
-3.24 131218                   MOVE 5000 TO WEIGHT                                           
-3.25 131212              WHEN OTHER                                                         
-3.26 131218                 MOVE 0 TO WEIGHT                                                
-3.27 131212                 MOVE 'ERROR          ' TO ITEM-NAME                             
-3.28 131218                 MOVE 'OBJECT NOT FOUND          ' TO DESCRIPTION                
-3.29 131212            END-EVALUATE.                                                        
-4.06 131010        HALT.                                                                    
+1.00 130526        IDENTIFICATION DIVISION.                                                  
+1.01 131028        DATA DIVISION.                                                            
+2.00 131212        PROGRAM-ID. ITEMDETAIL.                                                   
+2.01 260808        ENVIRONMENT DIVISION.                                                     
+2.02 260808        INPUT-OUTPUT SECTION.                                                     
+2.03 260808        FILE-CONTROL.                                                             
+2.04 260808            SELECT ITEMMSTR ASSIGN TO DATABASE-ITEMMSTR                           
+2.05 260808                ORGANIZATION IS INDEXED                                           
+2.06 260808                ACCESS MODE IS DYNAMIC                                            
+2.07 260808                RECORD KEY IS IM-ITEM-NUM                                         
+2.08 260808                FILE STATUS IS WS-FILE-STATUS.                                    
+2.09 260808        FILE SECTION.                                                             
+2.10 260808        FD  ITEMMSTR                                                              
+2.11 260808                LABEL RECORD IS STANDARD.                                         
+2.12 260808        01  ITEMMSTR-REC.                                                         
+2.13 260808           03  IM-ITEM-NUM       PIC 9(8).                                        
+2.14 260808           03  IM-ITEM-NAME      PIC X(16).                                       
+2.15 260808           03  IM-DESCRIPTION    PIC X(28).                                       
+2.16 260808           03  IM-WEIGHT         PIC 9(4).                                        
+2.17 260808           03  IM-SHIP-METHOD    PIC X(10).                                       
+2.18 260808           03  IM-SHIP-DAYS      PIC 9(4).                                        
+2.19 260808           03  IM-UNIT-PRICE     PIC 9(5)V99.                                     
+2.20 260808           03  IM-QTY-ON-HAND    PIC 9(5).                                        
+2.21 260808           03  IM-REORDER-POINT  PIC 9(5).                                        
+2.22 260808           03  IM-CATEGORY       PIC X(16).                                       
+2.23 260808           03  IM-DESCRIPTION-LONG       PIC X(80).                               
+2.24 260808        WORKING-STORAGE SECTION.                                                  
+2.25 260808        01  WS-FILE-STATUS    PIC XX.                                             
+2.26 260808        LINKAGE SECTION.                                                          
+2.27 260808        01 ITEM-NUM        PIC 9(8).                                              
+2.28 260808        01 ITEM-RECORD.                                                           
+2.29 260808          02 ITEM-NAME     PIC X(16).                                             
+2.30 260808          02 DESCRIPTION   PIC X(28).                                             
+2.31 260808          02 WEIGHT        PIC 9(4).                                              
+2.32 260808          02 UNIT-PRICE    PIC 9(5)V99.                                           
+2.33 260808        01 SHIPPING.                                                              
+2.34 260808          02 SHIPPING-METHOD        PIC X(10).                                    
+2.35 260808          02 DAYS          PIC 9(4).                                              
+2.36 260808        01 ITEM-FOUND      PIC X.                                                 
+2.37 260808        01 DESCRIPTION-LONG PIC X(80).                                            
+3.00 260808        PROCEDURE DIVISION USING ITEM-NUM ITEM-RECORD SHIPPING                    
+3.01 260808            ITEM-FOUND DESCRIPTION-LONG.                                          
+3.02 260808        BEGIN.                                                                    
+3.03 260808            MOVE ITEM-NUM TO IM-ITEM-NUM.                                         
+3.04 260808            OPEN INPUT ITEMMSTR.                                                  
+3.05 260808            READ ITEMMSTR                                                         
+3.06 260808                KEY IS IM-ITEM-NUM                                                
+3.07 260808                INVALID KEY                                                       
+3.08 260808                   MOVE 'AIR MAIL  ' TO SHIPPING-METHOD                           
+3.09 260808                   MOVE 2 TO DAYS                                                 
+3.10 260808                   MOVE 0 TO UNIT-PRICE                                           
+3.11 260808                NOT INVALID KEY                                                   
+3.12 260808                   MOVE IM-SHIP-METHOD TO SHIPPING-METHOD                         
+3.13 260808                   MOVE IM-SHIP-DAYS   TO DAYS                                    
+3.14 260808                   MOVE IM-UNIT-PRICE  TO UNIT-PRICE                              
+3.15 260808            END-READ.                                                             
+3.16 260808            CLOSE ITEMMSTR.                                                       
+3.17 260808            MOVE 'Y' TO ITEM-FOUND.                                               
+3.18 260808            EVALUATE ITEM-NUM                                                     
+3.19 260808              WHEN  1000                                                          
+3.20 260808                 MOVE 'Kid Guitar     ' TO ITEM-NAME                              
+3.21 260808                 MOVE 'Kids Guitar - Musical Toys   ' TO DESCRIPTION              
+3.22 260808                 MOVE 200 TO WEIGHT                                               
+3.23 260808                 MOVE 'A pint guitar built for small hands.' TO                   
+3.24 260808                    DESCRIPTION-LONG                                              
+3.25 260808              WHEN 1001                                                           
+3.26 260808                   MOVE 'Ball Pool      ' TO ITEM-NAME                            
+3.27 260808                   MOVE 'Ball Pool - Novelty Toys   ' TO DESCRIPTION              
+3.28 260808                   MOVE 100 TO WEIGHT                                             
+3.29 260808                   MOVE 'A pop-up mesh pool with soft plastic balls.' TO          
+3.30 260808                      DESCRIPTION-LONG                                            
+3.31 260808              WHEN 1002                                                           
+3.32 260808                   MOVE 'Water Ball     ' TO ITEM-NAME                            
+3.33 260808                   MOVE 'Water Ball - Balls         ' TO DESCRIPTION              
+3.34 260808                   MOVE 1000 TO WEIGHT                                            
+3.35 260808                   MOVE 'An inflatable ball for backyard water play.' TO          
+3.36 260808                      DESCRIPTION-LONG                                            
+3.37 260808               WHEN 1003                                                          
+3.38 260808                   MOVE 'Frisbee        ' TO ITEM-NAME                            
+3.39 260808                   MOVE  'Dog Frisbee - Pet Toys     ' TO DESCRIPTION             
+3.40 260808                   MOVE 5000 TO WEIGHT                                            
+3.41 260808                   MOVE 'A soft rubber frisbee sized for dogs.' TO                
+3.42 260808                      DESCRIPTION-LONG                                            
+3.43 260808              WHEN 1004                                                           
+3.44 260808                   MOVE 'Pig Bank       ' TO ITEM-NAME                            
+3.45 260808                   MOVE 'Pig Saving Bank - Ceramics ' TO DESCRIPTION              
+3.46 260808                   MOVE 5000 TO WEIGHT                                            
+3.47 260808                   MOVE 'A hand-painted ceramic piggy bank.' TO                   
+3.48 260808                      DESCRIPTION-LONG                                            
+3.49 260808              WHEN OTHER                                                          
+3.50 260808                 MOVE 0 TO WEIGHT                                                 
+3.51 260808                 MOVE 'ERROR          ' TO ITEM-NAME                              
+3.52 260808                 MOVE 'OBJECT NOT FOUND          ' TO DESCRIPTION                 
+3.53 260808                 MOVE SPACES TO DESCRIPTION-LONG                                  
+3.54 260808                 MOVE 'N' TO ITEM-FOUND                                           
+3.55 260808            END-EVALUATE.                                                         
+4.06 131010        HALT.                                                                     
