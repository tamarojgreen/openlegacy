@@ -1,10 +1,48 @@
 
-  IDENTIFICATION DIVISION.             
-  PROGRAM-ID. BIGINTCBL.                 
-  LINKAGE SECTION.                     
-     01 CHILD1 PIC 9(12).              
-  PROCEDURE DIVISION USING CHILD1.     
-  BEGIN.                               
-      COMPUTE CHILD1 = CHILD1 + 1.     
-      STOP RUN.                        
-  HALT.                                
+  IDENTIFICATION DIVISION.
+  PROGRAM-ID. BIGINTCBL.
+  ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+  FILE-CONTROL.
+      SELECT SEQFILE ASSIGN TO DATABASE-SEQFILE
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS SEQ-FILE-NAME
+          FILE STATUS IS WS-FILE-STATUS.
+  DATA DIVISION.
+  FILE SECTION.
+  FD  SEQFILE
+          LABEL RECORD IS STANDARD.
+  01  SEQFILE-REC.
+      03  SEQ-FILE-NAME     PIC X(16).
+      03  SEQ-LAST-VALUE    PIC 9(12).
+  WORKING-STORAGE SECTION.
+  01  WS-FILE-STATUS    PIC XX.
+  01  WS-SEQ-FOUND      PIC X VALUE 'N'.
+      88 SEQ-FOUND           VALUE 'Y'.
+  LINKAGE SECTION.
+     01 SEQ-NAME PIC X(16).
+     01 CHILD1 PIC 9(12).
+  PROCEDURE DIVISION USING SEQ-NAME CHILD1.
+  BEGIN.
+      MOVE 'N' TO WS-SEQ-FOUND.
+      OPEN I-O SEQFILE.
+      MOVE SEQ-NAME TO SEQ-FILE-NAME.
+      READ SEQFILE
+          KEY IS SEQ-FILE-NAME
+          INVALID KEY
+             MOVE 0 TO SEQ-LAST-VALUE
+          NOT INVALID KEY
+             SET SEQ-FOUND TO TRUE
+      END-READ.
+      COMPUTE SEQ-LAST-VALUE = SEQ-LAST-VALUE + 1.
+      MOVE SEQ-NAME TO SEQ-FILE-NAME.
+      IF SEQ-FOUND
+         REWRITE SEQFILE-REC
+      ELSE
+         WRITE SEQFILE-REC
+      END-IF.
+      MOVE SEQ-LAST-VALUE TO CHILD1.
+      CLOSE SEQFILE.
+      STOP RUN.
+  HALT.
