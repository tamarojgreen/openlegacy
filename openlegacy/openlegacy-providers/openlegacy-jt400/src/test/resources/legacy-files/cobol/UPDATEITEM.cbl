@@ -1,15 +1,98 @@
-1.00 130526        IDENTIFICATION DIVISION.                                                 
-1.01 131028        DATA DIVISION.                                                           
-2.00 140105        PROGRAM-ID. UPDATEITEM.                                                  
-2.01 130609        LINKAGE SECTION.                                                         
-2.02 131229           01 ITEM-NUM        PIC 9(8).                                          
-2.04 131229           01 ITEM-RECORD.                                                       
-2.05 131229             02 ITEM-NAME     PIC X(16).                                         
-2.06 131229             02 DESCRIPTION   PIC X(28).                                         
-2.07 131229             02 WEIGHT        PIC 9(4).                                          
-2.08 131229           01 SHIPPING.                                                          
-2.09 131229             02 METHOD        PIC X(10).                                         
-2.10 131229             02 DAYS          PIC 9(4).                                          
-3.00 131231        PROCEDURE DIVISION USING ITEM-NUM ITEM-RECORD SHIPPING.                  
-3.01 131229        BEGIN.                                                                   
-4.06 131010        HALT.                                                                    
+1.00 130526        IDENTIFICATION DIVISION.                                                  
+1.01 131028        DATA DIVISION.                                                            
+2.00 140105        PROGRAM-ID. UPDATEITEM.                                                   
+2.01 260808        ENVIRONMENT DIVISION.                                                     
+2.02 260808        INPUT-OUTPUT SECTION.                                                     
+2.03 260808        FILE-CONTROL.                                                             
+2.04 260808            SELECT ITEMMSTR ASSIGN TO DATABASE-ITEMMSTR                           
+2.05 260808                ORGANIZATION IS INDEXED                                           
+2.06 260808                ACCESS MODE IS DYNAMIC                                            
+2.07 260808                RECORD KEY IS IM-ITEM-NUM                                         
+2.08 260808                FILE STATUS IS WS-FILE-STATUS.                                    
+2.09 260808        FILE SECTION.                                                             
+2.10 260808        FD  ITEMMSTR                                                              
+2.11 260808                LABEL RECORD IS STANDARD.                                         
+2.12 260808        01  ITEMMSTR-REC.                                                         
+2.13 260808           03  IM-ITEM-NUM       PIC 9(8).                                        
+2.14 260808           03  IM-ITEM-NAME      PIC X(16).                                       
+2.15 260808           03  IM-DESCRIPTION    PIC X(28).                                       
+2.16 260808           03  IM-WEIGHT         PIC 9(4).                                        
+2.17 260808           03  IM-SHIP-METHOD    PIC X(10).                                       
+2.18 260808           03  IM-SHIP-DAYS      PIC 9(4).                                        
+2.19 260808           03  IM-UNIT-PRICE     PIC 9(5)V99.                                     
+2.20 260808           03  IM-QTY-ON-HAND    PIC 9(5).                                        
+2.21 260808           03  IM-REORDER-POINT  PIC 9(5).                                        
+2.22 260808           03  IM-CATEGORY       PIC X(16).                                       
+2.23 260808           03  IM-DESCRIPTION-LONG       PIC X(80).                               
+2.24 260808        WORKING-STORAGE SECTION.                                                  
+2.25 260808        01  WS-FILE-STATUS    PIC XX.                                             
+2.26 260808        01  WS-CARRIER-TBL.                                                       
+2.27 260808           03  FILLER          PIC X(10) VALUE 'AIR MAIL  '.                      
+2.28 260808           03  FILLER          PIC X(10) VALUE 'GROUND    '.                      
+2.29 260808           03  FILLER          PIC X(10) VALUE 'EXPRESS   '.                      
+2.30 260808           03  FILLER          PIC X(10) VALUE 'PRIORITY  '.                      
+2.31 260808           03  FILLER          PIC X(10) VALUE 'FREIGHT   '.                      
+2.32 260808        01  WS-CARRIER-R REDEFINES WS-CARRIER-TBL.                                
+2.33 260808           03  WS-CARRIER-O OCCURS 5  PIC X(10).                                  
+2.34 260808        01  WS-METHOD-VALID   PIC X VALUE 'N'.                                    
+2.35 260808           88 METHOD-VALID          VALUE 'Y'.                                    
+2.36 260808        01  I-CARRIER         PIC 9 VALUE 0.                                      
+2.37 260808        LINKAGE SECTION.                                                          
+2.38 260808        01 ITEM-NUM        PIC 9(8).                                              
+2.39 260808        01 ITEM-RECORD.                                                           
+2.40 260808          02 ITEM-NAME     PIC X(16).                                             
+2.41 260808          02 DESCRIPTION   PIC X(28).                                             
+2.42 260808          02 WEIGHT        PIC 9(4).                                              
+2.43 260808          02 UNIT-PRICE    PIC 9(5)V99.                                           
+2.44 260808          02 CATEGORY      PIC X(16).                                             
+2.45 260808          02 DESCRIPTION-LONG PIC X(80).                                          
+2.46 260808        01 SHIPPING.                                                              
+2.47 260808          02 METHOD        PIC X(10).                                             
+2.48 260808          02 DAYS          PIC 9(4).                                              
+2.49 260808        01 METHOD-VALID-OUT PIC X.
+2.50 260808        01 UPD-PERMISSION-TOKEN PIC X.
+2.51 260808           88 UPD-PERMITTED        VALUE '1'.
+2.52 260808        01 UPD-PERM-DENIED-OUT PIC X.
+2.53 260808           88 UPD-PERM-DENIED      VALUE 'Y'.
+3.00 260808        PROCEDURE DIVISION USING ITEM-NUM ITEM-RECORD SHIPPING
+3.01 260808            METHOD-VALID-OUT UPD-PERMISSION-TOKEN
+3.02 260808            UPD-PERM-DENIED-OUT.
+3.03 260808        BEGIN.
+3.04 260808            MOVE ITEM-NUM TO IM-ITEM-NUM.
+3.05 260808            MOVE 'N' TO WS-METHOD-VALID.
+3.06 260808            MOVE 'N' TO UPD-PERM-DENIED-OUT.
+3.07 260808            PERFORM VARYING I-CARRIER FROM 1 BY 1
+3.08 260808                    UNTIL I-CARRIER > 5
+3.09 260808               IF METHOD = WS-CARRIER-O(I-CARRIER)
+3.10 260808                  SET METHOD-VALID TO TRUE
+3.11 260808                  COMPUTE I-CARRIER = 5 + 1
+3.12 260808               END-IF
+3.13 260808            END-PERFORM.
+3.14 260808            MOVE WS-METHOD-VALID TO METHOD-VALID-OUT.
+3.15 260808            IF NOT UPD-PERMITTED
+3.16 260808               SET UPD-PERM-DENIED TO TRUE
+3.17 260808            ELSE
+3.18 260808               OPEN I-O ITEMMSTR
+3.19 260808               READ ITEMMSTR
+3.20 260808                   KEY IS IM-ITEM-NUM
+3.21 260808                   INVALID KEY
+3.22 260808                      MOVE 'ERROR          ' TO ITEM-NAME
+3.23 260808                      MOVE 'OBJECT NOT FOUND          ' TO DESCRIPTION
+3.24 260808                      MOVE 0 TO WEIGHT
+3.25 260808                      MOVE 0 TO UNIT-PRICE
+3.26 260808                   NOT INVALID KEY
+3.27 260808                      IF METHOD-VALID
+3.28 260808                         MOVE ITEM-NAME   TO IM-ITEM-NAME
+3.29 260808                         MOVE DESCRIPTION TO IM-DESCRIPTION
+3.30 260808                         MOVE WEIGHT      TO IM-WEIGHT
+3.31 260808                         MOVE UNIT-PRICE  TO IM-UNIT-PRICE
+3.32 260808                         MOVE CATEGORY    TO IM-CATEGORY
+3.33 260808                         MOVE DESCRIPTION-LONG TO IM-DESCRIPTION-LONG
+3.34 260808                         MOVE METHOD      TO IM-SHIP-METHOD
+3.35 260808                         MOVE DAYS        TO IM-SHIP-DAYS
+3.36 260808                         REWRITE ITEMMSTR-REC
+3.37 260808                      END-IF
+3.38 260808               END-READ
+3.39 260808               CLOSE ITEMMSTR
+3.40 260808            END-IF.
+4.06 131010        HALT.
