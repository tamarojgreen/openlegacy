@@ -1,11 +1,15 @@
-1.00 130526        IDENTIFICATION DIVISION.                                                 
-2.00 130609        PROGRAM-ID ROICBL2.                                                      
-2.01 130609        LINKAGE SECTION.                                                         
-2.02 130609        01 PARAM1.                                                               
-2.03 130817           02 CHILD1 PIC 99.                                                     
-2.04 130817           02 CHILD2 PIC 99.                                                     
-3.00 130609        PROCEDURE DIVISION USING PARAM1.                                         
-3.01 130609        BEGIN.                                                                   
-3.03 130817            COMPUTE CHILD2 = CHILD1 + CHILD1.                                    
-4.03 130609            STOP RUN.                                                            
-4.04 130609        HALT.                                                                    
+1.00 130526        IDENTIFICATION DIVISION.                                                  
+2.00 130609        PROGRAM-ID. ROICBL2.                                                       
+2.01 130609        LINKAGE SECTION.                                                          
+2.02 130609        01 PARAM1.                                                                
+2.03 260808           02 ROI-PRINCIPAL        PIC 9(9)V99.                                   
+2.04 260808           02 ROI-ANNUAL-RATE      PIC 9(3)V99.                                   
+2.05 260808           02 ROI-TERM-MONTHS      PIC 9(3).                                      
+2.06 260808           02 ROI-PROJECTED-RETURN PIC 9(9)V99.                                   
+3.00 130609        PROCEDURE DIVISION USING PARAM1.                                          
+3.01 130609        BEGIN.                                                                    
+3.03 260808            COMPUTE ROI-PROJECTED-RETURN =                                        
+3.04 260808                ROI-PRINCIPAL * (ROI-ANNUAL-RATE / 100)                           
+3.05 260808                    * (ROI-TERM-MONTHS / 12).                                     
+4.03 130609            STOP RUN.                                                             
+4.04 130609        HALT.                                                                     
