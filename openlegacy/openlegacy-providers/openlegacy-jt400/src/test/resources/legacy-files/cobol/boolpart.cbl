@@ -1,16 +1,45 @@
-0001.00        IDENTIFICATION DIVISION.          
-0002.00        PROGRAM-ID. BOOLTEST.             
-0002.01        DATA DIVISION.                    
-0002.03        LINKAGE SECTION.                  
-0002.04          01 BOOLPART.                    
-0002.05            02 BOOL PIC X.                
-0003.00        PROCEDURE DIVISION USING BOOLPART.
-0003.01        BEGIN.                            
-0003.02            EVALUATE BOOL                 
-0003.03            WHEN 'Y'                      
-0003.04               MOVE 'N' TO BOOL           
-0003.05            WHEN 'N'                      
-0003.06               MOVE 'Y' TO BOOL           
-0003.07            END-EVALUATE.                 
-0006.00        HALT.                             
-       
\ No newline at end of file
+0001.00        IDENTIFICATION DIVISION.                          
+0002.00        PROGRAM-ID. BOOLTEST.                             
+0002.01        ENVIRONMENT DIVISION.                             
+0002.02        INPUT-OUTPUT SECTION.                             
+0002.03        FILE-CONTROL.                                     
+0002.04            SELECT AUDITFILE ASSIGN TO DATABASE-AUDITFILE 
+0002.05                ORGANIZATION IS LINE SEQUENTIAL           
+0002.06                FILE STATUS IS WS-FILE-STATUS.            
+0002.07        DATA DIVISION.                                    
+0002.08        FILE SECTION.                                     
+0002.09        FD  AUDITFILE                                     
+0002.10                LABEL RECORD IS STANDARD.                 
+0002.11        01  AUDIT-REC.                                    
+0002.12            03  AUDIT-USER-ID     PIC X(8).               
+0002.13            03  AUDIT-TIMESTAMP   PIC X(21).              
+0002.14            03  AUDIT-OLD-VALUE   PIC X.                  
+0002.15            03  AUDIT-NEW-VALUE   PIC X.                  
+0002.16        WORKING-STORAGE SECTION.                          
+0002.17        01  WS-FILE-STATUS    PIC XX.                     
+0002.18        01  WS-OLD-BOOL       PIC X.                      
+0002.19        LINKAGE SECTION.                                  
+0002.20          01 BOOLPART.                                    
+0002.21            02 BOOL PIC X.                                
+0002.22          01 BOOL-USER-ID PIC X(8).                       
+0003.00        PROCEDURE DIVISION USING BOOLPART BOOL-USER-ID.   
+0003.01        BEGIN.                                            
+0003.02            MOVE BOOL TO WS-OLD-BOOL.                     
+0003.03            EVALUATE BOOL                                 
+0003.04            WHEN 'Y'                                      
+0003.05               MOVE 'N' TO BOOL                           
+0003.06            WHEN 'N'                                      
+0003.07               MOVE 'P' TO BOOL                           
+0003.08            WHEN 'P'                                      
+0003.09               MOVE 'Y' TO BOOL                           
+0003.10            WHEN OTHER                                    
+0003.11               MOVE 'Y' TO BOOL                           
+0003.12            END-EVALUATE.                                 
+0004.00            OPEN EXTEND AUDITFILE.                        
+0004.01            MOVE BOOL-USER-ID TO AUDIT-USER-ID.           
+0004.02            MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+0004.03            MOVE WS-OLD-BOOL TO AUDIT-OLD-VALUE.          
+0004.04            MOVE BOOL TO AUDIT-NEW-VALUE.                 
+0004.05            WRITE AUDIT-REC.                              
+0004.06            CLOSE AUDITFILE.                              
+0006.00        HALT.                                             
