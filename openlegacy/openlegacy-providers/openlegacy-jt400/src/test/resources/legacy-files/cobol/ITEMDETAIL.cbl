@@ -1,37 +1,67 @@
-1.00 130526        IDENTIFICATION DIVISION.                                                 
-1.01 131028        DATA DIVISION.                                                           
-2.00 131212        PROGRAM-ID. ITEMDETAIL.                                                  
-2.01 130609        LINKAGE SECTION.                                                         
-2.02 131218           01 ITEM-NUM      PIC 9(8).                                            
-2.05 131212           01 ITEM-NAME     PIC X(16).                                           
-2.06 131218           01 DESCRIPTION   PIC X(28).                                           
-2.07 131218           01 WEIGHT   PIC 9(4).                                                 
-3.00 131212        PROCEDURE DIVISION USING ITEM-NUM ITEM-NAME DESCRIPTION WEIGHT.          
-3.01 131212        BEGIN.                                                                   
-3.02 131212            EVALUATE ITEM-NUM                                                    
-3.03 131214              WHEN  1000                                                         
-3.04 131218                 MOVE 'Kid Guitar     ' TO ITEM-NAME                             
-3.05 131218                 MOVE 'Kids Guitar - Musical Toys   ' TO DESCRIPTION             
-3.06 131218                 MOVE 200 TO WEIGHT                                              
-3.07 131218              WHEN 1001                                                          
-3.08 131218                   MOVE 'Ball Pool      ' TO ITEM-NAME                           
-3.09 131218                   MOVE 'Ball Pool - Novelty Toys   ' TO DESCRIPTION             
-3.10 131218                   MOVE 100 TO WEIGHT                                            
-3.11 131218              WHEN 1002                                                          
-3.12 131218                   MOVE 'Water Ball     ' TO ITEM-NAME                           
-3.13 131218                   MOVE 'Water Ball - Balls         ' TO DESCRIPTION             
-3.14 131218                   MOVE 1000 TO WEIGHT                                           
-3.15 131218               WHEN 1003                                                         
-3.16 131218                   MOVE 'Frisbee        ' TO ITEM-NAME                           
-3.17 131218                   MOVE  'Dog Frisbee - Pet Toys     ' TO DESCRIPTION            
-3.18 131218                   MOVE 5000 TO WEIGHT                                           
-3.19 131218              WHEN 1004                                                          
-3.20 131218                   MOVE 'Pig Bank       ' TO ITEM-NAME                           
-3.21 131218                   MOVE 'Pig Saving Bank - Ceramics ' TO DESCRIPTION             
-3.22 131218                   MOVE 5000 TO WEIGHT                                           
-3.23 131212              WHEN OTHER                                                         
-3.24 131218                 MOVE 0 TO WEIGHT                                                
-3.25 131212                 MOVE 'ERROR          ' TO ITEM-NAME                             
-3.26 131218                 MOVE 'OBJECT NOT FOUND          ' TO DESCRIPTION                
-3.27 131212            END-EVALUATE.                                                        
-4.06 131010        HALT.                                                                    
+1.00 130526        IDENTIFICATION DIVISION.                                                  
+1.01 131028        DATA DIVISION.                                                            
+2.00 131212        PROGRAM-ID. ITEMDETAIL.                                                   
+2.01 260808        ENVIRONMENT DIVISION.                                                     
+2.02 260808        INPUT-OUTPUT SECTION.                                                     
+2.03 260808        FILE-CONTROL.                                                             
+2.04 260808            SELECT ITEMMSTR ASSIGN TO DATABASE-ITEMMSTR                           
+2.05 260808                ORGANIZATION IS INDEXED                                           
+2.06 260808                ACCESS MODE IS DYNAMIC                                            
+2.07 260808                RECORD KEY IS IM-ITEM-NUM                                         
+2.08 260808                FILE STATUS IS WS-FILE-STATUS.                                    
+2.09 260808        FILE SECTION.                                                             
+2.10 260808        FD  ITEMMSTR                                                              
+2.11 260808                LABEL RECORD IS STANDARD.                                         
+2.12 260808        01  ITEMMSTR-REC.                                                         
+2.13 260808           03  IM-ITEM-NUM       PIC 9(8).                                        
+2.14 260808           03  IM-ITEM-NAME      PIC X(16).                                       
+2.15 260808           03  IM-DESCRIPTION    PIC X(28).                                       
+2.16 260808           03  IM-WEIGHT         PIC 9(4).                                        
+2.17 260808           03  IM-SHIP-METHOD    PIC X(10).                                       
+2.18 260808           03  IM-SHIP-DAYS      PIC 9(4).                                        
+2.19 260808           03  IM-UNIT-PRICE     PIC 9(5)V99.                                     
+2.20 260808           03  IM-QTY-ON-HAND    PIC 9(5).                                        
+2.21 260808           03  IM-REORDER-POINT  PIC 9(5).                                        
+2.22 260808           03  IM-CATEGORY       PIC X(16).                                       
+2.23 260808           03  IM-DESCRIPTION-LONG       PIC X(80).                               
+2.24 260808        WORKING-STORAGE SECTION.                                                  
+2.25 260808        01  WS-FILE-STATUS    PIC XX.                                             
+2.26 260808        LINKAGE SECTION.                                                          
+2.27 260808        01 ITEM-NUM      PIC 9(8).                                                
+2.28 260808        01 ITEM-NAME     PIC X(16).                                               
+2.29 260808        01 DESCRIPTION   PIC X(28).                                               
+2.30 260808        01 WEIGHT   PIC 9(4).                                                     
+2.31 260808        01 UNIT-PRICE    PIC 9(5)V99.                                             
+2.32 260808        01 QTY-ON-HAND   PIC 9(5).                                                
+2.33 260808        01 CATEGORY      PIC X(16).                                               
+2.34 260808        01 ITEM-FOUND    PIC X.                                                   
+2.35 260808        01 DESCRIPTION-LONG PIC X(80).                                            
+3.00 260808        PROCEDURE DIVISION USING ITEM-NUM ITEM-NAME DESCRIPTION WEIGHT            
+3.01 260808            UNIT-PRICE QTY-ON-HAND CATEGORY ITEM-FOUND                            
+3.02 260808            DESCRIPTION-LONG.                                                     
+3.03 260808        BEGIN.                                                                    
+3.04 260808            MOVE ITEM-NUM TO IM-ITEM-NUM.                                         
+3.05 260808            OPEN INPUT ITEMMSTR.                                                  
+3.06 260808            READ ITEMMSTR                                                         
+3.07 260808                KEY IS IM-ITEM-NUM                                                
+3.08 260808                INVALID KEY                                                       
+3.09 260808                   MOVE 0 TO WEIGHT                                               
+3.10 260808                   MOVE 0 TO UNIT-PRICE                                           
+3.11 260808                   MOVE 0 TO QTY-ON-HAND                                          
+3.12 260808                   MOVE SPACES TO CATEGORY                                        
+3.13 260808                   MOVE 'ERROR          ' TO ITEM-NAME                            
+3.14 260808                   MOVE 'OBJECT NOT FOUND          ' TO DESCRIPTION               
+3.15 260808                   MOVE SPACES TO DESCRIPTION-LONG                                
+3.16 260808                   MOVE 'N' TO ITEM-FOUND                                         
+3.17 260808                NOT INVALID KEY                                                   
+3.18 260808                   MOVE IM-ITEM-NAME   TO ITEM-NAME                               
+3.19 260808                   MOVE IM-DESCRIPTION TO DESCRIPTION                             
+3.20 260808                   MOVE IM-WEIGHT      TO WEIGHT                                  
+3.21 260808                   MOVE IM-UNIT-PRICE  TO UNIT-PRICE                              
+3.22 260808                   MOVE IM-QTY-ON-HAND TO QTY-ON-HAND                             
+3.23 260808                   MOVE IM-CATEGORY    TO CATEGORY                                
+3.24 260808                   MOVE IM-DESCRIPTION-LONG TO DESCRIPTION-LONG                   
+3.25 260808                   MOVE 'Y' TO ITEM-FOUND                                         
+3.26 260808            END-READ.                                                             
+3.27 260808            CLOSE ITEMMSTR.                                                       
+4.06 131010        HALT.                                                                     
