@@ -1,27 +1,61 @@
-1.00 130526        IDENTIFICATION DIVISION.                                                 
-1.01 131028        DATA DIVISION.                                                           
-2.00 131210        PROGRAM-ID. ITEMS.                                                       
-2.01 130609        LINKAGE SECTION.                                                         
-2.02 131210        01 TOPL.                                                                 
-2.03 131217           03 ITEMS      OCCURS 5 TIMES.                                         
-2.04 131210              05  NUM               PIC 9(4).                                    
-2.05 131210              05  NAME              PIC X(16).                                   
-2.06 131217              05  DESCRIPTION       PIC X(28).                                   
-3.00 131210        PROCEDURE DIVISION USING TOPL.                                           
-3.01 130609        BEGIN.                                                                   
-3.02 131210            MOVE 1000 TO NUM(1)                                                  
-3.03 131217            MOVE 'Kid Guitar     ' TO NAME(1)                                    
-3.04 131217            MOVE 'Kids Guitar - Musical Toys ' TO DESCRIPTION(1).                
-3.05 131210            MOVE 1001 TO NUM(2)                                                  
-3.06 131217            MOVE 'Ball Pool      ' TO NAME(2)                                    
-3.07 131217            MOVE 'Ball Pool - Novelty Toys   ' TO DESCRIPTION(2).                
-3.08 131217            MOVE 1002 TO NUM(3)                                                  
-3.09 131217            MOVE 'Water Ball     ' TO NAME(3)                                    
-3.10 131217            MOVE 'Water Ball - Balls         ' TO DESCRIPTION(3).                
-3.11 131217            MOVE 1003 TO NUM(4)                                                  
-3.12 131217            MOVE 'Frisbee        ' TO NAME(4)                                    
-3.13 131217            MOVE 'Dog Frisbee - Pet Toys     ' TO DESCRIPTION(4).                
-3.14 131217            MOVE 1004 TO NUM(5)                                                  
-3.15 131217            MOVE 'Pig Bank       ' TO NAME(5)                                    
-3.16 131217            MOVE 'Pig Saving Bank - Ceramics ' TO DESCRIPTION(5).                
-4.06 131010        HALT.                                                                    
+1.00 130526        IDENTIFICATION DIVISION.                                                  
+1.01 131028        DATA DIVISION.                                                            
+2.00 131210        PROGRAM-ID. ITEMS.                                                        
+2.01 260808        ENVIRONMENT DIVISION.                                                     
+2.02 260808        INPUT-OUTPUT SECTION.                                                     
+2.03 260808        FILE-CONTROL.                                                             
+2.04 260808            SELECT ITEMMSTR ASSIGN TO DATABASE-ITEMMSTR                           
+2.05 260808                ORGANIZATION IS INDEXED                                           
+2.06 260808                ACCESS MODE IS DYNAMIC                                            
+2.07 260808                RECORD KEY IS IM-ITEM-NUM                                         
+2.08 260808                FILE STATUS IS WS-FILE-STATUS.                                    
+2.09 260808        FILE SECTION.                                                             
+2.10 260808        FD  ITEMMSTR                                                              
+2.11 260808                LABEL RECORD IS STANDARD.                                         
+2.12 260808        01  ITEMMSTR-REC.                                                         
+2.13 260808           03  IM-ITEM-NUM       PIC 9(8).                                        
+2.14 260808           03  IM-ITEM-NAME      PIC X(16).                                       
+2.15 260808           03  IM-DESCRIPTION    PIC X(28).                                       
+2.16 260808           03  IM-WEIGHT         PIC 9(4).                                        
+2.17 260808           03  IM-SHIP-METHOD    PIC X(10).                                       
+2.18 260808           03  IM-SHIP-DAYS      PIC 9(4).                                        
+2.19 260808           03  IM-UNIT-PRICE     PIC 9(5)V99.                                     
+2.20 260808           03  IM-QTY-ON-HAND    PIC 9(5).                                        
+2.21 260808           03  IM-REORDER-POINT  PIC 9(5).                                        
+2.22 260808           03  IM-CATEGORY     PIC X(16).                                         
+2.23 260808           03  IM-DESCRIPTION-LONG     PIC X(80).                                 
+2.24 260808        WORKING-STORAGE SECTION.                                                  
+2.25 260808        01  WS-FILE-STATUS    PIC XX.                                             
+2.26 260808        01  WS-ITEM-IDX       PIC 9 VALUE 0.                                      
+2.27 260808           88 WS-ITEM-TBL-FULL      VALUE 5.                                      
+2.28 260808        01  WS-MSTR-END       PIC X VALUE 'N'.                                    
+2.29 260808           88 MSTR-END               VALUE 'Y'.                                   
+2.30 260808        LINKAGE SECTION.                                                          
+2.31 260808        01 TOPL.                                                                  
+2.32 260808           03 ITEMS      OCCURS 5 TIMES.                                          
+2.33 260808              05  NUM               PIC 9(4).                                     
+2.34 260808              05  NAME              PIC X(16).                                    
+2.35 260808              05  DESCRIPTION       PIC X(28).                                    
+3.00 131210        PROCEDURE DIVISION USING TOPL.                                            
+3.01 130609        BEGIN.
+3.17 260808            MOVE 0 TO WS-ITEM-IDX.
+3.18 260808            MOVE 'N' TO WS-MSTR-END.                                              
+3.19 260808            OPEN INPUT ITEMMSTR.                                                  
+3.20 260808            MOVE LOW-VALUES TO IM-ITEM-NUM.                                       
+3.21 260808            START ITEMMSTR                                                        
+3.22 260808                KEY NOT LESS IM-ITEM-NUM                                          
+3.23 260808                INVALID KEY                                                       
+3.24 260808                   SET MSTR-END TO TRUE.                                          
+3.25 260808            PERFORM UNTIL MSTR-END OR WS-ITEM-TBL-FULL                            
+3.26 260808               READ ITEMMSTR NEXT                                                 
+3.27 260808                   AT END                                                         
+3.28 260808                      SET MSTR-END TO TRUE                                        
+3.29 260808                   NOT AT END                                                     
+3.30 260808                      ADD 1 TO WS-ITEM-IDX                                        
+3.31 260808                      MOVE IM-ITEM-NUM    TO NUM(WS-ITEM-IDX)                     
+3.32 260808                      MOVE IM-ITEM-NAME   TO NAME(WS-ITEM-IDX)                    
+3.33 260808                      MOVE IM-DESCRIPTION TO DESCRIPTION(WS-ITEM-IDX)             
+3.34 260808               END-READ                                                           
+3.35 260808            END-PERFORM.                                                          
+3.36 260808            CLOSE ITEMMSTR.                                                       
+4.06 131010        HALT.                                                                     
