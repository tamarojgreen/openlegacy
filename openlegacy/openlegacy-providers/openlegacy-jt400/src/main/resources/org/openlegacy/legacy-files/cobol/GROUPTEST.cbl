@@ -1,18 +1,36 @@
-1.00 130526        IDENTIFICATION DIVISION.                                                 
-2.00 140219        PROGRAM-ID. GRROUP.                                                      
-2.01 130609        LINKAGE SECTION.                                                         
-2.02 131009        01 PARAM1.                                                               
-2.04 131009           03 CHILD1 PIC 99.                                                     
-2.05 131009           03 CHILD2 PIC 99.                                                     
-2.06 140219           03 GROUP1CHILD1 PIC 99.                                               
-2.07 140219           03 GROUP1CHILD2 PIC 99.                                               
-2.08 140219           03 GROUP1CHILD3 PIC 99.                                               
-2.09 140219           03 GROUP2CHILD1 PIC 99.                                               
-2.10 140219           03 GROUP2CHILD2 PIC 99.                                               
-3.00 130609        PROCEDURE DIVISION USING PARAM1.                                         
-3.01 130609        BEGIN.                                                                   
-3.03 130817            COMPUTE CHILD2 = CHILD1 + CHILD1.                                    
-3.04 140219            COMPUTE  GROUP1CHILD3 =  GROUP1CHILD1 +  GROUP1CHILD2.               
-3.05 140219            COMPUTE GROUP2CHILD2 =  GROUP2CHILD1 + GROUP2CHILD2.                 
-4.03 130609            STOP RUN.                                                            
-4.04 130609        HALT.                                                                    
+1.00 130526        IDENTIFICATION DIVISION.                                                  
+2.00 140219        PROGRAM-ID. GRROUP.                                                       
+2.01 260808        DATA DIVISION.                                                            
+2.02 260808        WORKING-STORAGE SECTION.                                                  
+2.03 260808        01 I-GROUP PIC 99 VALUE 0.                                                
+2.04 130609        LINKAGE SECTION.                                                          
+2.05 131009        01 PARAM1.                                                                
+2.06 131009           03 CHILD1 PIC 99.                                                      
+2.07 131009           03 CHILD2 PIC 99.                                                      
+2.08 260808           03 GROUP-CNT PIC 9(2).                                                 
+2.09 260808           03 GROUP-TBL OCCURS 10 TIMES.                                          
+2.10 260808              05 GRP-CHILD1 PIC 99.                                               
+2.11 260808              05 GRP-CHILD2 PIC 99.                                               
+2.12 260808              05 GRP-CHILD3 PIC 99.                                               
+2.13 260808           03 GROUP-ERROR PIC X.                                                  
+2.14 260808              88 GROUP-OVERFLOW VALUE 'Y'.                                        
+3.00 130609        PROCEDURE DIVISION USING PARAM1.                                          
+3.01 130609        BEGIN.                                                                    
+3.02 260808            MOVE 'N' TO GROUP-ERROR.                                              
+3.03 130817            COMPUTE CHILD2 = CHILD1 + CHILD1                                      
+3.04 260808                ON SIZE ERROR                                                     
+3.05 260808                   SET GROUP-OVERFLOW TO TRUE                                     
+3.06 260808            END-COMPUTE.                                                          
+3.07 260808            IF GROUP-CNT > 10
+3.08 260808               SET GROUP-OVERFLOW TO TRUE
+3.09 260808            END-IF.
+3.10 260808            PERFORM VARYING I-GROUP FROM 1 BY 1
+3.11 260808                    UNTIL I-GROUP > GROUP-CNT OR I-GROUP > 10
+3.12 260808                COMPUTE GRP-CHILD3(I-GROUP) =
+3.13 260808                   GRP-CHILD1(I-GROUP) + GRP-CHILD2(I-GROUP)
+3.14 260808                   ON SIZE ERROR
+3.15 260808                      SET GROUP-OVERFLOW TO TRUE
+3.16 260808                END-COMPUTE
+3.17 260808            END-PERFORM.
+4.03 130609            STOP RUN.                                                             
+4.04 130609        HALT.                                                                     
