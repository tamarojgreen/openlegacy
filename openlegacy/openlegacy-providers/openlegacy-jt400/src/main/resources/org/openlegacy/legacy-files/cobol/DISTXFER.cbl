@@ -0,0 +1,116 @@
+1.00 260808        IDENTIFICATION DIVISION.
+2.00 260808        PROGRAM-ID. DISTXFER.
+2.01 260808        ENVIRONMENT DIVISION.
+2.02 260808        INPUT-OUTPUT SECTION.
+2.03 260808        FILE-CONTROL.
+2.04 260808            SELECT CUSTMSTR ASSIGN TO DATABASE-CUSTMSTR
+2.05 260808                ORGANIZATION IS INDEXED
+2.06 260808                ACCESS MODE IS DYNAMIC
+2.07 260808                RECORD KEY IS CM-CUST-ID
+2.08 260808                FILE STATUS IS WS-FILE-STATUS.
+2.09 260808            SELECT XFERAUD ASSIGN TO DATABASE-XFERAUD
+2.10 260808                ORGANIZATION IS LINE SEQUENTIAL
+2.11 260808                FILE STATUS IS WS-AUD-STATUS.
+2.12 260808        DATA DIVISION.
+2.13 260808        FILE SECTION.
+2.14 260808        FD  CUSTMSTR
+2.15 260808                LABEL RECORD IS STANDARD.
+2.16 260808        01  CUSTMSTR-REC.
+2.17 260808           03  CM-CUST-ID        PIC X(10).
+2.18 260808           03  CM-DISTRICT       PIC X(5).
+2.19 260808        FD  XFERAUD
+2.20 260808                LABEL RECORD IS STANDARD.
+2.21 260808        01  AUD-REC.
+2.22 260808           03  AUD-CUST-ID       PIC X(10).
+2.23 260808           03  AUD-FROM-DISTRICT PIC X(5).
+2.24 260808           03  AUD-TO-DISTRICT   PIC X(5).
+2.25 260808           03  AUD-OPERATOR-ID   PIC X(10).
+2.26 260808           03  AUD-TIMESTAMP     PIC X(21).
+2.27 260808        WORKING-STORAGE SECTION.
+2.28 260808        01  WS-FILE-STATUS    PIC XX.
+2.29 260808        01  WS-AUD-STATUS     PIC XX.
+2.30 260808        01  WS-MSTR-END       PIC X VALUE 'N'.
+2.31 260808           88 MSTR-END               VALUE 'Y'.
+2.32 260808        LINKAGE SECTION.
+2.33 260808        01 XF-CONTROL             PIC X(10).
+2.34 260808        01 XF-CONTROL-R REDEFINES XF-CONTROL.
+2.35 260808           02 XF-FROM-DISTRICT    PIC X(5).
+2.36 260808           02 XF-TO-DISTRICT      PIC X(5).
+2.37 260808        01 XF-CUSTOMER.
+2.38 260808           02 XF-RESTART-CUST-ID  PIC X(10).
+2.39 260808           02 XF-LAST-CUST-ID     PIC X(10).
+2.40 260808        01 XF-OPERATOR-ID         PIC X(10).
+2.41 260808        01 XF-AUDIT-SUMMARY.
+2.42 260808           02 XF-CUST-COUNT       PIC 9(5).
+2.43 260808           02 XF-AUDIT-ERROR      PIC X.
+2.44 260808              88 XF-AUDIT-ERROR-FOUND VALUE 'Y'.
+3.00 260808        PROCEDURE DIVISION USING XF-CONTROL XF-CUSTOMER
+3.01 260808                XF-OPERATOR-ID XF-AUDIT-SUMMARY.
+3.02 260808        BEGIN.
+3.03 260808            MOVE 0 TO XF-CUST-COUNT.
+3.04 260808            MOVE 'N' TO XF-AUDIT-ERROR.
+3.05 260808            MOVE 'N' TO WS-MSTR-END.
+3.06 260808            OPEN I-O CUSTMSTR.
+3.07 260808            IF WS-FILE-STATUS NOT = '00'
+3.08 260808               SET XF-AUDIT-ERROR-FOUND TO TRUE
+3.09 260808               SET MSTR-END TO TRUE
+3.10 260808            END-IF.
+3.11 260808            OPEN EXTEND XFERAUD.
+3.12 260808            IF WS-AUD-STATUS NOT = '00'
+3.13 260808               SET XF-AUDIT-ERROR-FOUND TO TRUE
+3.14 260808               SET MSTR-END TO TRUE
+3.15 260808            END-IF.
+3.16 260808            IF NOT MSTR-END
+3.17 260808               IF XF-RESTART-CUST-ID = LOW-VALUES
+3.18 260808                  OR XF-RESTART-CUST-ID = SPACES
+3.19 260808                  MOVE LOW-VALUES TO CM-CUST-ID
+3.20 260808               ELSE
+3.21 260808                  MOVE XF-RESTART-CUST-ID TO CM-CUST-ID
+3.22 260808               END-IF
+3.23 260808               START CUSTMSTR
+3.24 260808                   KEY NOT LESS CM-CUST-ID
+3.25 260808                   INVALID KEY
+3.26 260808                      SET MSTR-END TO TRUE
+3.27 260808               END-START
+3.28 260808            END-IF.
+3.29 260808            PERFORM UNTIL MSTR-END
+3.30 260808               READ CUSTMSTR NEXT
+3.31 260808                   AT END
+3.32 260808                      SET MSTR-END TO TRUE
+3.33 260808                   NOT AT END
+6.00 260808                      IF WS-FILE-STATUS NOT = '00'
+6.01 260808                         SET XF-AUDIT-ERROR-FOUND TO TRUE
+6.02 260808                         SET MSTR-END TO TRUE
+6.03 260808                      ELSE
+3.34 260808                      IF CM-DISTRICT = XF-FROM-DISTRICT
+3.35 260808                         MOVE XF-TO-DISTRICT TO CM-DISTRICT
+3.36 260808                         REWRITE CUSTMSTR-REC
+6.04 260808                         IF WS-FILE-STATUS NOT = '00'
+6.05 260808                            SET XF-AUDIT-ERROR-FOUND TO TRUE
+6.06 260808                            SET MSTR-END TO TRUE
+6.07 260808                         ELSE
+3.37 260808                         PERFORM 500-WRITE-AUDIT-ENTRY
+3.38 260808                         ADD 1 TO XF-CUST-COUNT
+3.39 260808                         MOVE CM-CUST-ID TO XF-LAST-CUST-ID
+6.08 260808                         END-IF
+3.40 260808                      END-IF
+6.09 260808                      END-IF
+3.41 260808               END-READ
+3.42 260808            END-PERFORM.
+3.43 260808            CLOSE CUSTMSTR.
+3.44 260808            CLOSE XFERAUD.
+4.00 260808            STOP RUN.
+4.01 260808        500-WRITE-AUDIT-ENTRY.
+4.02 260808            MOVE CM-CUST-ID        TO AUD-CUST-ID.
+4.03 260808            MOVE XF-FROM-DISTRICT  TO AUD-FROM-DISTRICT.
+4.04 260808            MOVE XF-TO-DISTRICT    TO AUD-TO-DISTRICT.
+4.05 260808            MOVE XF-OPERATOR-ID    TO AUD-OPERATOR-ID.
+4.06 260808            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+4.07 260808            WRITE AUD-REC.
+7.00 260808            IF WS-AUD-STATUS NOT = '00'
+7.01 260808               SET XF-AUDIT-ERROR-FOUND TO TRUE
+7.02 260808               SET MSTR-END TO TRUE
+7.03 260808            END-IF.
+4.08 260808        500-EXIT.
+4.09 260808            EXIT.
+5.00 260808        HALT.
