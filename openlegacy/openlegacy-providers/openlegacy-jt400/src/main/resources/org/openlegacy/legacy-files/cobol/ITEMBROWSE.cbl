@@ -0,0 +1,89 @@
+1.00 260808        IDENTIFICATION DIVISION.                                                  
+1.01 260808        DATA DIVISION.                                                            
+2.00 260808        PROGRAM-ID. ITEMBROWSE.                                                   
+2.01 260808        ENVIRONMENT DIVISION.                                                     
+2.02 260808        INPUT-OUTPUT SECTION.                                                     
+2.03 260808        FILE-CONTROL.                                                             
+2.04 260808            SELECT ITEMMSTR ASSIGN TO DATABASE-ITEMMSTR                           
+2.05 260808                ORGANIZATION IS INDEXED                                           
+2.06 260808                ACCESS MODE IS DYNAMIC                                            
+2.07 260808                RECORD KEY IS IM-ITEM-NUM                                         
+2.08 260808                FILE STATUS IS WS-FILE-STATUS.                                    
+2.09 260808        FILE SECTION.                                                             
+2.10 260808        FD  ITEMMSTR                                                              
+2.11 260808                LABEL RECORD IS STANDARD.                                         
+2.12 260808        01  ITEMMSTR-REC.                                                         
+2.13 260808           03  IM-ITEM-NUM       PIC 9(8).                                        
+2.14 260808           03  IM-ITEM-NAME      PIC X(16).                                       
+2.15 260808           03  IM-DESCRIPTION    PIC X(28).                                       
+2.16 260808           03  IM-WEIGHT         PIC 9(4).                                        
+2.17 260808           03  IM-SHIP-METHOD    PIC X(10).                                       
+2.18 260808           03  IM-SHIP-DAYS      PIC 9(4).                                        
+2.19 260808           03  IM-UNIT-PRICE     PIC 9(5)V99.                                     
+2.20 260808           03  IM-QTY-ON-HAND    PIC 9(5).                                        
+2.21 260808           03  IM-REORDER-POINT  PIC 9(5).                                        
+2.22 260808           03  IM-CATEGORY     PIC X(16).                                         
+2.23 260808           03  IM-DESCRIPTION-LONG     PIC X(80).                                 
+2.24 260808        WORKING-STORAGE SECTION.                                                  
+2.25 260808        01  WS-FILE-STATUS    PIC XX.                                             
+2.26 260808        01  WS-ROW-IDX        PIC 99 VALUE 0.                                     
+2.27 260808        01  WS-BRWS-END       PIC X VALUE 'N'.                                    
+2.28 260808           88 BRWS-END               VALUE 'Y'.                                   
+2.29 260808        01  WS-PAGE-FULL      PIC X VALUE 'N'.                                    
+2.30 260808           88 PAGE-FULL              VALUE 'Y'.                                   
+2.31 260808        LINKAGE SECTION.                                                          
+2.32 260808        01 START-ITEM-NUM    PIC 9(8).                                            
+2.33 260808        01 PAGE-SIZE         PIC 99.                                              
+2.34 260808        01 SEARCH-NAME       PIC X(16).                                           
+2.35 260808        01 PAGE-RESULT.                                                           
+2.36 260808           03 PAGE-COUNT     PIC 99.                                              
+2.37 260808           03 MORE-ITEMS     PIC X.                                               
+2.38 260808           03 PAGE-ROWS OCCURS 20 TIMES.                                          
+2.39 260808              05 P-NUM          PIC 9(8).                                         
+2.40 260808              05 P-NAME         PIC X(16).                                        
+2.41 260808              05 P-DESCRIPTION  PIC X(28).                                        
+3.00 260808        PROCEDURE DIVISION USING START-ITEM-NUM PAGE-SIZE                         
+3.01 260808            SEARCH-NAME PAGE-RESULT.                                              
+3.02 260808        BEGIN.                                                                    
+3.03 260808            MOVE 0   TO PAGE-COUNT.                                               
+3.04 260808            MOVE 'N' TO MORE-ITEMS.                                               
+3.05 260808            MOVE 0   TO WS-ROW-IDX.                                               
+3.06 260808            MOVE 'N' TO WS-BRWS-END.                                              
+3.07 260808            MOVE 'N' TO WS-PAGE-FULL.                                             
+3.08 260808            OPEN INPUT ITEMMSTR.                                                  
+3.09 260808            MOVE START-ITEM-NUM TO IM-ITEM-NUM.                                   
+3.10 260808            START ITEMMSTR                                                        
+3.11 260808                KEY NOT LESS IM-ITEM-NUM                                          
+3.12 260808                INVALID KEY                                                       
+3.13 260808                   SET BRWS-END TO TRUE.                                          
+3.14 260808            PERFORM UNTIL BRWS-END OR PAGE-FULL OR WS-ROW-IDX = 20
+3.15 260808               READ ITEMMSTR NEXT                                                 
+3.16 260808                   AT END                                                         
+3.17 260808                      SET BRWS-END TO TRUE                                        
+3.18 260808                   NOT AT END                                                     
+3.19 260808                      IF SEARCH-NAME = SPACES OR                                  
+3.20 260808                         IM-ITEM-NAME = SEARCH-NAME                               
+3.21 260808                         ADD 1 TO WS-ROW-IDX                                      
+3.22 260808                         MOVE IM-ITEM-NUM    TO P-NUM(WS-ROW-IDX)                 
+3.23 260808                         MOVE IM-ITEM-NAME   TO P-NAME(WS-ROW-IDX)                
+3.24 260808                         MOVE IM-DESCRIPTION TO P-DESCRIPTION(WS-ROW-IDX)         
+3.25 260808                         MOVE WS-ROW-IDX     TO PAGE-COUNT                        
+3.26 260808                         IF WS-ROW-IDX = PAGE-SIZE                                
+3.27 260808                            SET PAGE-FULL TO TRUE                                 
+3.28 260808                         END-IF                                                   
+3.29 260808                      END-IF                                                      
+3.30 260808               END-READ                                                           
+3.31 260808            END-PERFORM.                                                          
+3.32 260808            IF NOT BRWS-END                                                       
+3.33 260808               READ ITEMMSTR NEXT                                                 
+3.34 260808                   AT END                                                         
+3.35 260808                      CONTINUE                                                    
+3.36 260808                   NOT AT END                                                     
+3.37 260808                      IF SEARCH-NAME = SPACES OR                                  
+3.38 260808                         IM-ITEM-NAME = SEARCH-NAME                               
+3.39 260808                         MOVE 'Y' TO MORE-ITEMS                                   
+3.40 260808                      END-IF                                                      
+3.41 260808               END-READ                                                           
+3.42 260808            END-IF.                                                               
+3.43 260808            CLOSE ITEMMSTR.                                                       
+4.06 260808        HALT.                                                                     
