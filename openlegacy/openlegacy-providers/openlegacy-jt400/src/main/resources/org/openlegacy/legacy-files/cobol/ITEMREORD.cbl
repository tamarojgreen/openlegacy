@@ -0,0 +1,81 @@
+1.00 260808        IDENTIFICATION DIVISION.                                                  
+1.01 260808        DATA DIVISION.                                                            
+2.00 260808        PROGRAM-ID. ITEMREORD.                                                    
+2.01 260808        ENVIRONMENT DIVISION.                                                     
+2.02 260808        INPUT-OUTPUT SECTION.                                                     
+2.03 260808        FILE-CONTROL.                                                             
+2.04 260808            SELECT ITEMMSTR ASSIGN TO DATABASE-ITEMMSTR                           
+2.05 260808                ORGANIZATION IS INDEXED                                           
+2.06 260808                ACCESS MODE IS DYNAMIC                                            
+2.07 260808                RECORD KEY IS IM-ITEM-NUM                                         
+2.08 260808                FILE STATUS IS WS-FILE-STATUS.                                    
+2.09 260808            SELECT ITEMRPT ASSIGN TO PRINTER-ITEMRPT                              
+2.10 260808                ORGANIZATION IS LINE SEQUENTIAL                                   
+2.11 260808                FILE STATUS IS WS-RPT-STATUS.                                     
+2.12 260808        FILE SECTION.                                                             
+2.13 260808        FD  ITEMMSTR                                                              
+2.14 260808                LABEL RECORD IS STANDARD.                                         
+2.15 260808        01  ITEMMSTR-REC.                                                         
+2.16 260808           03  IM-ITEM-NUM       PIC 9(8).                                        
+2.17 260808           03  IM-ITEM-NAME      PIC X(16).                                       
+2.18 260808           03  IM-DESCRIPTION    PIC X(28).                                       
+2.19 260808           03  IM-WEIGHT         PIC 9(4).                                        
+2.20 260808           03  IM-SHIP-METHOD    PIC X(10).                                       
+2.21 260808           03  IM-SHIP-DAYS      PIC 9(4).                                        
+2.22 260808           03  IM-UNIT-PRICE     PIC 9(5)V99.                                     
+2.23 260808           03  IM-QTY-ON-HAND    PIC 9(5).                                        
+2.24 260808           03  IM-REORDER-POINT  PIC 9(5).                                        
+2.25 260808           03  IM-CATEGORY     PIC X(16).                                         
+2.26 260808           03  IM-DESCRIPTION-LONG     PIC X(80).                                 
+2.27 260808        FD  ITEMRPT                                                               
+2.28 260808                LABEL RECORD IS STANDARD.                                         
+2.29 260808        01  RPT-LINE          PIC X(80).                                          
+2.30 260808        WORKING-STORAGE SECTION.                                                  
+2.31 260808        01  WS-FILE-STATUS    PIC XX.                                             
+2.32 260808        01  WS-RPT-STATUS     PIC XX.                                             
+2.33 260808        01  WS-MSTR-END       PIC X VALUE 'N'.                                    
+2.34 260808           88 MSTR-END               VALUE 'Y'.                                   
+2.35 260808        01  WS-RPT-DETAIL.                                                        
+2.36 260808           03  RPT-ITEM-NUM      PIC Z(7)9.                                       
+2.37 260808           03  FILLER            PIC X(2) VALUE SPACES.                           
+2.38 260808           03  RPT-ITEM-NAME     PIC X(16).                                       
+2.39 260808           03  FILLER            PIC X(2) VALUE SPACES.                           
+2.40 260808           03  RPT-QTY-ON-HAND   PIC Z(4)9.                                       
+2.41 260808           03  FILLER            PIC X(2) VALUE SPACES.                           
+2.42 260808           03  RPT-REORDER-PT    PIC Z(4)9.                                       
+2.43 260808           03  FILLER            PIC X(31) VALUE SPACES.                          
+3.00 260808        PROCEDURE DIVISION.                                                       
+3.01 260808        BEGIN.                                                                    
+3.02 260808            MOVE 'N' TO WS-MSTR-END.                                              
+3.03 260808            OPEN INPUT ITEMMSTR.                                                  
+3.04 260808            OPEN OUTPUT ITEMRPT.                                                  
+3.05 260808            MOVE 'ITEM REORDER REPORT' TO RPT-LINE.                               
+3.06 260808            WRITE RPT-LINE.                                                       
+3.07 260808            MOVE LOW-VALUES TO IM-ITEM-NUM.                                       
+3.08 260808            START ITEMMSTR                                                        
+3.09 260808                KEY NOT LESS IM-ITEM-NUM                                          
+3.10 260808                INVALID KEY                                                       
+3.11 260808                   SET MSTR-END TO TRUE.                                          
+3.12 260808            PERFORM UNTIL MSTR-END                                                
+3.13 260808               READ ITEMMSTR NEXT                                                 
+3.14 260808                   AT END                                                         
+3.15 260808                      SET MSTR-END TO TRUE                                        
+3.16 260808                   NOT AT END                                                     
+3.17 260808                      IF IM-QTY-ON-HAND < IM-REORDER-POINT                        
+3.18 260808                         PERFORM 500-WRITE-REORDER-LINE                           
+3.19 260808                      END-IF                                                      
+3.20 260808               END-READ                                                           
+3.21 260808            END-PERFORM.                                                          
+3.22 260808            CLOSE ITEMMSTR.                                                       
+3.23 260808            CLOSE ITEMRPT.
+3.24 260808            STOP RUN.
+4.00 260808        500-WRITE-REORDER-LINE.
+4.01 260808            MOVE IM-ITEM-NUM      TO RPT-ITEM-NUM.                                
+4.02 260808            MOVE IM-ITEM-NAME     TO RPT-ITEM-NAME.                               
+4.03 260808            MOVE IM-QTY-ON-HAND   TO RPT-QTY-ON-HAND.                             
+4.04 260808            MOVE IM-REORDER-POINT TO RPT-REORDER-PT.                              
+4.05 260808            MOVE WS-RPT-DETAIL    TO RPT-LINE.                                    
+4.06 260808            WRITE RPT-LINE.                                                       
+4.07 260808        500-EXIT.                                                                 
+4.08 260808            EXIT.                                                                 
+5.06 260808        HALT.                                                                     
