@@ -1,11 +1,15 @@
-1.00 130526        IDENTIFICATION DIVISION.                                                 
-2.00 131009        PROGRAM-ID. ROICBL2.                                                     
-2.01 130609        LINKAGE SECTION.                                                         
-2.02 131009                                                                                 
-2.03 131104           01 CHILD1 PIC 9999.                                                   
-2.04 131104           01 CHILD2 PIC 9999.                                                   
-3.00 131009        PROCEDURE DIVISION USING CHILD1 CHILD2.                                  
-3.01 130609        BEGIN.                                                                   
-3.03 130817            COMPUTE CHILD2 = CHILD1 + CHILD1.                                    
-4.03 130609            STOP RUN.                                                            
-4.04 130609        HALT.                                                                    
+1.00 130526        IDENTIFICATION DIVISION.                                                  
+2.00 131009        PROGRAM-ID. ROICBL2.                                                      
+2.01 130609        LINKAGE SECTION.                                                          
+2.03 260808        01 ROI-PRINCIPAL        PIC 9(9)V99.                                      
+2.04 260808        01 ROI-ANNUAL-RATE      PIC 9(3)V99.                                      
+2.05 260808        01 ROI-TERM-MONTHS      PIC 9(3).                                         
+2.06 260808        01 ROI-PROJECTED-RETURN PIC 9(9)V99.                                      
+3.00 131009        PROCEDURE DIVISION USING ROI-PRINCIPAL ROI-ANNUAL-RATE                    
+3.01 260808                ROI-TERM-MONTHS ROI-PROJECTED-RETURN.                             
+3.02 130609        BEGIN.                                                                    
+3.03 260808            COMPUTE ROI-PROJECTED-RETURN =                                        
+3.04 260808                ROI-PRINCIPAL * (ROI-ANNUAL-RATE / 100)                           
+3.05 260808                    * (ROI-TERM-MONTHS / 12).                                     
+4.03 130609            STOP RUN.                                                             
+4.04 130609        HALT.                                                                     
