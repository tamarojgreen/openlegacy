@@ -1,18 +1,28 @@
-1.00 130526        IDENTIFICATION DIVISION.                                                 
-1.01 131028        DATA DIVISION.                                                           
-2.00 131010        PROGRAM-ID. TREEARRAY.                                                   
-2.01 130609        LINKAGE SECTION.                                                         
-2.02 131010        01 AR-ARRAY.                                                             
-2.03 131010           03 AR-ARRAY-RECORDS      OCCURS 3 TIMES.                              
-2.04 131013              05  AR-TEXT              PIC X(11).                                
-2.05 131010              05  AR-NUM               PIC 9(4).                                 
-3.00 131010        PROCEDURE DIVISION USING AR-ARRAY.                                       
-3.01 130609        BEGIN.                                                                   
-3.02 131013            MOVE 30 TO AR-NUM(1)                                                 
-3.03 131013            MOVE 40 TO AR-NUM(2)                                                 
-3.04 131010            COMPUTE AR-NUM(3) = AR-NUM(1) + AR-NUM(2).                           
-3.05 131010            MOVE 'ARRAY ONE  ' TO AR-TEXT(1).                                    
-4.03 131013            MOVE 'ARRAY TOW  ' TO AR-TEXT(2).                                    
-4.04 131013            MOVE 'ARRAY THREE' TO AR-TEXT(3).                                    
-4.05 131013            DISPLAY 'VALUE 1:' AR-NUM(1).                                        
-4.06 131010        HALT.                                                                    
+1.00 130526        IDENTIFICATION DIVISION.                                                  
+2.00 131010        PROGRAM-ID. TREEARRAY.                                                    
+2.01 260808        DATA DIVISION.                                                            
+2.02 260808        WORKING-STORAGE SECTION.                                                  
+2.03 260808        01 AR-INX               PIC 9(4) VALUE 0.                                 
+2.04 130609        LINKAGE SECTION.                                                          
+2.05 131010        01 AR-ARRAY.                                                              
+2.06 260808           03 AR-HEADER-CNT       PIC 9(4).                                       
+2.07 260808           03 AR-DETAIL-CNT       PIC 9(4).                                       
+2.08 131010           03 AR-ARRAY-RECORDS      OCCURS 500 TIMES.                             
+2.09 131013              05  AR-TEXT              PIC X(11).                                 
+2.10 131010              05  AR-NUM               PIC 9(4).                                  
+2.11 260808           03 AR-TRAILER-NUM      PIC 9(6).                                       
+2.12 260808           03 AR-CTL-ERROR        PIC X.                                          
+2.13 260808              88 AR-CTL-MISMATCH     VALUE 'Y'.                                   
+3.00 131010        PROCEDURE DIVISION USING AR-ARRAY.                                        
+3.01 130609        BEGIN.                                                                    
+3.02 260808            MOVE 'N' TO AR-CTL-ERROR.                                             
+3.03 260808            MOVE 0 TO AR-TRAILER-NUM.
+3.09 260808            PERFORM VARYING AR-INX FROM 1 BY 1
+3.10 260808                    UNTIL AR-INX > AR-DETAIL-CNT OR AR-INX > 500
+3.11 260808                ADD AR-NUM(AR-INX) TO AR-TRAILER-NUM
+3.12 260808            END-PERFORM.
+3.13 260808            IF AR-DETAIL-CNT NOT = AR-HEADER-CNT                                  
+3.14 260808               SET AR-CTL-MISMATCH TO TRUE                                        
+3.15 260808            END-IF.                                                               
+4.03 260808            DISPLAY 'VALUE 1:' AR-NUM(1).                                         
+4.06 131010        HALT.                                                                     
