@@ -0,0 +1,109 @@
+1.00 260808        IDENTIFICATION DIVISION.                                                  
+1.01 260808        DATA DIVISION.                                                            
+2.00 260808        PROGRAM-ID. ITEMCATG.                                                     
+2.01 260808        ENVIRONMENT DIVISION.                                                     
+2.02 260808        INPUT-OUTPUT SECTION.                                                     
+2.03 260808        FILE-CONTROL.                                                             
+2.04 260808            SELECT ITEMMSTR ASSIGN TO DATABASE-ITEMMSTR                           
+2.05 260808                ORGANIZATION IS INDEXED                                           
+2.06 260808                ACCESS MODE IS DYNAMIC                                            
+2.07 260808                RECORD KEY IS IM-ITEM-NUM                                         
+2.08 260808                FILE STATUS IS WS-FILE-STATUS.                                    
+2.09 260808            SELECT ITEMCRPT ASSIGN TO PRINTER-ITEMCRPT                            
+2.10 260808                ORGANIZATION IS LINE SEQUENTIAL                                   
+2.11 260808                FILE STATUS IS WS-RPT-STATUS.                                     
+2.12 260808        FILE SECTION.                                                             
+2.13 260808        FD  ITEMMSTR                                                              
+2.14 260808                LABEL RECORD IS STANDARD.                                         
+2.15 260808        01  ITEMMSTR-REC.                                                         
+2.16 260808           03  IM-ITEM-NUM       PIC 9(8).                                        
+2.17 260808           03  IM-ITEM-NAME      PIC X(16).                                       
+2.18 260808           03  IM-DESCRIPTION    PIC X(28).                                       
+2.19 260808           03  IM-WEIGHT         PIC 9(4).                                        
+2.20 260808           03  IM-SHIP-METHOD    PIC X(10).                                       
+2.21 260808           03  IM-SHIP-DAYS      PIC 9(4).                                        
+2.22 260808           03  IM-UNIT-PRICE     PIC 9(5)V99.                                     
+2.23 260808           03  IM-QTY-ON-HAND    PIC 9(5).                                        
+2.24 260808           03  IM-REORDER-POINT  PIC 9(5).                                        
+2.25 260808           03  IM-CATEGORY       PIC X(16).                                       
+2.26 260808           03  IM-DESCRIPTION-LONG       PIC X(80).                               
+2.27 260808        FD  ITEMCRPT                                                              
+2.28 260808                LABEL RECORD IS STANDARD.                                         
+2.29 260808        01  RPT-LINE          PIC X(80).                                          
+2.30 260808        WORKING-STORAGE SECTION.                                                  
+2.31 260808        01  WS-FILE-STATUS    PIC XX.                                             
+2.32 260808        01  WS-RPT-STATUS     PIC XX.                                             
+2.33 260808        01  WS-MSTR-END       PIC X VALUE 'N'.                                    
+2.34 260808           88 MSTR-END               VALUE 'Y'.                                   
+2.35 260808        01  WS-CATG-TBL.                                                          
+2.36 260808           03  WS-CATG-O OCCURS 50.                                               
+2.37 260808              05  WS-CATG-NAME       PIC X(16).                                   
+2.38 260808              05  WS-CATG-ITEM-CNT   PIC 9(5) VALUE 0.                            
+2.39 260808              05  WS-CATG-QTY-TOTAL  PIC 9(7) VALUE 0.                            
+2.40 260808        01  WS-CATG-CNT       PIC 9(2) VALUE 0.                                   
+2.41 260808        01  I-CATG            PIC 9(2) VALUE 0.                                   
+2.42 260808        01  WS-CATG-FOUND     PIC X VALUE 'N'.                                    
+2.43 260808           88 CATG-FOUND             VALUE 'Y'.                                   
+2.44 260808        01  WS-RPT-DETAIL.                                                        
+2.45 260808           03  RPT-CATG-NAME     PIC X(16).                                       
+2.46 260808           03  FILLER            PIC X(2) VALUE SPACES.                           
+2.47 260808           03  RPT-CATG-CNT      PIC Z(4)9.                                       
+2.48 260808           03  FILLER            PIC X(2) VALUE SPACES.                           
+2.49 260808           03  RPT-CATG-QTY      PIC Z(6)9.                                       
+2.50 260808           03  FILLER            PIC X(43) VALUE SPACES.                          
+3.00 260808        PROCEDURE DIVISION.                                                       
+3.01 260808        BEGIN.                                                                    
+3.02 260808            MOVE 'N' TO WS-MSTR-END.                                              
+3.03 260808            MOVE 0 TO WS-CATG-CNT.                                                
+3.04 260808            OPEN INPUT ITEMMSTR.                                                  
+3.05 260808            OPEN OUTPUT ITEMCRPT.                                                 
+3.06 260808            MOVE 'SALES BY CATEGORY REPORT' TO RPT-LINE.                          
+3.07 260808            WRITE RPT-LINE.                                                       
+3.08 260808            MOVE LOW-VALUES TO IM-ITEM-NUM.                                       
+3.09 260808            START ITEMMSTR                                                        
+3.10 260808                KEY NOT LESS IM-ITEM-NUM                                          
+3.11 260808                INVALID KEY                                                       
+3.12 260808                   SET MSTR-END TO TRUE.                                          
+3.13 260808            PERFORM UNTIL MSTR-END                                                
+3.14 260808               READ ITEMMSTR NEXT                                                 
+3.15 260808                   AT END                                                         
+3.16 260808                      SET MSTR-END TO TRUE                                        
+3.17 260808                   NOT AT END                                                     
+3.18 260808                      PERFORM 500-ROLLUP-CATEGORY                                 
+3.19 260808               END-READ                                                           
+3.20 260808            END-PERFORM.                                                          
+3.21 260808            PERFORM VARYING I-CATG FROM 1 BY 1                                    
+3.22 260808                    UNTIL I-CATG > WS-CATG-CNT                                    
+3.23 260808               PERFORM 600-WRITE-CATEGORY-LINE                                    
+3.24 260808            END-PERFORM.                                                          
+3.25 260808            CLOSE ITEMMSTR.                                                       
+3.26 260808            CLOSE ITEMCRPT.
+3.27 260808            STOP RUN.
+4.00 260808        500-ROLLUP-CATEGORY.
+4.01 260808            MOVE 'N' TO WS-CATG-FOUND.                                            
+4.02 260808            PERFORM VARYING I-CATG FROM 1 BY 1                                    
+4.03 260808                    UNTIL I-CATG > WS-CATG-CNT                                    
+4.04 260808               IF WS-CATG-NAME(I-CATG) = IM-CATEGORY                              
+4.05 260808                  ADD 1               TO WS-CATG-ITEM-CNT(I-CATG)                 
+4.06 260808                  ADD IM-QTY-ON-HAND  TO WS-CATG-QTY-TOTAL(I-CATG)                
+4.07 260808                  SET CATG-FOUND      TO TRUE                                     
+4.08 260808                  COMPUTE I-CATG = WS-CATG-CNT + 1                                
+4.09 260808               END-IF                                                             
+4.10 260808            END-PERFORM.                                                          
+4.11 260808            IF NOT CATG-FOUND AND WS-CATG-CNT < 50                                
+4.12 260808               ADD 1 TO WS-CATG-CNT                                               
+4.13 260808               MOVE IM-CATEGORY      TO WS-CATG-NAME(WS-CATG-CNT)                 
+4.14 260808               MOVE 1                TO WS-CATG-ITEM-CNT(WS-CATG-CNT)             
+4.15 260808               MOVE IM-QTY-ON-HAND   TO WS-CATG-QTY-TOTAL(WS-CATG-CNT)            
+4.16 260808            END-IF.                                                               
+4.17 260808        500-EXIT.                                                                 
+4.18 260808            EXIT.                                                                 
+5.00 260808        600-WRITE-CATEGORY-LINE.                                                  
+5.01 260808            MOVE WS-CATG-NAME(I-CATG)      TO RPT-CATG-NAME.                      
+5.02 260808            MOVE WS-CATG-ITEM-CNT(I-CATG)  TO RPT-CATG-CNT.                       
+5.03 260808            MOVE WS-CATG-QTY-TOTAL(I-CATG) TO RPT-CATG-QTY.                       
+5.04 260808            MOVE WS-RPT-DETAIL             TO RPT-LINE.                           
+5.05 260808            WRITE RPT-LINE.                                                       
+5.06 260808        600-EXIT.                                                                 
+5.07 260808            EXIT.                                                                 
+6.06 260808        HALT.                                                                     
