@@ -1,26 +1,111 @@
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. SAMPPROG.                                            
-      *======================================================*          
-      * SAMPLE PROGRAM THAT DOES VERY LITTLE                 *          
-      *======================================================*          
-       ENVIRONMENT DIVISION.                                            
-       DATA DIVISION.                                                   
-       WORKING-STORAGE SECTION.                                         
-       01  WS-VARS.                                                     
-           05 WS-FIRST-VAR          PIC S9(8) COMP VALUE ZERO.          
-           05 WS-SECOND-VAR         PIC X(20) VALUE SPACE.              
-       COPY SAMPCPY1                                                    
-           REPLACING ==:XXX:==  BY  ==C00--==.                         
-       LINKAGE SECTION.                                                 
-       01  DFHCOMMAREA.                                                 
-           COPY SAMPCPY2.                                               
-       PROCEDURE DIVISION.                                              
-                                                                        
-            MOVE 'COPY WITH REPLACE' TO C00-MYVAR                       
-            MOVE 'COPY WITHOUT REPLACE' TO CM-MYVAR                     
-            MOVE 'NOT A COPY' TO WS-SECOND-VAR                          
-            SET C00-VAR-SET-OK TO TRUE                                  
-                                                                        
-            EXEC CICS RETURN END-EXEC                                   
-            GOBACK.                                                     
-                                                                        
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPPROG.
+      *======================================================*
+      * SAMPLE PROGRAM THAT DOES VERY LITTLE                 *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05 WS-FIRST-VAR          PIC S9(8) COMP VALUE ZERO.
+           05 WS-SECOND-VAR         PIC X(20) VALUE SPACE.
+       01  WS-MSGS.
+           05 WS-MSG-SCREEN1 PIC X(40) VALUE
+               'ENTER MYVAR AND OTHER-VAR, THEN ENTER  '.
+           05 WS-MSG-SCREEN2 PIC X(40) VALUE
+               'ENTER Y IN ANOTHER-VAR TO CONFIRM      '.
+           05 WS-MSG-INVALID PIC X(40) VALUE
+               'INVALID INPUT - PLEASE RE-ENTER        '.
+           05 WS-MSG-DONE    PIC X(40) VALUE
+               'MAINTENANCE COMPLETE                   '.
+       COPY SAMPCPY1
+           REPLACING ==:XXX:==  BY  ==C00--==.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY SAMPCPY2.
+           03 CM-NEXT-SCREEN            PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+            MOVE 'COPY WITH REPLACE' TO C00-MYVAR
+            MOVE 'NOT A COPY' TO WS-SECOND-VAR
+            SET C00-VAR-SET-OK TO TRUE
+
+            IF EIBCALEN = 0
+               PERFORM 1000-SEND-SCREEN-1
+            ELSE
+               EVALUATE CM-NEXT-SCREEN
+                   WHEN 1
+                      PERFORM 2000-PROCESS-SCREEN-1
+                   WHEN 2
+                      PERFORM 4000-PROCESS-SCREEN-2
+                   WHEN OTHER
+                      SET C00-VAR-SET-OTHER TO TRUE
+                      PERFORM 1000-SEND-SCREEN-1
+               END-EVALUATE
+            END-IF
+
+            IF C00-VAR-SET-OK AND CM-NEXT-SCREEN NOT = ZERO
+               EXEC CICS RETURN
+                   TRANSID('SAMP')
+                   COMMAREA(DFHCOMMAREA)
+                   LENGTH(LENGTH OF DFHCOMMAREA)
+               END-EXEC
+            ELSE
+               EXEC CICS RETURN END-EXEC
+            END-IF
+            GOBACK.
+
+       1000-SEND-SCREEN-1.
+            EXEC CICS SEND TEXT
+                FROM(WS-MSG-SCREEN1)
+                LENGTH(LENGTH OF WS-MSG-SCREEN1)
+                ERASE
+            END-EXEC
+            MOVE 1 TO CM-NEXT-SCREEN
+            SET C00-VAR-SET-OK TO TRUE.
+
+       2000-PROCESS-SCREEN-1.
+            EXEC CICS RECEIVE
+                INTO(CM-VARS)
+                LENGTH(LENGTH OF CM-VARS)
+            END-EXEC
+            IF CM-MYVAR = SPACES OR CM-OTHER-VAR = ZERO
+               SET C00-VAR-SET-NOTOK TO TRUE
+               EXEC CICS SEND TEXT
+                   FROM(WS-MSG-INVALID)
+                   LENGTH(LENGTH OF WS-MSG-INVALID)
+                   ERASE
+               END-EXEC
+               MOVE 1 TO CM-NEXT-SCREEN
+               SET C00-VAR-SET-OK TO TRUE
+            ELSE
+               PERFORM 3000-SEND-SCREEN-2
+            END-IF.
+
+       3000-SEND-SCREEN-2.
+            EXEC CICS SEND TEXT
+                FROM(WS-MSG-SCREEN2)
+                LENGTH(LENGTH OF WS-MSG-SCREEN2)
+                ERASE
+            END-EXEC
+            MOVE 2 TO CM-NEXT-SCREEN
+            SET C00-VAR-SET-OK TO TRUE.
+
+       4000-PROCESS-SCREEN-2.
+            EXEC CICS RECEIVE
+                INTO(CM-VARS)
+                LENGTH(LENGTH OF CM-VARS)
+            END-EXEC
+            IF CM-ANOTHER-VAR = 'Y'
+               EXEC CICS SEND TEXT
+                   FROM(WS-MSG-DONE)
+                   LENGTH(LENGTH OF WS-MSG-DONE)
+                   ERASE
+               END-EXEC
+               SET C00-VAR-SET-OK TO TRUE
+               MOVE ZERO TO CM-NEXT-SCREEN
+            ELSE
+               SET C00-VAR-SET-NOTOK TO TRUE
+               PERFORM 3000-SEND-SCREEN-2
+            END-IF.
