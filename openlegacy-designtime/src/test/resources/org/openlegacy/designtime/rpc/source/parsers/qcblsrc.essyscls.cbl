@@ -0,0 +1,220 @@
+      ************************************************************************
+      * ESSYSCLS - weekly "closed system, still has active users" report    **
+      ************************************************************************
+       PROCESS NOMONOPRC  APOST.
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID.                     ESSYSCLS.
+       AUTHOR.                         BATYAK.
+       INSTALLATION.                   AS400.
+          DATE-WRITTEN.                08/08/2026.
+      *REMARKS.
+      *         Weekly batch exception report. ESUSERB's 350-SYSTEM-
+      *         C-O (see 351-LOAD-SYSTEM-DEF) sets a district's O/C
+      *         flag from EZ-DTA, keyed by the ESSYSDEF systems-
+      *         definition file, and only ever surfaces a closed
+      *         system as a login-time block for whichever user hits
+      *         it next. This walks the whole USERSS1 branch-
+      *         assignment master and lists every user (USSNUM/
+      *         USSHEV) still assigned to a branch whose regional
+      *         system is currently closed, using the same ESSYSDEF/
+      *         EZ-DTA lookup ESUSERB itself uses, so admins can clean
+      *         up stale assignments proactively instead of users
+      *         finding out the next time they try to log in.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. AS-400.
+       OBJECT-COMPUTER. AS-400.
+       SPECIAL-NAMES. DATA-AREA IS DATA-AREA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT  ESSYSDEF          ASSIGN TO DATABASE-ESSYSDEF
+                   ORGANIZATION      IS INDEXED
+                   ACCESS MODE       IS DYNAMIC
+                   RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                   FILE STATUS       IS SW-STATUS-1.
+           SELECT  USERSS1           ASSIGN TO DATABASE-USERSS1
+                   ORGANIZATION      IS INDEXED
+                   ACCESS MODE       IS DYNAMIC
+                   RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                   WITH DUPLICATES
+                   FILE STATUS       IS SW-STATUS-2.
+           SELECT  ESSYSCLS-RPT      ASSIGN TO PRINTER-ESSYSCLSP
+                   ORGANIZATION      IS LINE SEQUENTIAL
+                   FILE STATUS       IS SW-STATUS-3.
+      *=================================================================
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD  ESSYSDEF
+                   LABEL RECORD IS STANDARD.
+       01  ESSYSDEF-REC.
+           COPY DDS-ALL-FORMAT OF ESSYSDEF.
+       FD  USERSS1
+                   LABEL RECORD IS STANDARD.
+       01  USERSS1-REC.
+           COPY DDS-ALL-FORMATS OF USERSS1.
+       FD  ESSYSCLS-RPT
+                   LABEL RECORD IS STANDARD.
+       01  RPT-LINE                    PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  EZ-DTA                      PIC X(1000).
+       01  SW-STATUS-1                 PIC XX.
+       01  SW-STATUS-2                 PIC XX.
+       01  SW-STATUS-3                 PIC XX.
+      *---   same shape as ESUSERB's TV-SYSTEM-O/351-LOAD-SYSTEM-DEF -
+      *---   one row per regional system, populated from ESSYSDEF and
+      *---   the current EZ-DTA snapshot.
+       01  WS-SYSTEM.
+           03 WS-SYSTEM-O OCCURS 20 INDEXED BY I-SYS.
+              05 WS-SYS-MHOZ           PIC 99 VALUE 99.
+              05 WS-SYS-MAZAV          PIC X  VALUE ' '.
+       01  WS-SYS-CNT                  PIC 99 VALUE 0.
+       01  WS-SWITCHES.
+           03 SW-SYSDEF-END            PIC X VALUE '0'.
+              88 SYSDEF-END             VALUE '1'.
+           03 SW-USR-END               PIC X VALUE '0'.
+              88 USR-END                VALUE '1'.
+           03 SW-FOUND-CLOSED          PIC X VALUE '0'.
+              88 FOUND-CLOSED           VALUE '1'.
+       01  WS-COUNTERS.
+           03 WS-USR-READ              PIC 9(7) VALUE 0.
+           03 WS-USR-CLOSED            PIC 9(7) VALUE 0.
+       01  RPT-DETAIL.
+           03 RPT-USSNUM                PIC X(10).
+           03 FILLER                    PIC X(2)  VALUE SPACES.
+           03 RPT-USSHEV                PIC 9(3).
+           03 FILLER                    PIC X(2)  VALUE SPACES.
+           03 RPT-TEXT                  PIC X(40).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *=================================================================
+       000-MAIN                SECTION.
+      *-----------------------------------------------------------------
+       000.
+           PERFORM 010-OPEN-FILES.
+           PERFORM 050-LOAD-SYSTEM-DEF.
+           PERFORM 100-SCAN-USERS.
+           PERFORM 900-SUMMARY.
+           PERFORM 990-CLOSE-FILES.
+           GOBACK.
+      *-----------------------------------------------------------------
+       010-OPEN-FILES          SECTION.
+      *-----------------------------------------------------------------
+       010.
+           OPEN INPUT  ESSYSDEF
+                       USERSS1.
+           OPEN OUTPUT ESSYSCLS-RPT.
+           MOVE '**  ESSYSCLS - CLOSED-SYSTEM ACTIVE-USER REPORT  **'
+                TO RPT-LINE.
+           WRITE RPT-LINE.
+           ACCEPT EZ-DTA FROM DATA-AREA FOR "CTLEXE" LIBRARY "FILMNG".
+       010-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       050-LOAD-SYSTEM-DEF      SECTION.
+      *-----------------------------------------------------------------
+       050.
+      *---   Same walk as ESUSERB's 351-LOAD-SYSTEM-DEF: one ESSYSDEF
+      *---   row per regional system, its O/C flag taken from the
+      *---   EZ-DTA byte position the row names.
+           MOVE 0 TO WS-SYS-CNT.
+           MOVE '0' TO SW-SYSDEF-END.
+           SET I-SYS TO 1.
+           MOVE LOW-VALUES TO SDMHOZ OF ESSYSDEF-REC.
+           START ESSYSDEF
+                 KEY NOT LESS EXTERNALLY-DESCRIBED-KEY
+                 INVALID KEY
+                    SET SYSDEF-END TO TRUE.
+           PERFORM UNTIL SYSDEF-END OR I-SYS > 20
+              READ ESSYSDEF NEXT
+                   AT END
+                      SET SYSDEF-END TO TRUE
+                   NOT AT END
+                      MOVE SDMHOZ OF ESSYSDEF-REC TO WS-SYS-MHOZ(I-SYS)
+                      MOVE EZ-DTA(SDPOS OF ESSYSDEF-REC : 1)
+                                                  TO WS-SYS-MAZAV(I-SYS)
+                      ADD 1 TO WS-SYS-CNT
+                      SET I-SYS UP BY 1
+              END-READ
+           END-PERFORM.
+       050-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       100-SCAN-USERS           SECTION.
+      *-----------------------------------------------------------------
+       100.
+      *---   Walk USERSS1 sequentially; for each row, check whether
+      *---   its USSHEV is one of the regional systems just loaded
+      *---   and, if so, whether that system is currently closed.
+           MOVE LOW-VALUES TO USSHEV OF USERSS1-REC
+                              USSNUM OF USERSS1-REC.
+           START USERSS1
+                 KEY NOT LESS EXTERNALLY-DESCRIBED-KEY
+                 INVALID KEY
+                    SET USR-END TO TRUE.
+           PERFORM UNTIL USR-END
+              READ USERSS1 NEXT
+                   AT END
+                      SET USR-END TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-USR-READ
+                 PERFORM 110-CHECK-CLOSED
+              END-READ
+           END-PERFORM.
+       100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       110-CHECK-CLOSED         SECTION.
+      *-----------------------------------------------------------------
+       110.
+           MOVE '0' TO SW-FOUND-CLOSED.
+           PERFORM VARYING I-SYS FROM 1 BY 1 UNTIL I-SYS > WS-SYS-CNT
+              IF WS-SYS-MHOZ(I-SYS) = USSHEV OF USERSS1-REC
+                 IF WS-SYS-MAZAV(I-SYS) = 'C'
+                    SET FOUND-CLOSED TO TRUE
+                 END-IF
+                 SET I-SYS TO WS-SYS-CNT
+              END-IF
+           END-PERFORM.
+           IF FOUND-CLOSED
+              ADD 1 TO WS-USR-CLOSED
+              MOVE USSNUM OF USERSS1-REC TO RPT-USSNUM
+              MOVE USSHEV OF USERSS1-REC TO RPT-USSHEV
+              MOVE '- ASSIGNED TO A CLOSED SYSTEM' TO RPT-TEXT
+              MOVE RPT-DETAIL TO RPT-LINE
+              WRITE RPT-LINE.
+       110-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       900-SUMMARY              SECTION.
+      *-----------------------------------------------------------------
+       900.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-DETAIL.
+           STRING 'USERSS1 ROWS READ       : ' DELIMITED SIZE
+                  WS-USR-READ                 DELIMITED SIZE
+                  INTO RPT-LINE.
+           WRITE RPT-LINE.
+           STRING 'USERS ON CLOSED SYSTEMS : ' DELIMITED SIZE
+                  WS-USR-CLOSED               DELIMITED SIZE
+                  INTO RPT-LINE.
+           WRITE RPT-LINE.
+       900-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       990-CLOSE-FILES          SECTION.
+      *-----------------------------------------------------------------
+       990.
+           CLOSE ESSYSDEF
+                 USERSS1
+                 ESSYSCLS-RPT.
+       990-EXIT.
+           EXIT.
