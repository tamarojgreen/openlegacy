@@ -0,0 +1,200 @@
+      ************************************************************************
+      * ESSOCXRF - ELMAVL / RSOCENF licence cross-reference report          **
+      ************************************************************************
+       PROCESS NOMONOPRC  APOST.
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID.                     ESSOCXRF.
+       AUTHOR.                         BATYAK.
+       INSTALLATION.                   AS400.
+          DATE-WRITTEN.                08/08/2026.
+      *REMARKS.
+      *         Batch integrity report between ELMAVL (the agent
+      *         master 530-TOKEF-SOCEN reads before checking a
+      *         licence) and RSOCENF (the licence file itself,
+      *         keyed LCMHOZ/LCSOCN/LCSUGR). Today, in ESUSERB,
+      *         "no RSOCENF row at all for this agent" and "the
+      *         agent has a RSOCENF row but it has lapsed" both just
+      *         zero out PR1(I-SOC) with no distinction. This program
+      *         walks every active (M2STCR = 0) ELMAVL row and reports
+      *         the ones with no RSOCENF row whatsoever for their
+      *         LCMHOZ/LCSOCN, so licensing can tell "never licensed"
+      *         apart from "licence expired" instead of both looking
+      *         like a plain non-hit at ESUSERB request time.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. AS-400.
+       OBJECT-COMPUTER. AS-400.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT  ELMAVL            ASSIGN TO DATABASE-ELMAVL
+                   ORGANIZATION      IS INDEXED
+                   ACCESS MODE       IS DYNAMIC
+                   RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                   FILE STATUS       IS SW-STATUS-1.
+           SELECT  RSOCENF           ASSIGN TO DATABASE-HHLLC001
+                   ORGANIZATION      IS INDEXED
+                   ACCESS MODE       IS DYNAMIC
+                   RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                   FILE STATUS       IS SW-STATUS-2.
+           SELECT  ESSOCXRF-RPT      ASSIGN TO PRINTER-ESSOCXRP
+                   ORGANIZATION      IS LINE SEQUENTIAL
+                   FILE STATUS       IS SW-STATUS-3.
+      *=================================================================
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD  ELMAVL
+                   LABEL RECORD IS STANDARD.
+       01  ELMAVL-REC.
+           COPY DDS-ALL-FORMAT OF ELMAVL.
+       FD  RSOCENF
+                   LABEL RECORD IS STANDARD.
+       01  RSOCEN-REC.
+           COPY DDS-ALL-FORMAT OF HHLLC001.
+       FD  ESSOCXRF-RPT
+                   LABEL RECORD IS STANDARD.
+       01  RPT-LINE                    PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  SW-STATUS-1                 PIC XX.
+       01  SW-STATUS-2                 PIC XX.
+       01  SW-STATUS-3                 PIC XX.
+       01  WS-SOCN-CHECK               PIC 9(6) VALUE 0.
+       01  WS-SWITCHES.
+           03 SW-MAVL-END              PIC X VALUE '0'.
+              88 MAVL-END               VALUE '1'.
+           03 SW-HAS-LICENCE           PIC X VALUE '0'.
+              88 HAS-LICENCE            VALUE '1'.
+       01  WS-COUNTERS.
+           03 WS-MAVL-READ             PIC 9(7) VALUE 0.
+           03 WS-MAVL-ACTIVE           PIC 9(7) VALUE 0.
+           03 WS-MAVL-UNLICENSED       PIC 9(7) VALUE 0.
+       01  RPT-DETAIL.
+           03 RPT-MHOZ                  PIC 9(2).
+           03 FILLER                    PIC X(2)  VALUE SPACES.
+           03 RPT-HESH                  PIC 9(6).
+           03 FILLER                    PIC X(2)  VALUE SPACES.
+           03 RPT-TEXT                  PIC X(40).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *=================================================================
+       000-MAIN                SECTION.
+      *-----------------------------------------------------------------
+       000.
+           PERFORM 010-OPEN-FILES.
+           PERFORM 100-SCAN-ELMAVL.
+           PERFORM 900-SUMMARY.
+           PERFORM 990-CLOSE-FILES.
+           GOBACK.
+      *-----------------------------------------------------------------
+       010-OPEN-FILES          SECTION.
+      *-----------------------------------------------------------------
+       010.
+           OPEN INPUT  ELMAVL
+                       RSOCENF.
+           OPEN OUTPUT ESSOCXRF-RPT.
+           MOVE '**  ESSOCXRF - ELMAVL/RSOCENF LICENCE CROSS-REF  **'
+                TO RPT-LINE.
+           WRITE RPT-LINE.
+       010-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       100-SCAN-ELMAVL         SECTION.
+      *-----------------------------------------------------------------
+       100.
+      *---   Walk the whole ELMAVL file and, for every active agent
+      *---   row (M2STCR = 0), confirm at least one RSOCENF row exists
+      *---   for that agent's LCMHOZ/LCSOCN - any licence type, any
+      *---   status. LCSOCN is derived from M2HESH the same way
+      *---   530-TOKEF-SOCEN/535-CHECK-R derive it in ESUSERB.
+           MOVE LOW-VALUES TO M2HVRA OF ELMAVL-REC
+                              M2HESH OF ELMAVL-REC
+                              M2MTBA OF ELMAVL-REC.
+           START ELMAVL
+                 KEY NOT LESS EXTERNALLY-DESCRIBED-KEY
+                 INVALID KEY
+                    SET MAVL-END TO TRUE.
+           PERFORM UNTIL MAVL-END
+              READ ELMAVL NEXT
+                   AT END
+                      SET MAVL-END TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-MAVL-READ
+                 IF M2STCR OF ELMAVL-REC = 0
+                    ADD 1 TO WS-MAVL-ACTIVE
+                    PERFORM 110-CHECK-LICENCE
+                 END-IF
+              END-READ
+           END-PERFORM.
+       100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       110-CHECK-LICENCE       SECTION.
+      *-----------------------------------------------------------------
+       110.
+           COMPUTE WS-SOCN-CHECK = (M2HESH OF ELMAVL-REC / 10) * 10.
+           MOVE '0' TO SW-HAS-LICENCE.
+           MOVE M2HVRA OF ELMAVL-REC TO LCMHOZ OF RSOCEN-REC.
+           MOVE WS-SOCN-CHECK        TO LCSOCN OF RSOCEN-REC.
+           MOVE 1                    TO LCTCUM OF RSOCEN-REC.
+           MOVE LOW-VALUES           TO LCSUGR OF RSOCEN-REC.
+           START RSOCENF
+                 KEY NOT LESS EXTERNALLY-DESCRIBED-KEY
+                 INVALID KEY
+                    GO TO 110-REPORT.
+           READ RSOCENF NEXT
+                AT END
+                   GO TO 110-REPORT
+                NOT AT END
+                   IF LCMHOZ OF RSOCEN-REC = M2HVRA OF ELMAVL-REC AND
+                      LCSOCN OF RSOCEN-REC = WS-SOCN-CHECK
+                      SET HAS-LICENCE TO TRUE
+                   END-IF
+           END-READ.
+           IF HAS-LICENCE
+              GO TO 110-EXIT.
+       110-REPORT.
+           ADD 1 TO WS-MAVL-UNLICENSED.
+           MOVE M2HVRA OF ELMAVL-REC TO RPT-MHOZ.
+           MOVE M2HESH OF ELMAVL-REC TO RPT-HESH.
+           MOVE '- NO RSOCENF LICENCE ROW FOUND' TO RPT-TEXT.
+           MOVE RPT-DETAIL TO RPT-LINE.
+           WRITE RPT-LINE.
+       110-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       900-SUMMARY             SECTION.
+      *-----------------------------------------------------------------
+       900.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-DETAIL.
+           STRING 'ELMAVL ROWS READ        : ' DELIMITED SIZE
+                  WS-MAVL-READ                DELIMITED SIZE
+                  INTO RPT-LINE.
+           WRITE RPT-LINE.
+           STRING 'ELMAVL ACTIVE AGENTS    : ' DELIMITED SIZE
+                  WS-MAVL-ACTIVE              DELIMITED SIZE
+                  INTO RPT-LINE.
+           WRITE RPT-LINE.
+           STRING 'ACTIVE, NO LICENCE ROW  : ' DELIMITED SIZE
+                  WS-MAVL-UNLICENSED          DELIMITED SIZE
+                  INTO RPT-LINE.
+           WRITE RPT-LINE.
+       900-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       990-CLOSE-FILES         SECTION.
+      *-----------------------------------------------------------------
+       990.
+           CLOSE ELMAVL
+                 RSOCENF
+                 ESSOCXRF-RPT.
+       990-EXIT.
+           EXIT.
