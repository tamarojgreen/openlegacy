@@ -0,0 +1,186 @@
+      ************************************************************************
+      * ESAGPROF - standalone agent-profile lookup (name/mail/AB code)      **
+      ************************************************************************
+       PROCESS NOMONOPRC  APOST.
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID.                     ESAGPROF.
+       AUTHOR.                         BATYAK.
+       INSTALLATION.                   AS400.
+          DATE-WRITTEN.                08/08/2026.
+      *REMARKS.
+      *         "Tell me about agent X" used to mean reimplementing
+      *         540-PRATIM-SOCHEN/541-SOCHEN-MAIL/542-SOCHEN-AB from
+      *         inside ESUSERB - CALL 'ELTV050B' for the name, a keyed
+      *         READ of ESMAVL for the email, and CALL 'ELTV010B'
+      *         against tables 122/268 for the AB code - or running
+      *         the whole PI1/PO2/PO4 ESUSERB transaction just to get
+      *         those three fields. This pulls the three lookups out
+      *         into one standalone CALLable program: pass in a
+      *         SOCHEN/MHOZ/company triple and get name, mail and AB
+      *         code back in a single call, with the same '0'/'1'
+      *         found/not-found flags ESUSERB itself now exposes for
+      *         name (R021) and mail (R012). ESUSERB is free to keep
+      *         calling ELTV050B/ELTV010B/ESMAVL directly for its own
+      *         PO4-shaped output - this is for every other caller.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. AS-400.
+       OBJECT-COMPUTER. AS-400.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT  ESMAVL            ASSIGN TO DATABASE-ESMAVL
+                   ORGANIZATION      IS INDEXED
+                   ACCESS MODE       IS DYNAMIC
+                   RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                   FILE STATUS       IS WS-ESMAVL-STATUS.
+      *=================================================================
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD  ESMAVL
+                   LABEL RECORD IS STANDARD.
+       01  ESMAVL-REC.
+           COPY DDS-ALL-FORMAT OF ESMAVL.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-ESMAVL-STATUS            PIC XX.
+      *---                       M#AVL agent-name lookup - ELTV050B ���
+           COPY ELCT050B  IN QCBLSRC.
+       01  RTN-ELMAV-REC.
+           COPY DDS-ALL-FORMATS OF ELMAVL.
+      *---                       TVLKLLL1 lookup - ELTV010B ������� ���
+           COPY ELCT010B IN QCBLSRC.
+       01 RTN-TVL-DATA.
+          03 RTN-TVL-REC OCCURS 25 TIMES.
+             COPY DDS-ALL-FORMATS OF TVLKLLL1.
+       01  EZ-CT10-KEY-122.
+           03 EZ-CT10-T122-SOC        PIC 9(6).
+           03 FILLER                  PIC X(14).
+       01  EZ-CT10-KEY-268.
+           03 EZ-CT10-T268-SOC        PIC 9(6).
+           03 EZ-CT10-268-REC         PIC X(12).
+      *---   same table-268 fallback ANAF list as ESUSERB's
+      *---   EZ-FALLBACK-ANAF-TBL (R013) - tries each ANAF in order
+      *---   until one hits table 268, or the list is exhausted.
+       01  EZ-FALLBACK-ANAF-TBL.
+           03 EZ-FALLBACK-ANAF-O OCCURS 2.
+              05 EZ-FALLBACK-ANAF     PIC 9(3) VALUE 0.
+       01  I-FALLBACK-ANAF            PIC 9 VALUE 0.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+      *-----------------------------------------------------------------
+       01  AG-SOCHEN                  PIC 9(6).
+       01  AG-MHOZ                    PIC 9(2).
+       01  AG-COMP                    PIC 9(3).
+       01  AG-NAME                    PIC X(30).
+       01  AG-MAIL                    PIC X(40).
+       01  AG-AB-CODE                 PIC X.
+       01  AG-NAME-MISSING            PIC X.
+           88 AG-NAME-NOT-FOUND              VALUE '1'.
+       01  AG-MAIL-MISSING            PIC X.
+           88 AG-MAIL-NOT-FOUND              VALUE '1'.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING AG-SOCHEN AG-MHOZ AG-COMP
+               AG-NAME AG-MAIL AG-AB-CODE
+               AG-NAME-MISSING AG-MAIL-MISSING.
+      *=================================================================
+       000-MAIN                SECTION.
+      *-----------------------------------------------------------------
+       000.
+           OPEN INPUT ESMAVL.
+           MOVE 25  TO EZ-FALLBACK-ANAF(1).
+           MOVE 999 TO EZ-FALLBACK-ANAF(2).
+           PERFORM 100-GET-NAME.
+           PERFORM 200-GET-MAIL.
+           PERFORM 300-GET-AB-CODE.
+           CLOSE ESMAVL.
+           GOBACK.
+      *-----------------------------------------------------------------
+       100-GET-NAME             SECTION.
+      *-----------------------------------------------------------------
+       100.
+           SET  CT50-MDSAV           TO TRUE.
+           SET  CT50-KRIA-DIRECT     TO TRUE.
+           SET  CT50-HZR-TAKIN       TO TRUE.
+           MOVE AG-SOCHEN            TO M2HESH OF RTN-ELMAV-REC.
+           MOVE 1                    TO M2MTBA OF RTN-ELMAV-REC.
+           MOVE AG-MHOZ              TO M2HVRA OF RTN-ELMAV-REC.
+           CALL 'ELTV050B'  USING  CT50-AREA-KLALI RTN-ELMAV-REC.
+           MOVE '0' TO AG-NAME-MISSING.
+           IF NOT CT50-HZR-TAKIN
+              THEN
+                   MOVE ALL '*' TO M2LAK OF RTN-ELMAV-REC
+                   MOVE '1' TO AG-NAME-MISSING.
+           MOVE M2LAK  OF RTN-ELMAV-REC TO AG-NAME.
+       100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       200-GET-MAIL              SECTION.
+      *-----------------------------------------------------------------
+       200.
+           MOVE AG-MHOZ          TO MSMHOZ OF ESMAVL-REC.
+           MOVE AG-SOCHEN        TO MSACC1 OF ESMAVL-REC.
+           MOVE 1                TO MSMTBA OF ESMAVL-REC.
+           MOVE '0'              TO AG-MAIL-MISSING.
+           READ ESMAVL
+              INVALID KEY
+                 MOVE '1' TO AG-MAIL-MISSING
+                 MOVE SPACES TO AG-MAIL
+                 GO TO 200-EXIT.
+           MOVE MSMAIL1 OF ESMAVL-REC(1:40) TO AG-MAIL.
+       200-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       300-GET-AB-CODE           SECTION.
+      *-----------------------------------------------------------------
+       300.
+      *---          table 122 first - the everyday AB-code lookup
+           MOVE 122                    TO CT10-TVL-NO.
+           MOVE AG-COMP                TO CT10-HEVRA.
+           MOVE 0                      TO CT10-MAHOZ.
+           MOVE 0                      TO CT10-ANAF.
+           MOVE 0                      TO CT10-MATBEA.
+           MOVE SPACES                 TO EZ-CT10-KEY-122.
+           MOVE AG-SOCHEN              TO EZ-CT10-T122-SOC.
+           MOVE EZ-CT10-KEY-122        TO CT10-KEY-KLLI.
+           MOVE ZERO                   TO CT10-NO-SDRI.
+           SET  CT10-OVERIDE-NO        TO TRUE.
+           MOVE 99999999               TO CT10-DATE.
+           SET CT10-REC-SINGL        TO TRUE.
+           CALL 'ELTV010B'  USING CT10-AREA-KLALI RTN-TVL-DATA.
+           IF CT10-HZR-TAKIN
+              MOVE '1' TO AG-AB-CODE
+           ELSE
+              MOVE '2' TO AG-AB-CODE
+           END-IF.
+      *---          table 268 fallback, same as 542-SOCHEN-AB/542-NEXT
+           MOVE 268                    TO CT10-TVL-NO.
+           MOVE AG-COMP                TO CT10-HEVRA.
+           MOVE AG-MHOZ                TO CT10-MAHOZ.
+           MOVE 1                      TO CT10-MATBEA.
+           MOVE SPACE                  TO EZ-CT10-268-REC.
+           MOVE AG-SOCHEN              TO EZ-CT10-T268-SOC.
+           MOVE EZ-CT10-KEY-268        TO CT10-KEY-KLLI.
+           MOVE ZERO                   TO CT10-NO-SDRI
+                                          CT10-IND-OVERIDE.
+           MOVE 99999999               TO CT10-DATE.
+           SET CT10-REC-SINGL          TO TRUE.
+           SET CT10-OVERIDE-NO         TO TRUE.
+           PERFORM VARYING I-FALLBACK-ANAF FROM 1 BY 1
+                   UNTIL I-FALLBACK-ANAF > 2
+              MOVE EZ-FALLBACK-ANAF(I-FALLBACK-ANAF) TO CT10-ANAF
+              CALL 'ELTV010B'  USING CT10-AREA-KLALI RTN-TVL-DATA
+              END-CALL
+              IF CT10-HZR-TAKIN
+                 MOVE '3' TO AG-AB-CODE
+                 COMPUTE I-FALLBACK-ANAF = 2 + 1
+              END-IF
+           END-PERFORM.
+       300-EXIT.
+           EXIT.
