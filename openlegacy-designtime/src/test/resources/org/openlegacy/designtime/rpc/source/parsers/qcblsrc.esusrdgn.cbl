@@ -0,0 +1,99 @@
+      ************************************************************************
+      * ESUSRDGN - helpdesk diagnostic for the ESUSERC account-code lookup  **
+      ************************************************************************
+       PROCESS NOMONOPRC  APOST.
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID.                     ESUSRDGN.
+       AUTHOR.                         BATYAK.
+       INSTALLATION.                   AS400.
+          DATE-WRITTEN.                08/08/2026.
+      *REMARKS.
+      *         Helpdesk diagnostic for the account-code lookup
+      *         H-HATCHALA runs at the top of every ESUSERB
+      *         transaction: "CALL 'ESUSERC' USING PI1_ESUSER
+      *         PR-ACC-CODE EZ-ERR", which fails the whole ESUSERB
+      *         call with PO2_ESERKD 0007 when EZ-ERR = 1. Previously
+      *         the only way to see this lookup fail was a generic
+      *         error from whatever screen drove a full ESUSERB
+      *         authorization call. This runs just that one CALL for
+      *         a user ID typed in at the screen and reports back the
+      *         resolved PR-ACC-CODE, or the EZ-ERR reason, with no
+      *         ESUSERB involved.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. AS-400.
+       OBJECT-COMPUTER. AS-400.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *=================================================================
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-FUNCTION                 PIC X VALUE SPACE.
+           88 WS-FUNC-LOOKUP                   VALUE 'L'.
+           88 WS-FUNC-EXIT                     VALUE 'X'.
+       01  WS-USER-ID                  PIC X(10) VALUE SPACES.
+       01  WS-ACC-CODE                 PIC X(15) VALUE SPACES.
+       01  WS-EZ-ERR                   PIC 9     VALUE 0.
+       01  WS-MSG                      PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+      *-----------------------------------------------------------------
+       01  SC-ESUSRDGN.
+           05 BLANK SCREEN.
+           05 LINE 1  COL 1   VALUE 'ESUSRDGN - ESUSERC ACCOUNT-CODE
+      -    'LOOKUP DIAGNOSTIC'.
+           05 LINE 3  COL 1   VALUE 'FUNCTION (L=LOOKUP, X=EXIT):'.
+           05 LINE 3  COL 32  PIC X       USING WS-FUNCTION.
+           05 LINE 5  COL 1   VALUE 'USER ID:'.
+           05 LINE 5  COL 25  PIC X(10)   USING WS-USER-ID.
+           05 LINE 7  COL 1   VALUE 'RESOLVED PR-ACC-CODE:'.
+           05 LINE 7  COL 25  PIC X(15)   FROM WS-ACC-CODE.
+           05 LINE 8  COL 1   VALUE 'EZ-ERR:'.
+           05 LINE 8  COL 25  PIC 9       FROM WS-EZ-ERR.
+           05 LINE 10 COL 1   VALUE 'MESSAGE:'.
+           05 LINE 10 COL 10  PIC X(50)   FROM WS-MSG.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *=================================================================
+       000-MAIN                SECTION.
+      *-----------------------------------------------------------------
+       000.
+           PERFORM 100-SCREEN-LOOP UNTIL WS-FUNC-EXIT.
+           GOBACK.
+      *-----------------------------------------------------------------
+       100-SCREEN-LOOP          SECTION.
+      *-----------------------------------------------------------------
+       100.
+           MOVE SPACES TO WS-MSG.
+           DISPLAY SC-ESUSRDGN.
+           ACCEPT SC-ESUSRDGN.
+           EVALUATE TRUE
+              WHEN WS-FUNC-LOOKUP
+                 PERFORM 200-RUN-LOOKUP
+              WHEN WS-FUNC-EXIT
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'INVALID FUNCTION - USE L OR X' TO WS-MSG
+           END-EVALUATE.
+       100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       200-RUN-LOOKUP           SECTION.
+      *-----------------------------------------------------------------
+       200.
+           MOVE SPACES TO WS-ACC-CODE.
+           MOVE 0      TO WS-EZ-ERR.
+           IF WS-USER-ID = SPACES
+              MOVE 'ENTER A USER ID BEFORE LOOKUP' TO WS-MSG
+              GO TO 200-EXIT.
+           CALL 'ESUSERC' USING WS-USER-ID WS-ACC-CODE WS-EZ-ERR.
+           IF WS-EZ-ERR = 1
+              MOVE 'LOOKUP FAILED - EZ-ERR = 1, SEE ESUSERC' TO WS-MSG
+           ELSE
+              MOVE 'LOOKUP OK' TO WS-MSG
+           END-IF.
+       200-EXIT.
+           EXIT.
