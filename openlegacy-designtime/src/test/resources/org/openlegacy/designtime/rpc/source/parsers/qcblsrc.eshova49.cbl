@@ -0,0 +1,169 @@
+      ************************************************************************
+      * ESHOVA49 - company-wide report of SUG-HESKEM 49 authorization       **
+      *            holders (obligation-recalculation)                       **
+      ************************************************************************
+       PROCESS NOMONOPRC  APOST.
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID.                     ESHOVA49.
+       AUTHOR.                         BATYAK.
+       INSTALLATION.                   AS400.
+          DATE-WRITTEN.                08/08/2026.
+      *REMARKS.
+      *         851-BDK-SHINUY-HISHUV-HOVA in ESUSERB calls 'ELARSHAR'
+      *         with ARS-SUG-HESKEM = 49 for the current PI1_ESUSER
+      *         only, to decide ES_DMAI_POLISA_TOS_INF for that one
+      *         transaction. There was nothing that listed every user
+      *         currently holding that obligation-recalculation
+      *         authorization. This walks the full USERSS1 user master
+      *         the same way ESUSRCON/ESSYSCLS already do and runs the
+      *         same ELARSHAR check per user, so compliance can audit
+      *         who holds SUG-HESKEM 49 without asking ESUSERB one
+      *         user at a time.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. AS-400.
+       OBJECT-COMPUTER. AS-400.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT  USERSS1           ASSIGN TO DATABASE-USERSS1
+                   ORGANIZATION      IS INDEXED
+                   ACCESS MODE       IS DYNAMIC
+                   RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                   WITH DUPLICATES
+                   FILE STATUS       IS SW-STATUS-1.
+           SELECT  ESHOVA49-RPT      ASSIGN TO PRINTER-ESHOVA49P
+                   ORGANIZATION      IS LINE SEQUENTIAL
+                   FILE STATUS       IS SW-STATUS-2.
+      *=================================================================
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD  USERSS1
+                   LABEL RECORD IS STANDARD.
+       01  USERSS1-REC.
+           COPY DDS-ALL-FORMATS OF USERSS1.
+       FD  ESHOVA49-RPT
+                   LABEL RECORD IS STANDARD.
+       01  RPT-LINE                    PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  SW-STATUS-1                 PIC XX.
+       01  SW-STATUS-2                 PIC XX.
+      *---   same ARS-ISHUR-PARAM shape ESUSERB's 830-AL/851-BDK-
+      *---   SHINUY-HISHUV-HOVA already CALL 'ELARSHAR' with.
+       01  ARS-ISHUR-PARAM.
+           03 ARS-ISHUR-USER           PIC X(10).
+           03 ARS-SOCHEN-A             PIC 9(6) VALUE 999999.
+           03 ARS-SOCHEN-B             PIC 9(6) VALUE 999999.
+           03 ARS-KOLEKTIV             PIC 9(6) VALUE 0.
+           03 ARS-SUG-HESKEM           PIC 9(2) VALUE 49.
+           03 ARS-ISHUR-KOD            PIC X    VALUE '0'.
+              88 ARS-ISHUR-YES                   VALUE '1'.
+       01  WS-SWITCHES.
+           03 SW-USR-END               PIC X VALUE '0'.
+              88 USR-END                VALUE '1'.
+       01  WS-COUNTERS.
+           03 WS-USR-READ              PIC 9(7) VALUE 0.
+           03 WS-USR-AUTHORIZED        PIC 9(7) VALUE 0.
+       01  RPT-DETAIL.
+           03 RPT-USSNUM                PIC X(10).
+           03 FILLER                    PIC X(2)  VALUE SPACES.
+           03 RPT-USSHEV                PIC 9(3).
+           03 FILLER                    PIC X(2)  VALUE SPACES.
+           03 RPT-TEXT                  PIC X(40).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *=================================================================
+       000-MAIN                SECTION.
+      *-----------------------------------------------------------------
+       000.
+           PERFORM 010-OPEN-FILES.
+           PERFORM 100-SCAN-USERS.
+           PERFORM 900-SUMMARY.
+           PERFORM 990-CLOSE-FILES.
+           GOBACK.
+      *-----------------------------------------------------------------
+       010-OPEN-FILES          SECTION.
+      *-----------------------------------------------------------------
+       010.
+           OPEN INPUT  USERSS1.
+           OPEN OUTPUT ESHOVA49-RPT.
+           MOVE '**  ESHOVA49 - SUG-HESKEM 49 AUTHORIZATION HOLDERS  **'
+                TO RPT-LINE.
+           WRITE RPT-LINE.
+       010-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       100-SCAN-USERS           SECTION.
+      *-----------------------------------------------------------------
+       100.
+      *---   Walk USERSS1 sequentially; for each user run the same
+      *---   ELARSHAR SUG-HESKEM 49 check 851-BDK-SHINUY-HISHUV-HOVA
+      *---   runs for the current PI1_ESUSER.
+           MOVE LOW-VALUES TO USSHEV OF USERSS1-REC
+                              USSNUM OF USERSS1-REC.
+           START USERSS1
+                 KEY NOT LESS EXTERNALLY-DESCRIBED-KEY
+                 INVALID KEY
+                    SET USR-END TO TRUE.
+           PERFORM UNTIL USR-END
+              READ USERSS1 NEXT
+                   AT END
+                      SET USR-END TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-USR-READ
+                 PERFORM 110-CHECK-AUTHORIZED
+              END-READ
+           END-PERFORM.
+       100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       110-CHECK-AUTHORIZED     SECTION.
+      *-----------------------------------------------------------------
+       110.
+           MOVE USSNUM OF USERSS1-REC   TO ARS-ISHUR-USER.
+           MOVE 999999                  TO ARS-SOCHEN-A.
+           MOVE 999999                  TO ARS-SOCHEN-B.
+           MOVE 0                       TO ARS-KOLEKTIV.
+           MOVE 49                      TO ARS-SUG-HESKEM.
+           CALL 'ELARSHAR' USING ARS-ISHUR-PARAM.
+           IF ARS-ISHUR-YES
+              ADD 1 TO WS-USR-AUTHORIZED
+              MOVE USSNUM OF USERSS1-REC TO RPT-USSNUM
+              MOVE USSHEV OF USERSS1-REC TO RPT-USSHEV
+              MOVE '- HOLDS SUG-HESKEM 49' TO RPT-TEXT
+              MOVE RPT-DETAIL TO RPT-LINE
+              WRITE RPT-LINE.
+       110-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       900-SUMMARY              SECTION.
+      *-----------------------------------------------------------------
+       900.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-DETAIL.
+           STRING 'USERSS1 ROWS READ       : ' DELIMITED SIZE
+                  WS-USR-READ                 DELIMITED SIZE
+                  INTO RPT-LINE.
+           WRITE RPT-LINE.
+           STRING 'SUG-HESKEM 49 HOLDERS   : ' DELIMITED SIZE
+                  WS-USR-AUTHORIZED           DELIMITED SIZE
+                  INTO RPT-LINE.
+           WRITE RPT-LINE.
+       900-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       990-CLOSE-FILES          SECTION.
+      *-----------------------------------------------------------------
+       990.
+           CLOSE USERSS1
+                 ESHOVA49-RPT.
+       990-EXIT.
+           EXIT.
