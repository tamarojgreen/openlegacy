@@ -0,0 +1,221 @@
+      ************************************************************************
+      * ESUSRCON - nightly USERSS1 / USERSANF / ELNTUSR reconciliation      **
+      ************************************************************************
+       PROCESS NOMONOPRC  APOST.
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID.                     ESUSRCON.
+       AUTHOR.                         BATYAK.
+       INSTALLATION.                   AS400.
+          DATE-WRITTEN.                08/08/2026.
+      *REMARKS.
+      *         Nightly batch reconciliation between USERSS1 (the
+      *         USSNUM/USSHEV branch-assignment master) and the two
+      *         override files that are keyed off it - USERSANF and
+      *         ELNTUSR. Reports any USERSANF/ELNTUSR row left behind
+      *         once its USERSS1 parent has been changed or removed.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. AS-400.
+       OBJECT-COMPUTER. AS-400.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT  USERSS1           ASSIGN TO DATABASE-USERSS1
+                   ORGANIZATION      IS INDEXED
+                   ACCESS MODE       IS DYNAMIC
+                   RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                   WITH DUPLICATES
+                   FILE STATUS       IS SW-STATUS-1.
+           SELECT  USERSANF          ASSIGN TO DATABASE-USERSANF
+                   ORGANIZATION      IS INDEXED
+                   ACCESS MODE       IS DYNAMIC
+                   RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                   FILE STATUS       IS SW-STATUS-2.
+           SELECT  ELNTUSR           ASSIGN TO DATABASE-ELNTUSR
+                   ORGANIZATION      IS INDEXED
+                   ACCESS MODE       IS DYNAMIC
+                   RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                   FILE STATUS       IS SW-STATUS-3.
+           SELECT  ESUSRCON-RPT      ASSIGN TO PRINTER-ESUSRCONP
+                   ORGANIZATION      IS LINE SEQUENTIAL
+                   FILE STATUS       IS SW-STATUS-4.
+      *=================================================================
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD  USERSS1
+                   LABEL RECORD IS STANDARD.
+       01  USERSS1-REC.
+           COPY DDS-ALL-FORMATS OF USERSS1.
+       FD  USERSANF
+                   LABEL RECORD IS STANDARD.
+       01  USERSANF-REC.
+           COPY DDS-ALL-FORMATS OF USERSANF.
+       FD  ELNTUSR
+                   LABEL RECORD IS STANDARD.
+       01  ELNTUSR-REC.
+           COPY DDS-ALL-FORMATS OF ELNTUSR.
+       FD  ESUSRCON-RPT
+                   LABEL RECORD IS STANDARD.
+       01  RPT-LINE                    PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  SW-STATUS-1                 PIC XX.
+       01  SW-STATUS-2                 PIC XX.
+       01  SW-STATUS-3                 PIC XX.
+       01  SW-STATUS-4                 PIC XX.
+       01  WS-COUNTERS.
+           03 WS-ANF-ORPHANS           PIC 9(7) VALUE 0.
+           03 WS-NTU-ORPHANS           PIC 9(7) VALUE 0.
+           03 WS-ANF-READ              PIC 9(7) VALUE 0.
+           03 WS-NTU-READ              PIC 9(7) VALUE 0.
+       01  WS-SWITCHES.
+           03 SW-ANF-END               PIC X VALUE '0'.
+              88 ANF-END                VALUE '1'.
+           03 SW-NTU-END               PIC X VALUE '0'.
+              88 NTU-END                VALUE '1'.
+       01  RPT-DETAIL.
+           03 RPT-SOURCE                PIC X(8).
+           03 FILLER                    PIC X(2)  VALUE SPACES.
+           03 RPT-USSNUM                PIC X(10).
+           03 FILLER                    PIC X(2)  VALUE SPACES.
+           03 RPT-USSHEV                PIC 9(3).
+           03 FILLER                    PIC X(2)  VALUE SPACES.
+           03 RPT-TEXT                  PIC X(40).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *=================================================================
+       000-MAIN                SECTION.
+      *-----------------------------------------------------------------
+       000.
+           PERFORM 010-OPEN-FILES.
+           PERFORM 100-RECONCILE-USERSANF.
+           PERFORM 200-RECONCILE-ELNTUSR.
+           PERFORM 900-SUMMARY.
+           PERFORM 990-CLOSE-FILES.
+           GOBACK.
+      *-----------------------------------------------------------------
+       010-OPEN-FILES          SECTION.
+      *-----------------------------------------------------------------
+       010.
+           OPEN INPUT  USERSS1
+                       USERSANF
+                       ELNTUSR.
+           OPEN OUTPUT ESUSRCON-RPT.
+           MOVE '**  ESUSRCON - USERSS1 RECONCILIATION REPORT  **'
+                TO RPT-LINE.
+           WRITE RPT-LINE.
+       010-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       100-RECONCILE-USERSANF  SECTION.
+      *-----------------------------------------------------------------
+       100.
+      *---   Walk USERSANF sequentially and confirm each override row's
+      *---   USSHEV/USSNUM still has a live parent row in USERSS1.
+           MOVE LOW-VALUES TO USSHEV OF USERSANF-REC
+                              USSNUM OF USERSANF-REC.
+           START USERSANF
+                 KEY NOT LESS EXTERNALLY-DESCRIBED-KEY
+                 INVALID KEY
+                    SET ANF-END TO TRUE.
+           PERFORM UNTIL ANF-END
+              READ USERSANF NEXT
+                   AT END
+                      SET ANF-END TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-ANF-READ
+                 MOVE USSNUM OF USERSANF-REC TO USSNUM OF USERSS1-REC
+                 MOVE USSHEV OF USERSANF-REC TO USSHEV OF USERSS1-REC
+                 READ USERSS1
+                      INVALID KEY
+                         ADD 1 TO WS-ANF-ORPHANS
+                         MOVE 'USERSANF'             TO RPT-SOURCE
+                         MOVE USSNUM OF USERSANF-REC TO RPT-USSNUM
+                         MOVE USSHEV OF USERSANF-REC TO RPT-USSHEV
+                         MOVE '- NO USERSS1 PARENT ROW FOUND'
+                              TO RPT-TEXT
+                         MOVE RPT-DETAIL TO RPT-LINE
+                         WRITE RPT-LINE
+                 END-READ
+              END-READ
+           END-PERFORM.
+       100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       200-RECONCILE-ELNTUSR   SECTION.
+      *-----------------------------------------------------------------
+       200.
+      *---   Walk ELNTUSR sequentially and confirm each row's
+      *---   NTUSER/NTMHOZ still has a live parent row in USERSS1.
+           MOVE LOW-VALUES TO NTCOMP OF ELNTUSR-REC
+                              NTMHOZ OF ELNTUSR-REC
+                              NTDATE OF ELNTUSR-REC
+                              NTUSER OF ELNTUSR-REC.
+           START ELNTUSR
+                 KEY NOT LESS EXTERNALLY-DESCRIBED-KEY
+                 INVALID KEY
+                    SET NTU-END TO TRUE.
+           PERFORM UNTIL NTU-END
+              READ ELNTUSR NEXT
+                   AT END
+                      SET NTU-END TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-NTU-READ
+                 MOVE NTUSER OF ELNTUSR-REC TO USSNUM OF USERSS1-REC
+                 MOVE NTMHOZ OF ELNTUSR-REC TO USSHEV OF USERSS1-REC
+                 READ USERSS1
+                      INVALID KEY
+                         ADD 1 TO WS-NTU-ORPHANS
+                         MOVE 'ELNTUSR'              TO RPT-SOURCE
+                         MOVE NTUSER OF ELNTUSR-REC  TO RPT-USSNUM
+                         MOVE NTMHOZ OF ELNTUSR-REC  TO RPT-USSHEV
+                         MOVE '- NO USERSS1 PARENT ROW FOUND'
+                              TO RPT-TEXT
+                         MOVE RPT-DETAIL TO RPT-LINE
+                         WRITE RPT-LINE
+                 END-READ
+              END-READ
+           END-PERFORM.
+       200-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       900-SUMMARY             SECTION.
+      *-----------------------------------------------------------------
+       900.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-DETAIL.
+           STRING 'USERSANF ROWS READ     : ' DELIMITED SIZE
+                  WS-ANF-READ                 DELIMITED SIZE
+                  INTO RPT-LINE.
+           WRITE RPT-LINE.
+           STRING 'USERSANF ORPHANS FOUND  : ' DELIMITED SIZE
+                  WS-ANF-ORPHANS              DELIMITED SIZE
+                  INTO RPT-LINE.
+           WRITE RPT-LINE.
+           STRING 'ELNTUSR ROWS READ       : ' DELIMITED SIZE
+                  WS-NTU-READ                 DELIMITED SIZE
+                  INTO RPT-LINE.
+           WRITE RPT-LINE.
+           STRING 'ELNTUSR ORPHANS FOUND   : ' DELIMITED SIZE
+                  WS-NTU-ORPHANS              DELIMITED SIZE
+                  INTO RPT-LINE.
+           WRITE RPT-LINE.
+       900-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       990-CLOSE-FILES         SECTION.
+      *-----------------------------------------------------------------
+       990.
+           CLOSE USERSS1
+                 USERSANF
+                 ELNTUSR
+                 ESUSRCON-RPT.
+       990-EXIT.
+           EXIT.
