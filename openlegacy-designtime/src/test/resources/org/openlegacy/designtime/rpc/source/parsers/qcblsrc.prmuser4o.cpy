@@ -1,10 +1,16 @@
            03 ES_SUG_USER              PIC 9(2).
            03 ES_MHOZ                  PIC 9(2).
            03 ES_TV_MEHOZOT.
-              05 ES_TV_MEHOZOT_O OCCURS 5.
+      *---   raised from OCCURS 5 - regional administrator accounts are
+      *---   now assigned to more than 5 districts; 300-ESMHZN's 310
+      *---   loop cap was raised to match (see R019 there). If even 10
+      *---   isn't enough for some account, ES_MHOZ_MORE below tells
+      *---   the caller the district list was truncated.
+R019          05 ES_TV_MEHOZOT_O OCCURS 10.
                  07 ES_MHZN            PIC 9(2).
                  07 ES_SYS_OPEN_CLOSE  PIC X.
            03 ES_SUM_MHOZ              PIC 9(3).
+R019       03 ES_MHOZ_MORE             PIC 9       VALUE 0.
            03 ES_USER_NAME             PIC X(10).
            03 ES_KOD_MAKISH            PIC 9(3).
            03 ES_TV_SOCHNIM.
@@ -17,9 +23,18 @@
                  07 ES_SOCHEN_ADDRS    PIC X(30).
                  07 ES_SOCHEN_TEL      PIC 9(9).
                  07 ES_SOCHEN_MAIL     PIC X(40).
+      *---   '1' = ESMAVL had no email row for this agent and
+      *---   ES_SOCHEN_MAIL was defaulted to the company mailbox
+      *---   below; '0' = a real ESMAVL email was found.
+R012             07 ES_SOCHEN_MAIL_MISSING PIC X VALUE '0'.
+      *---   '1' = ELTV050B could not resolve this agent's name and
+      *---   540-PRATIM-SOCHEN posted PO2_ESERKD 0013; '0' = the
+      *---   name was resolved normally.
+R021             07 ES_SOCHEN_NAME_MISSING PIC X VALUE '0'.
       *---                                           ּֽ¿ֺ װֱ×־ ×/¡ ֱַֻֽ
                  07 ES_SOCHEN_AB       PIC X.
            03 ES_SUM_SOCHEN            PIC 9(3).
+R000       03 ES_SOCHNIM_OVERFLOW      PIC X VALUE '0'.
            03 ES_TV_ANAFIM.
   ********                   50 - ֵ¿ֵ״־ ױֱֵֺױָ ֶ¡ , 25 ¿־ ״ֱֵַּ״× ױֱֵֺױ
               05 ES_TV_ANAFIM_O  OCCURS 50.
@@ -40,6 +55,7 @@
                  07 ES_MASAX_PREMIUMIM       PIC X.
                  07 ES_MASAX_SHEABUD         PIC X.
            03 ES_SUM_ANAF             PIC 9(2).
+R001       03 ES_ANAF_OVERFLOW        PIC X VALUE '0'.
            03 ES_ANAF_999             PIC X(1).
  YDD       03 ES_USER_HATAM           PIC X(10).
  YDD       03 ES_NAME_HATAM           PIC X(30).
@@ -48,8 +64,26 @@
  ISO       03 ES_ISOH_SAP              PIC 9.
  ISO       03 ES_ISOH_ISHUR_MEUHAD     PIC 9.
  ELAL      03 ES_ZEVET_AL              PIC 9.
+      *---   830-AL generalized past the single ELAL(16) check - one
+      *---   row per special-team SUG-HESKEM flag; ES_ZEVET_AL above
+      *---   stays in sync with row 1 for existing callers. Add a new
+      *---   partner team by adding a row in H-HATCHALA's EZ-ZEVET-TBL
+      *---   and bumping EZ-ZEVET-CNT - no 830-AL changes needed.
+R016       03 ES_TV_ZEVET.
+R016          05 ES_TV_ZEVET_O OCCURS 3.
+R016             07 ES_ZEVET_HESKEM    PIC 9(2).
+R016             07 ES_ZEVET_FLAG      PIC 9.
+R016       03 ES_SUM_ZEVET             PIC 9.
  ISO       03 ES_ISOH_PATUR            PIC 9.
+      *---   set to '1' whenever PI1_ESDRYRUN turned dry-run mode on
+      *---   for this call, so the caller can confirm it was honored.
+R017       03 ES_DRY_RUN               PIC X       VALUE '0'.
            03 ES_IMAGE                 PIC 9.
  ISO       03 ES_HAZHARA               PIC X.
            03 ES_DMAI_POLISA_TOS_INF   PIC X.
+      *---   Checkpoint for M-MILUY-ALL-SOC's full-district ELMAVL
+      *---   scan - the M2HESH of the last agent it fully processed,
+      *---   fed back in via PI1_ESMLRK on a retry so a mid-scan
+      *---   failure resumes past that agent instead of from scratch.
+R008       03 ES_MILUY_RESTART_KEY     PIC 9(6) VALUE 0.
 
