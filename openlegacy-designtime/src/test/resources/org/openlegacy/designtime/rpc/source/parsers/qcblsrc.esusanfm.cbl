@@ -0,0 +1,241 @@
+      ************************************************************************
+      * ESUSANFM - interactive USERSANF override maintenance screen         **
+      ************************************************************************
+       PROCESS NOMONOPRC  APOST.
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID.                     ESUSANFM.
+       AUTHOR.                         BATYAK.
+       INSTALLATION.                   AS400.
+          DATE-WRITTEN.                08/08/2026.
+      *REMARKS.
+      *         Interactive maintenance for the USERSANF override row
+      *         ESUSERB reads back at 500-ESSOCN time (USSHEV/USSNUM/
+      *         USANF, and the USIMMD/USISHR/USPRMM flags it maps into
+      *         ES_IMMD/ES_ISHR/ES_MASAX_PREMIUMIM). Previously the only
+      *         way to change one of these rows was a direct file
+      *         update outside the application; this gives an operator
+      *         a lookup/change screen instead. USCHSV/USCHGA/USAMLA
+      *         are left alone - ESUSERB itself has them disabled
+      *         (see the commented-out checks around USERSANF-REC in
+      *         qcblsrc.esuserb.cbl), so there is nothing live for this
+      *         screen to maintain there either.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. AS-400.
+       OBJECT-COMPUTER. AS-400.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT  USERSANF          ASSIGN TO DATABASE-USERSANF
+                   ORGANIZATION      IS INDEXED
+                   ACCESS MODE       IS DYNAMIC
+                   RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+                   FILE STATUS       IS SW-STATUS-ANF.
+      *=================================================================
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD  USERSANF
+                   LABEL RECORD IS STANDARD.
+       01  USERSANF-REC.
+           COPY DDS-ALL-FORMATS OF USERSANF.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  SW-STATUS-ANF               PIC XX.
+       01  WS-FUNCTION                 PIC X VALUE SPACE.
+           88 WS-FUNC-FIND                     VALUE 'F'.
+           88 WS-FUNC-ADD                      VALUE 'A'.
+           88 WS-FUNC-UPDATE                   VALUE 'U'.
+           88 WS-FUNC-DELETE                   VALUE 'D'.
+           88 WS-FUNC-EXIT                     VALUE 'X'.
+       01  WS-FOUND-SW                 PIC X VALUE '0'.
+           88 WS-ROW-FOUND                     VALUE '1'.
+      *---   working copies of the key/flags - kept separate from the
+      *---   FD's own fields so a failed READ never leaves stale data
+      *---   on the screen.
+       01  WS-KEY-USSHEV                PIC 9(3) VALUE 0.
+       01  WS-KEY-USSNUM                PIC X(10) VALUE SPACES.
+       01  WS-KEY-USANF                 PIC 9(3) VALUE 0.
+      *---   the key 200-FIND-ROW actually read the row under - kept
+      *---   separate from WS-KEY-* so UPDATE/DELETE can tell a FIND
+      *---   found row A apart from the operator retyping the screen
+      *---   key to row B without pressing F again.
+       01  WS-FOUND-USSHEV              PIC 9(3) VALUE 0.
+       01  WS-FOUND-USSNUM              PIC X(10) VALUE SPACES.
+       01  WS-FOUND-USANF               PIC 9(3) VALUE 0.
+       01  WS-FLAG-USIMMD               PIC X VALUE SPACE.
+       01  WS-FLAG-USISHR               PIC X VALUE SPACE.
+       01  WS-FLAG-USPRMM               PIC X VALUE SPACE.
+       01  WS-MSG                       PIC X(40) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+      *-----------------------------------------------------------------
+       01  SC-ESUSANFM.
+           05 BLANK SCREEN.
+           05 LINE 1  COL 1   VALUE 'ESUSANFM - USERSANF OVERRIDE
+      -    'MAINTENANCE'.
+           05 LINE 3  COL 1   VALUE 'FUNCTION (F=FIND, A=ADD, U=UPDATE,
+      -    'D=DELETE, X=EXIT):'.
+           05 LINE 3  COL 40  PIC X USING WS-FUNCTION.
+           05 LINE 5  COL 1   VALUE 'DISTRICT (USSHEV):'.
+           05 LINE 5  COL 25  PIC 9(3)    USING WS-KEY-USSHEV.
+           05 LINE 6  COL 1   VALUE 'USER    (USSNUM):'.
+           05 LINE 6  COL 25  PIC X(10)   USING WS-KEY-USSNUM.
+           05 LINE 7  COL 1   VALUE 'BRANCH  (USANF):'.
+           05 LINE 7  COL 25  PIC 9(3)    USING WS-KEY-USANF.
+           05 LINE 9  COL 1   VALUE 'IMMEDIATE FLAG  (USIMMD):'.
+           05 LINE 9  COL 30  PIC X       USING WS-FLAG-USIMMD.
+           05 LINE 10 COL 1   VALUE 'INSURANCE FLAG  (USISHR):'.
+           05 LINE 10 COL 30  PIC X       USING WS-FLAG-USISHR.
+           05 LINE 11 COL 1   VALUE 'PREMIUM FLAG    (USPRMM):'.
+           05 LINE 11 COL 30  PIC X       USING WS-FLAG-USPRMM.
+           05 LINE 13 COL 1   VALUE 'MESSAGE:'.
+           05 LINE 13 COL 10  PIC X(40)   FROM WS-MSG.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *=================================================================
+       000-MAIN                SECTION.
+      *-----------------------------------------------------------------
+       000.
+           PERFORM 010-OPEN-FILES.
+           PERFORM 100-SCREEN-LOOP UNTIL WS-FUNC-EXIT.
+           PERFORM 990-CLOSE-FILES.
+           GOBACK.
+      *-----------------------------------------------------------------
+       010-OPEN-FILES          SECTION.
+      *-----------------------------------------------------------------
+       010.
+           OPEN I-O USERSANF.
+       010-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       100-SCREEN-LOOP          SECTION.
+      *-----------------------------------------------------------------
+       100.
+           MOVE SPACES TO WS-MSG.
+           DISPLAY SC-ESUSANFM.
+           ACCEPT SC-ESUSANFM.
+           EVALUATE TRUE
+              WHEN WS-FUNC-FIND
+                 PERFORM 200-FIND-ROW
+              WHEN WS-FUNC-ADD
+                 PERFORM 250-ADD-ROW
+              WHEN WS-FUNC-UPDATE
+                 PERFORM 300-UPDATE-ROW
+              WHEN WS-FUNC-DELETE
+                 PERFORM 350-DELETE-ROW
+              WHEN WS-FUNC-EXIT
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'INVALID FUNCTION - USE F, A, U, D OR X' TO WS-MSG
+           END-EVALUATE.
+       100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       200-FIND-ROW             SECTION.
+      *-----------------------------------------------------------------
+       200.
+           MOVE '0' TO WS-FOUND-SW.
+           MOVE WS-KEY-USSHEV TO USSHEV OF USERSANF-REC.
+           MOVE WS-KEY-USSNUM TO USSNUM OF USERSANF-REC.
+           MOVE WS-KEY-USANF  TO USANF  OF USERSANF-REC.
+           READ USERSANF
+                INVALID KEY
+                   MOVE 'NO USERSANF ROW FOR THAT KEY' TO WS-MSG
+                NOT INVALID KEY
+                   SET WS-ROW-FOUND TO TRUE
+                   MOVE WS-KEY-USSHEV TO WS-FOUND-USSHEV
+                   MOVE WS-KEY-USSNUM TO WS-FOUND-USSNUM
+                   MOVE WS-KEY-USANF  TO WS-FOUND-USANF
+                   MOVE USIMMD OF USERSANF-REC TO WS-FLAG-USIMMD
+                   MOVE USISHR OF USERSANF-REC TO WS-FLAG-USISHR
+                   MOVE USPRMM OF USERSANF-REC TO WS-FLAG-USPRMM
+                   MOVE 'ROW FOUND - EDIT FLAGS AND USE U TO UPDATE'
+                        TO WS-MSG
+           END-READ.
+       200-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       250-ADD-ROW               SECTION.
+      *-----------------------------------------------------------------
+       250.
+           MOVE WS-KEY-USSHEV      TO USSHEV OF USERSANF-REC.
+           MOVE WS-KEY-USSNUM      TO USSNUM OF USERSANF-REC.
+           MOVE WS-KEY-USANF       TO USANF  OF USERSANF-REC.
+           MOVE WS-FLAG-USIMMD     TO USIMMD OF USERSANF-REC.
+           MOVE WS-FLAG-USISHR     TO USISHR OF USERSANF-REC.
+           MOVE WS-FLAG-USPRMM     TO USPRMM OF USERSANF-REC.
+           WRITE USERSANF-REC
+                    INVALID KEY
+                       MOVE 'ADD FAILED - ROW ALREADY EXISTS' TO WS-MSG
+                    NOT INVALID KEY
+                       SET WS-ROW-FOUND TO TRUE
+                       MOVE WS-KEY-USSHEV TO WS-FOUND-USSHEV
+                       MOVE WS-KEY-USSNUM TO WS-FOUND-USSNUM
+                       MOVE WS-KEY-USANF  TO WS-FOUND-USANF
+                       MOVE 'ROW ADDED' TO WS-MSG
+           END-WRITE.
+       250-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       300-UPDATE-ROW            SECTION.
+      *-----------------------------------------------------------------
+       300.
+           IF NOT WS-ROW-FOUND
+              MOVE 'FIND A ROW WITH F BEFORE UPDATING' TO WS-MSG
+              GO TO 300-EXIT.
+           IF WS-KEY-USSHEV NOT = WS-FOUND-USSHEV OR
+              WS-KEY-USSNUM NOT = WS-FOUND-USSNUM OR
+              WS-KEY-USANF  NOT = WS-FOUND-USANF
+              MOVE 'KEY CHANGED SINCE FIND - PRESS F AGAIN' TO WS-MSG
+              GO TO 300-EXIT.
+           MOVE WS-KEY-USSHEV      TO USSHEV OF USERSANF-REC.
+           MOVE WS-KEY-USSNUM      TO USSNUM OF USERSANF-REC.
+           MOVE WS-KEY-USANF       TO USANF  OF USERSANF-REC.
+           MOVE WS-FLAG-USIMMD     TO USIMMD OF USERSANF-REC.
+           MOVE WS-FLAG-USISHR     TO USISHR OF USERSANF-REC.
+           MOVE WS-FLAG-USPRMM     TO USPRMM OF USERSANF-REC.
+           REWRITE USERSANF-REC
+                    INVALID KEY
+                       MOVE 'UPDATE FAILED - ROW NOT FOUND' TO WS-MSG
+                    NOT INVALID KEY
+                       MOVE 'ROW UPDATED' TO WS-MSG
+           END-REWRITE.
+       300-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       350-DELETE-ROW            SECTION.
+      *-----------------------------------------------------------------
+       350.
+           IF NOT WS-ROW-FOUND
+              MOVE 'FIND A ROW WITH F BEFORE DELETING' TO WS-MSG
+              GO TO 350-EXIT.
+           IF WS-KEY-USSHEV NOT = WS-FOUND-USSHEV OR
+              WS-KEY-USSNUM NOT = WS-FOUND-USSNUM OR
+              WS-KEY-USANF  NOT = WS-FOUND-USANF
+              MOVE 'KEY CHANGED SINCE FIND - PRESS F AGAIN' TO WS-MSG
+              GO TO 350-EXIT.
+           MOVE WS-KEY-USSHEV      TO USSHEV OF USERSANF-REC.
+           MOVE WS-KEY-USSNUM      TO USSNUM OF USERSANF-REC.
+           MOVE WS-KEY-USANF       TO USANF  OF USERSANF-REC.
+           DELETE USERSANF
+                    INVALID KEY
+                       MOVE 'DELETE FAILED - ROW NOT FOUND' TO WS-MSG
+                    NOT INVALID KEY
+                       MOVE '0' TO WS-FOUND-SW
+                       MOVE 'ROW DELETED' TO WS-MSG
+           END-DELETE.
+       350-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       990-CLOSE-FILES          SECTION.
+      *-----------------------------------------------------------------
+       990.
+           CLOSE USERSANF.
+       990-EXIT.
+           EXIT.
