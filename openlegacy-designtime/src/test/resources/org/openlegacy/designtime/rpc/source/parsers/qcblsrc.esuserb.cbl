@@ -47,6 +47,15 @@
                    ACCESS MODE       IS DYNAMIC
                    RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
                    FILE STATUS       IS SW-STATUS.
+R015  *---   second AS/400 logical file over the same ELNTUSR physical
+R015  *---   data, keyed by company+user instead of the physical file's
+R015  *---   native key - lets 001-MHOZ-IKARI do a direct keyed READ
+R015  *---   instead of a START/READ NEXT scan of the whole file.
+R015       SELECT  ELNTUSR2          ASSIGN TO DATABASE-ELNTUSR2
+R015               ORGANIZATION      IS INDEXED
+R015               ACCESS MODE       IS DYNAMIC
+R015               RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+R015               FILE STATUS       IS SW-STATUS.
            SELECT  USERSANF          ASSIGN TO DATABASE-USERSANF
                    ORGANIZATION      IS INDEXED
                    ACCESS MODE       IS DYNAMIC
@@ -69,6 +78,24 @@
                    RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
                    WITH DUPLICATES
                    FILE STATUS       IS SW-STATUS.
+R014       SELECT  ESSYSDEF          ASSIGN TO DATABASE-ESSYSDEF
+R014               ORGANIZATION      IS INDEXED
+R014               ACCESS MODE       IS DYNAMIC
+R014               RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+R014               FILE STATUS       IS SW-STATUS.
+R022       SELECT  ESSPANAF          ASSIGN TO DATABASE-ESSPANAF
+R022               ORGANIZATION      IS INDEXED
+R022               ACCESS MODE       IS DYNAMIC
+R022               RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+R022               FILE STATUS       IS SW-STATUS.
+R022       SELECT  ESACCTBL          ASSIGN TO DATABASE-ESACCTBL
+R022               ORGANIZATION      IS INDEXED
+R022               ACCESS MODE       IS DYNAMIC
+R022               RECORD KEY        IS EXTERNALLY-DESCRIBED-KEY
+R022               FILE STATUS       IS SW-STATUS.
+R010       SELECT  ESANFAUD          ASSIGN TO PRINTER-ESANFAUD
+R010               ORGANIZATION      IS LINE SEQUENTIAL
+R010               FILE STATUS       IS SW-STATUS-AUD.
       *=================================================================
        DATA DIVISION.
       *=================================================================
@@ -82,6 +109,10 @@
                    LABEL RECORD IS STANDARD.
        01 ELNTUSR-REC.
           COPY DDS-ALL-FORMATS OF ELNTUSR.
+R015   FD ELNTUSR2
+R015               LABEL RECORD IS STANDARD.
+R015   01 ELNTUSR2-REC.
+R015      COPY DDS-ALL-FORMATS OF ELNTUSR2.
        FD USERSANF
                    LABEL RECORD IS STANDARD.
        01 USERSANF-REC.
@@ -100,6 +131,30 @@
             LABEL RECORD IS STANDARD.
        01   ESMAVL-REC.
             COPY DDS-ALL-FORMAT OF ESMAVL.
+R014  *---   one row per regional system: SDMHOZ is the TV-SYS-MHOZ
+R014  *---   code, SDPOS the EZ-DTA byte holding that system's O/C
+R014  *---   flag - see 351-LOAD-SYSTEM-DEF.
+R014   FD   ESSYSDEF
+R014        LABEL RECORD IS STANDARD.
+R014   01   ESSYSDEF-REC.
+R014        COPY DDS-ALL-FORMAT OF ESSYSDEF.
+R022  *---   one row per branch that needs the 155/200 override check -
+R022  *---   SAMHOZ is the branch (ANAF) number - see 352-LOAD-SPEC-ANAF.
+R022   FD   ESSPANAF
+R022        LABEL RECORD IS STANDARD.
+R022   01   ESSPANAF-REC.
+R022        COPY DDS-ALL-FORMAT OF ESSPANAF.
+R022  *---   one row per PR-ACC-CODE classification rule - SAMATCH is
+R022  *---   the 2-char suffix or full code, SAFULL the suffix/full
+R022  *---   flag, SASUGU the 100-ESSUGU classification - see
+R022  *---   353-LOAD-ACC-CODE-TBL.
+R022   FD   ESACCTBL
+R022        LABEL RECORD IS STANDARD.
+R022   01   ESACCTBL-REC.
+R022        COPY DDS-ALL-FORMAT OF ESACCTBL.
+R010   FD   ESANFAUD
+R010        LABEL RECORD IS STANDARD.
+R010   01   AUD-LINE                  PIC X(80).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
@@ -139,9 +194,94 @@
           03 EZ-UDATE                  PIC 9(8) VALUE 0.
 
 ZMANI
-ZMANI     03 EZ-ANAF-180               PIC 9 VALUE 0.
-ZMANI        88 EZ-180-NO              VALUE 0.
-ZMANI        88 EZ-180-YES             VALUE 1.
+R004  *---   data-driven replacement for the old single branch-180
+R004  *---   carve-out: each row is a branch number that needs the
+R004  *---   155/200 override check; to except another branch, add a
+R022  *---   row to ESSPANAF - 352-LOAD-SPEC-ANAF fills this table from
+R022  *---   it at startup, so ops can add or remove affected branches
+R022  *---   without touching ESUSERB's source.
+R004      03 EZ-SPECIAL-ANAF-TBL.
+R004         05 EZ-SPECIAL-ANAF-O OCCURS 5.
+R004            07 EZ-SPECIAL-ANAF       PIC 9(3) VALUE 0.
+R004            07 EZ-SPECIAL-ANAF-FLAG  PIC 9    VALUE 0.
+R004               88 EZ-SPECIAL-ANAF-NO       VALUE 0.
+R004               88 EZ-SPECIAL-ANAF-YES      VALUE 1.
+R004      03 EZ-SPECIAL-ANAF-CNT       PIC 9 VALUE 0.
+
+R011  *---   data-driven replacement for 100-ESSUGU's literal
+R011  *---   PR-ACC-CODE suffix/full-code checks - each row is either
+R011  *---   a 2-character PR-ACC-CODE(5:2) suffix (EZ-ACC-FULL = '0')
+R011  *---   or a whole-code match (EZ-ACC-FULL = '1'); to classify
+R022  *---   another code, add a row to ESACCTBL - 353-LOAD-ACC-CODE-TBL
+R022  *---   fills this table from it at startup, so ops can add or
+R022  *---   remove classified codes without a program change.
+R011      03 EZ-ACC-CODE-TBL.
+R011         05 EZ-ACC-CODE-O OCCURS 5.
+R011            07 EZ-ACC-MATCH        PIC X(5) VALUE SPACES.
+R011            07 EZ-ACC-FULL         PIC X    VALUE '0'.
+R011               88 EZ-ACC-IS-SUFFIX       VALUE '0'.
+R011               88 EZ-ACC-IS-FULL         VALUE '1'.
+R011            07 EZ-ACC-SUG-USER     PIC 9    VALUE 0.
+R011      03 EZ-ACC-CODE-CNT          PIC 9 VALUE 0.
+R011      03 I-ACC                    PIC 9 VALUE 0.
+R011      03 SW-ACC-FOUND             PIC X VALUE '0'.
+R011         88 ACC-FOUND                    VALUE '1'.
+
+      *---   company-default mailbox substituted into ES_SOCHEN_MAIL
+      *---   when 541-SOCHEN-MAIL finds no ESMAVL row for an agent -
+      *---   see ES_SOCHEN_MAIL_MISSING in PRMUSER4O for the flag
+      *---   that tells the caller this is a default, not a real
+      *---   email on file.
+R012      03 EZ-DFLT-SOCHEN-MAIL       PIC X(40)
+R012                                   VALUE 'MAILROOM@COMPANY.CO.IL'.
+
+      *---   540-PRATIM-SOCHEN now posts a real PO2_ESERKD error (code
+      *---   0013) when ELTV050B can't resolve an agent's name, instead
+      *---   of silently substituting a row of asterisks - see
+      *---   ES_SOCHEN_NAME_MISSING in PRMUSER4O for the per-agent
+      *---   found/not-found flag alongside the error, same idiom as
+      *---   ES_SOCHEN_MAIL_MISSING above.
+
+      *---   data-driven replacement for 542-SOCHEN-AB's hardcoded
+      *---   table-268 fallback iteration: each row is a CT10-ANAF
+      *---   value to try in order once table 122 misses; to add a
+      *---   new fallback tier (e.g. 555 for a new agent class), add a
+      *---   row here and bump EZ-FALLBACK-ANAF-CNT in H-HATCHALA - no
+      *---   procedure changes needed.
+R013      03 EZ-FALLBACK-ANAF-TBL.
+R013         05 EZ-FALLBACK-ANAF-O OCCURS 5.
+R013            07 EZ-FALLBACK-ANAF      PIC 9(3) VALUE 0.
+R013      03 EZ-FALLBACK-ANAF-CNT       PIC 9 VALUE 0.
+R013      03 I-FALLBACK-ANAF           PIC 9 VALUE 0.
+
+      *---   830-AL's list of special-team SUG-HESKEM codes to check -
+      *---   ELAL(16) was the only row before; to add a new partner
+      *---   team, add a row here and bump EZ-ZEVET-CNT in H-HATCHALA,
+      *---   no 830-AL changes needed. Row 1 must stay 16 (ELAL) since
+      *---   830-AL keeps ES_ZEVET_AL in sync with that row for
+      *---   existing callers.
+R016      03 EZ-ZEVET-TBL.
+R016         05 EZ-ZEVET-O OCCURS 3.
+R016            07 EZ-ZEVET-HESKEM       PIC 9(2) VALUE 0.
+R016      03 EZ-ZEVET-CNT               PIC 9 VALUE 0.
+R016      03 I-ZEVET                    PIC 9 VALUE 0.
+
+      *---   820-iso's per-district agent-range config for SUG-HESKEM
+      *---   17/24 ISO approvals - was always the 999999/999999
+      *---   "all agents" wildcard; to scope a district's SUG-HESKEM
+      *---   17 approval to an agent range, add a row here keyed by
+      *---   PI1_ESMHOZ/SUG-HESKEM and bump EZ-ISO-RANGE-CNT. A
+      *---   MHOZ/HESKEM pair with no row here still gets the
+      *---   999999/999999 wildcard, so unconfigured districts are
+      *---   unaffected.
+R018      03 EZ-ISO-RANGE-TBL.
+R018         05 EZ-ISO-RANGE-O OCCURS 5.
+R018            07 EZ-ISO-RANGE-MHOZ     PIC 9(2) VALUE 0.
+R018            07 EZ-ISO-RANGE-HESKEM   PIC 9(2) VALUE 0.
+R018            07 EZ-ISO-RANGE-SOC-A    PIC 9(6) VALUE 999999.
+R018            07 EZ-ISO-RANGE-SOC-B    PIC 9(6) VALUE 999999.
+R018      03 EZ-ISO-RANGE-CNT           PIC 9 VALUE 0.
+R018      03 I-ISO-RANGE                PIC 9 VALUE 0.
 
           03 EZ-X20-T            PIC X(20).
           03 EZ-X20-R REDEFINES EZ-X20-T.
@@ -194,6 +334,9 @@ ZMANI        05 EZ-180-NR              PIC X(2).
       *-------------*
        01 SW00.
           03 SW-STATUS                 PIC XX  VALUE '00'.
+R007         88 SW-STATUS-OK                   VALUE '00'.
+R007         88 SW-STATUS-EOF                  VALUE '10'.
+R007         88 SW-STATUS-NOTFND               VALUE '23'.
           03 SW-LOOP                   PIC 9 VALUE 0.
              88 SW-END-LOOP      VALUE 9.
           03 SW-ANAF-FOUND             PIC 9 VALUE 0.
@@ -217,6 +360,24 @@ ZMANI        05 EZ-180-NR              PIC X(2).
           03 SW-KAYAM-ANAF             PIC X   VALUE '0'.
              88 KAYAM-ANAF-NO                  VALUE '0'.
              88 KAYAM-ANAF-YES                 VALUE '1'.
+R004      03 SW-SPECIAL-ANAF           PIC X   VALUE '0'.
+R004         88 SPECIAL-ANAF-HIT               VALUE '1'.
+R004         88 SPECIAL-ANAF-NO-HIT            VALUE '0'.
+R014      03 SW-SYSDEF-END             PIC X   VALUE '0'.
+R014         88 SYSDEF-END                     VALUE '1'.
+R014      03 I-SYS-CNT                 PIC 99  VALUE 0.
+R022      03 SW-SPANAF-END             PIC X   VALUE '0'.
+R022         88 SPANAF-END                     VALUE '1'.
+R022      03 SW-ACCTBL-END             PIC X   VALUE '0'.
+R022         88 ACCTBL-END                     VALUE '1'.
+R017  *---   dry-run mode, driven by the new PI1_ESDRYRUN input flag
+R017  *---   (like PI1_ESMLRK, PI1_ESDRYRUN is an AS/400 DDS field on
+R017  *---   PRM1I with no local copybook to add it to, so it is
+R017  *---   referenced directly the same way). '1' = the caller wants
+R017  *---   the full 100-900 chain run read-only against a real user,
+R017  *---   for testing a branch/table-155/106 change before rollout.
+R017      03 SW-DRY-RUN                PIC X   VALUE '0'.
+R017         88 DRY-RUN                        VALUE '1'.
       *   03 SW-LOOP-TOKEF             PIC 9   VALUE 0.
       *      88 SW-END-LOOP-TOKEF   VALUE 1.
           03 SW-TOKEF                  PIC 9   VALUE 0.
@@ -226,6 +387,32 @@ ZMANI        05 EZ-180-NR              PIC X(2).
 gal   *               ���� �� - "1" ,���� - " " , ���� SAP ��� �������
 gal    01 SW-SAP                       PIC X     VALUE ' '.
 gal    01 SW_SAPSOC                    PIC X     VALUE ' '.
+R010  *-------------*
+R010  * ESANFAUD - one row per permission bundle 650-PRATEI-ANFIM
+R010  * computes for a PI1_ESUSER/branch pair, so any flag it hands
+R010  * back can be traced to when/why it was computed.
+R010  *-------------*
+R010   01 SW-STATUS-AUD                 PIC XX.
+R010   01 AUD-DETAIL.
+R010      03 AUD-USER                   PIC X(10).
+R010      03 FILLER                     PIC X     VALUE SPACE.
+R010      03 AUD-ANAF                   PIC 9(3).
+R010      03 FILLER                     PIC X     VALUE SPACE.
+R010      03 AUD-DATE                   PIC 9(8).
+R010      03 FILLER                     PIC X     VALUE SPACE.
+R010      03 AUD-TIME                   PIC 9(8).
+R010      03 FILLER                     PIC X     VALUE SPACE.
+R010      03 AUD-QWRY                   PIC X.
+R010      03 AUD-CHGA                   PIC X.
+R010      03 AUD-IMMD                   PIC X.
+R010      03 AUD-CHSV                   PIC X.
+R010      03 AUD-ISHR                   PIC X.
+R010      03 AUD-PRMM                   PIC X.
+R010      03 AUD-PRSH                   PIC X.
+R010      03 AUD-ARSHA-READ-A           PIC X.
+R010      03 AUD-ARSHA-READ-B           PIC X.
+R010      03 AUD-ARSHA-UPD-A            PIC X.
+R010      03 AUD-ARSHA-UPD-B            PIC X.
       *-------------*
       * PRMXX-�������
       *-------------*
@@ -348,6 +535,7 @@ ZMANI      COPY ELCT155B IN QCBLSRC.
  YDD      03 I-SOC                     PIC 9(4) VALUE 0.
           03 I-RIS                     PIC 9(2) VALUE 0.
           03 I-TAV                     PIC 9(2) VALUE 0.
+R004      03 I-SPEC                    PIC 9(2) VALUE 0.
       *-------------*
       * TVXX-����×�
       *-------------*
@@ -368,7 +556,10 @@ ZMANI      COPY ELCT155B IN QCBLSRC.
              05 TV-ANAFIM-O OCCURS 50.
                 07 TV-ANAF   PIC 9(3).
           03 TV-SYSTEM.
-             05 TV-SYSTEM-O OCCURS 10 INDEXED BY I-I.
+R014  *---   OCCURS raised from 10 - 351-LOAD-SYSTEM-DEF now populates
+R014  *---   this from ESSYSDEF instead of eight fixed MOVEs, so a new
+R014  *---   regional system just needs a new ESSYSDEF row.
+             05 TV-SYSTEM-O OCCURS 20 INDEXED BY I-I.
                 07 TV-SYS-MHOZ  PIC 99 VALUE 99.
                 07 TV-SYS-MAZAV PIC X  VALUE ' '.
           03 TV-RISHYONOT.
@@ -402,13 +593,13 @@ ZMANI      COPY ELCT155B IN QCBLSRC.
            IF PO2_ESKERR = 1
               GO TO 050.
 
+R005  *---   100 through 500 each accumulate into PO2 independently -
+R005  *---   don't bail out on the first one, so the caller gets the
+R005  *---   complete list of what's wrong with the request instead of
+R005  *---   one field at a time across repeated round trips.
            PERFORM 100-ESSUGU.
-           IF PO2_ESKERR = 1
-              GO TO 050.
 
            PERFORM 200-ESMHOZ.
-           IF PO2_ESKERR = 1
-              GO TO 050.
 
            PERFORM 300-ESMHZN.
            IF SW-SYS-CLOSE
@@ -422,9 +613,7 @@ ZMANI      COPY ELCT155B IN QCBLSRC.
 
            PERFORM 400-ESSDLT-ESSMKS.
 
-           PERFORM 500-ESSOCN.
-           IF PO2_ESKERR = 1
-              GO TO 050.
+R023       PERFORM 500-ESSOCN.
 
            IF DASUGU = '1'
               PERFORM 550-KRIAT-TAVLAOT
@@ -467,6 +656,27 @@ ZMANI      COPY ELCT155B IN QCBLSRC.
   ********    STOP RUN.
        999.     EXIT.
       *-----------------------------------------------------------------
+R007   075-CHECK-SW-STATUS   SECTION.
+      *-----------------------------------------------------------------
+R007   075.
+R007  *---   Common check performed after every READ/START against
+R007  *---   USERSS1/ELNTUSR/USERSANF/RSOCENF/ESMAVL/ELMAVL - INVALID
+R007  *---   KEY and AT END only tell us "not found"/"no more rows";
+R007  *---   anything else in SW-STATUS (record locked, damaged file,
+R007  *---   etc.) needs its own error instead of quietly falling
+R007  *---   through as a plain not-found.
+R007       IF SW-STATUS-OK OR SW-STATUS-EOF OR SW-STATUS-NOTFND
+R007          GO TO 075-EXIT.
+R007       ADD  1                             TO I-ERR
+R007       MOVE 0012                          TO PO2_ESERKD(I-ERR)
+R007       MOVE '!FILE I/O ERROR - SEE PO2_ESFLDN' TO PO2_ESERTX(I-ERR)
+R007       MOVE SW-STATUS                     TO PO2_ESFLDN(I-ERR)
+R007       MOVE 1                             TO PO2_ESERSG(I-ERR)
+R007       MOVE 1                             TO PO2_ESKERR
+R007       ADD  1                             TO PO2_ESKERR_NR.
+R007   075-EXIT.
+R007       EXIT.
+      *-----------------------------------------------------------------
        H-HATCHALA      SECTION.
       *-----------------------------------------------------------------
        H00.
@@ -474,12 +684,31 @@ ZMANI      COPY ELCT155B IN QCBLSRC.
            CALL 'ESSTRSRVB'.
 
       *---                                   �×��� INPUT ������� �×���
-           MOVE 2003 TO PI1_ESTASK.
+R020  *---   PI1_ESALTTASK lets a lightweight caller (e.g. a quick
+R020  *---   query-allowed check) ask ESPRMIB for a trimmed parameter
+R020  *---   set instead of always paying for the full 2003 build -
+R020  *---   like PI1_ESMLRK, it's an AS/400 DDS field on PRM1I with no
+R020  *---   local copybook to add it to, so it's referenced directly.
+R020  *---   0 (the default when a caller doesn't set it) keeps today's
+R020  *---   behavior of always requesting the full 2003 task.
+R020       IF PI1_ESALTTASK NOT = 0
+R020          MOVE PI1_ESALTTASK TO PI1_ESTASK
+R020       ELSE
+              MOVE 2003 TO PI1_ESTASK
+R020       END-IF.
            CALL 'ESPRMIB' USING PI1 PI3 PO2.
 
            INITIALIZE PO2.
            INITIALIZE PO4.
            MOVE '0' TO ES_ISOH_BDIKA.
+R017  *---   dry-run mode - full 100-900 chain still runs read-only
+R017  *---   against the real PI1_ESUSER, 658-WRITE-ANAF-AUDIT just
+R017  *---   DISPLAYs instead of WRITEs (see R017 there); ES_DRY_RUN
+R017  *---   confirms back to the caller that the mode was honored.
+R017       IF PI1_ESDRYRUN = '1'
+R017          SET DRY-RUN TO TRUE
+R017          MOVE '1' TO ES_DRY_RUN
+R017       END-IF.
            PERFORM H100 VARYING I FROM 1 BY 1                             4118
                        UNTIL I > 50.
            GO TO H200.
@@ -509,15 +738,41 @@ ZMANI      COPY ELCT155B IN QCBLSRC.
               ADD  1                           TO PO2_ESKERR_NR
               GO TO H-EXIT
            END-IF.
- *******            ���� - 155/129 ��×� ��� 180 ��� �� ��×�� ������
-ZMANI      SET EZ-180-NO TO TRUE.
-ZMANI      PERFORM 155-200-ZMANI.
+ *******            ���× - 155/129 ��×� ��� 180 ��� �� ��×�� ������
+R022       PERFORM 352-LOAD-SPEC-ANAF.
+R004       PERFORM VARYING I-SPEC FROM 1 BY 1
+R004               UNTIL I-SPEC > EZ-SPECIAL-ANAF-CNT
+R004          SET EZ-SPECIAL-ANAF-NO(I-SPEC) TO TRUE
+R004          PERFORM 155-200-ZMANI
+R004       END-PERFORM.
+R011  *---            100-ESSUGU's PR-ACC-CODE classification table
+R022       PERFORM 353-LOAD-ACC-CODE-TBL.
+R013  *---            542-SOCHEN-AB's table-268 fallback ANAF list
+R013       MOVE 25      TO EZ-FALLBACK-ANAF(1).
+R013       MOVE 999     TO EZ-FALLBACK-ANAF(2).
+R013       MOVE 2       TO EZ-FALLBACK-ANAF-CNT.
+R016  *---            830-AL's special-team SUG-HESKEM list
+R016       MOVE 16      TO EZ-ZEVET-HESKEM(1).
+R016       MOVE 20      TO EZ-ZEVET-HESKEM(2).
+R016       MOVE 21      TO EZ-ZEVET-HESKEM(3).
+R016       MOVE 3       TO EZ-ZEVET-CNT.
+R018  *---            820-iso's per-district SUG-HESKEM 17/24 agent
+R018  *---            range config - no districts scoped yet, so the
+R018  *---            table starts empty and 820-iso keeps using the
+R018  *---            999999/999999 wildcard until compliance supplies
+R018  *---            the real per-district ranges to add here.
+R018       MOVE 0       TO EZ-ISO-RANGE-CNT.
            OPEN INPUT USERSS1.
            OPEN INPUT ELNTUSR
+R015                  ELNTUSR2
                       USERSANF
                       RSOCENF
                       ELMAVL
-                      ESMAVL.
+                      ESMAVL
+R014                  ESSYSDEF
+R022                  ESSPANAF
+R022                  ESACCTBL.
+R010       OPEN EXTEND ESANFAUD.
 
            INITIALIZE PR00
                       R2MAV OF RTN-ELMAV-REC.
@@ -559,26 +814,29 @@ ZMANI      PERFORM 155-200-ZMANI.
       *-----------------------------------------------------------------
        100.
       *---����� ���---
-
-      *---����---
-           IF PR-ACC-CODE(5:2) = 'SC'
-              MOVE 1 TO ES_SUG_USER
-              GO TO 100-EXIT
-           END-IF.
-
-      *---���---
-           IF PR-ACC-CODE(5:2) = 'HF' OR
-              PR-ACC-CODE(5:2) = 'TV' OR
-              PR-ACC-CODE(5:2) = 'OP'
-              MOVE 0 TO ES_SUG_USER
-              GO TO 100-EXIT
-           END-IF.
-
-      *---�����---
-           IF PR-ACC-CODE = 'QPGMR'
-              MOVE 0 TO ES_SUG_USER
-              GO TO 100-EXIT
-           END-IF.
+R011  *---   table-driven classification - see EZ-ACC-CODE-TBL
+R011  *---   (populated in H-HATCHALA). Each row is either a 2-char
+R011  *---   PR-ACC-CODE(5:2) suffix or a whole-code match; the first
+R011  *---   row that matches decides ES_SUG_USER.
+R011       MOVE '0' TO SW-ACC-FOUND.
+R011       PERFORM VARYING I-ACC FROM 1 BY 1
+R011               UNTIL I-ACC > EZ-ACC-CODE-CNT
+R011          IF EZ-ACC-IS-FULL(I-ACC)
+R011             IF PR-ACC-CODE = EZ-ACC-MATCH(I-ACC)
+R011                SET ACC-FOUND TO TRUE
+R011                MOVE EZ-ACC-SUG-USER(I-ACC) TO ES_SUG_USER
+R011                COMPUTE I-ACC = EZ-ACC-CODE-CNT + 1
+R011             END-IF
+R011          ELSE
+R011             IF PR-ACC-CODE(5:2) = EZ-ACC-MATCH(I-ACC)(1:2)
+R011                SET ACC-FOUND TO TRUE
+R011                MOVE EZ-ACC-SUG-USER(I-ACC) TO ES_SUG_USER
+R011                COMPUTE I-ACC = EZ-ACC-CODE-CNT + 1
+R011             END-IF
+R011          END-IF
+R011       END-PERFORM.
+R011       IF ACC-FOUND
+R011          GO TO 100-EXIT.
 
       *---���---
            ADD  1        TO I-ERR.
@@ -633,6 +891,7 @@ ZMANI      PERFORM 155-200-ZMANI.
            START USERSS1
                  KEY NOT LESS EXTERNALLY-DESCRIBED-KEY
                  INVALID KEY
+R007                     PERFORM 075-CHECK-SW-STATUS
                          ADD 1         TO I-ERR
                          MOVE 0001     TO PO2_ESERKD(I-ERR)
                          MOVE 'ESMHZN' TO PO2_ESFLDN(I-ERR)
@@ -640,7 +899,7 @@ ZMANI      PERFORM 155-200-ZMANI.
                          MOVE 1        TO PO2_ESKERR
                          ADD 1         TO PO2_ESKERR_NR
                          GO TO 300-EXIT.
-
+R007       PERFORM 075-CHECK-SW-STATUS.
 
            MOVE 0 TO SW-LOOP.
            MOVE 0 TO I.
@@ -648,14 +907,20 @@ ZMANI      PERFORM 155-200-ZMANI.
            GO TO 320.
        310.
            ADD 1 TO I.
-           IF I = 6
+R019  *---   raised from 6 (5 districts) to 11 (10 districts) - see
+R019  *---   ES_TV_MEHOZOT_O in PRMUSER4O. ES_MHOZ_MORE flags a user
+R019  *---   with even more than that, instead of silently truncating.
+           IF I = 11
+R019          MOVE 1 TO ES_MHOZ_MORE
               SET SW-END-LOOP TO TRUE
               GO TO 310-CONT.
 
            READ USERSS1 NEXT
                      AT END
+R007                 PERFORM 075-CHECK-SW-STATUS
                      SET SW-END-LOOP TO TRUE
                      GO TO 310-CONT.
+R007       PERFORM 075-CHECK-SW-STATUS.
            IF USSNUM OF USERSS1-REC NOT = PI1_ESUSER
               SET SW-END-LOOP TO TRUE
               GO TO 310-CONT.
@@ -700,23 +965,7 @@ eliahu     IF USSHEV OF USERSS1-REC = 80 AND ES_SUG_USER = 1
       *---                                                ��� �� ��� ��
       ***  IF PR-ACC-CODE(5:2) = 'HF'
       *---       DTA-� -(��÷�/����)���� ����:���� 2 �� �� �� ��×� �����
-           MOVE 0  TO TV-SYS-MHOZ(1).
-           MOVE EZ-DTA(1:1) TO TV-SYS-MAZAV(1).
-           MOVE 2  TO TV-SYS-MHOZ(2).
-           MOVE EZ-DTA(2:1) TO TV-SYS-MAZAV(2).
-           MOVE 3  TO TV-SYS-MHOZ(3).
-           MOVE EZ-DTA(3:1) TO TV-SYS-MAZAV(3).
-           MOVE 4  TO TV-SYS-MHOZ(4).
-           MOVE EZ-DTA(4:1) TO TV-SYS-MAZAV(4).
-           MOVE 6  TO TV-SYS-MHOZ(5).
-           MOVE EZ-DTA(5:1) TO TV-SYS-MAZAV(5).
-           MOVE 7  TO TV-SYS-MHOZ(6).
-           MOVE EZ-DTA(6:1) TO TV-SYS-MAZAV(6).
-           MOVE 8  TO TV-SYS-MHOZ(7).
-           MOVE EZ-DTA(7:1) TO TV-SYS-MAZAV(7).
-           MOVE 80 TO TV-SYS-MHOZ(8).
-           MOVE EZ-DTA(8:1) TO TV-SYS-MAZAV(8).
-
+R014       PERFORM 351-LOAD-SYSTEM-DEF.
 
            MOVE 0 TO SW-LOOP.
            MOVE 0 TO I-SYS-C.
@@ -744,7 +993,7 @@ eliahu     IF USSHEV OF USERSS1-REC = 80 AND ES_SUG_USER = 1
                    ELSE
                       MOVE 0 TO ES_SYS_OPEN_CLOSE(I)
                    END-IF.
-           IF I = 5 OR I = ES_SUM_MHOZ
+R019       IF I = 10 OR I = ES_SUM_MHOZ
               SET SW-END-LOOP TO TRUE
               GO TO 355-CONT.
 
@@ -760,6 +1009,103 @@ eliahu     IF USSHEV OF USERSS1-REC = 80 AND ES_SUG_USER = 1
        350-EXIT.
            EXIT.
       *-----------------------------------------------------------------
+R014   351-LOAD-SYSTEM-DEF    SECTION.
+      *-----------------------------------------------------------------
+R014   351.
+R014  *---   Populate TV-SYSTEM-O from ESSYSDEF instead of the eight
+R014  *---   fixed TV-SYS-MHOZ/TV-SYS-MAZAV MOVEs this replaced - each
+R014  *---   ESSYSDEF row gives a TV-SYS-MHOZ code and the EZ-DTA byte
+R014  *---   position holding that system's O/C flag, so a ninth (or
+R014  *---   later) regional system is a new row, not a new MOVE pair.
+R014       MOVE 0 TO I-SYS-CNT.
+R014       MOVE '0' TO SW-SYSDEF-END.
+R014       SET I-I TO 1.
+R014       MOVE LOW-VALUES TO SDMHOZ OF ESSYSDEF-REC.
+R014       START ESSYSDEF
+R014             KEY NOT LESS EXTERNALLY-DESCRIBED-KEY
+R014             INVALID KEY
+R014                SET SYSDEF-END TO TRUE.
+R014       PERFORM 075-CHECK-SW-STATUS.
+R014       PERFORM UNTIL SYSDEF-END OR I-I > 20
+R014          READ ESSYSDEF NEXT
+R014               AT END
+R014                  SET SYSDEF-END TO TRUE
+R014               NOT AT END
+R014                  PERFORM 075-CHECK-SW-STATUS
+R014                  MOVE SDMHOZ OF ESSYSDEF-REC TO TV-SYS-MHOZ(I-I)
+R014                  MOVE EZ-DTA(SDPOS OF ESSYSDEF-REC : 1)
+R014                                              TO TV-SYS-MAZAV(I-I)
+R014                  ADD 1 TO I-SYS-CNT
+R014                  SET I-I UP BY 1
+R014          END-READ
+R014       END-PERFORM.
+R014   351-EXIT.
+R014       EXIT.
+      *-----------------------------------------------------------------
+R022   352-LOAD-SPEC-ANAF      SECTION.
+      *-----------------------------------------------------------------
+R022   352.
+R022  *---   Populate EZ-SPECIAL-ANAF-TBL from ESSPANAF instead of the
+R022  *---   single hardcoded branch-180 MOVE this replaced - each
+R022  *---   ESSPANAF row is a branch that needs the 155/200 override
+R022  *---   check, so a new branch is a new row, not a new MOVE.
+R022       MOVE 0   TO EZ-SPECIAL-ANAF-CNT.
+R022       MOVE '0' TO SW-SPANAF-END.
+R022       SET I-SPEC TO 1.
+R022       MOVE LOW-VALUES TO SAMHOZ OF ESSPANAF-REC.
+R022       START ESSPANAF
+R022             KEY NOT LESS EXTERNALLY-DESCRIBED-KEY
+R022             INVALID KEY
+R022                SET SPANAF-END TO TRUE.
+R022       PERFORM 075-CHECK-SW-STATUS.
+R022       PERFORM UNTIL SPANAF-END OR I-SPEC > 5
+R022          READ ESSPANAF NEXT
+R022               AT END
+R022                  SET SPANAF-END TO TRUE
+R022               NOT AT END
+R022                  PERFORM 075-CHECK-SW-STATUS
+R022                  MOVE SAMHOZ OF ESSPANAF-REC
+R022                                       TO EZ-SPECIAL-ANAF(I-SPEC)
+R022                  ADD 1 TO EZ-SPECIAL-ANAF-CNT
+R022                  SET I-SPEC UP BY 1
+R022          END-READ
+R022       END-PERFORM.
+R022   352-EXIT.
+R022       EXIT.
+      *-----------------------------------------------------------------
+R022   353-LOAD-ACC-CODE-TBL   SECTION.
+      *-----------------------------------------------------------------
+R022   353.
+R022  *---   Populate EZ-ACC-CODE-TBL from ESACCTBL instead of the five
+R022  *---   hardcoded PR-ACC-CODE MOVEs this replaced - each ESACCTBL
+R022  *---   row is one classification rule, so a new code is a new
+R022  *---   row, not a new MOVE.
+R022       MOVE 0   TO EZ-ACC-CODE-CNT.
+R022       MOVE '0' TO SW-ACCTBL-END.
+R022       SET I-ACC TO 1.
+R022       MOVE LOW-VALUES TO SAMATCH OF ESACCTBL-REC.
+R022       START ESACCTBL
+R022             KEY NOT LESS EXTERNALLY-DESCRIBED-KEY
+R022             INVALID KEY
+R022                SET ACCTBL-END TO TRUE.
+R022       PERFORM 075-CHECK-SW-STATUS.
+R022       PERFORM UNTIL ACCTBL-END OR I-ACC > 5
+R022          READ ESACCTBL NEXT
+R022               AT END
+R022                  SET ACCTBL-END TO TRUE
+R022               NOT AT END
+R022                  PERFORM 075-CHECK-SW-STATUS
+R022                  MOVE SAMATCH OF ESACCTBL-REC TO EZ-ACC-MATCH(I-ACC)
+R022                  MOVE SAFULL  OF ESACCTBL-REC TO EZ-ACC-FULL(I-ACC)
+R022                  MOVE SASUGU  OF ESACCTBL-REC
+R022                                       TO EZ-ACC-SUG-USER(I-ACC)
+R022                  ADD 1 TO EZ-ACC-CODE-CNT
+R022                  SET I-ACC UP BY 1
+R022          END-READ
+R022       END-PERFORM.
+R022   353-EXIT.
+R022       EXIT.
+      *-----------------------------------------------------------------
        400-ESSDLT-ESSMKS     SECTION.
       *-----------------------------------------------------------------
        400.
@@ -769,12 +1115,14 @@ eliahu     IF USSHEV OF USERSS1-REC = 80 AND ES_SUG_USER = 1
            MOVE ES_MHOZ    TO USSHEV OF USERSS1-REC.
            READ USERSS1
                 INVALID KEY
+R007                    PERFORM 075-CHECK-SW-STATUS
                         ADD  1        TO I-ERR
                         MOVE 0002     TO PO2_ESERKD(I-ERR)
                         MOVE 1        TO PO2_ESERSG(I-ERR)
                         MOVE 1        TO PO2_ESKERR
                         ADD  1        TO PO2_ESKERR_NR
                         GO TO 400-EXIT.
+R007       PERFORM 075-CHECK-SW-STATUS.
       *-- !!!���÷� ����� �� �� ,����, ����� ���� �� ������ �� ����×
            IF USSNUM OF USERSS1-REC NOT =
               PI1_ESUSER
@@ -892,6 +1240,15 @@ eliahu     IF USSHEV OF USERSS1-REC = 80 AND ES_SUG_USER = 1
            ADD 1 TO I.
            IF I > 500
               SET SW-END-LOOP TO TRUE
+R000          IF PR1(500) NOT = 0
+R000             MOVE '1'                         TO ES_SOCHNIM_OVERFLOW
+R000             ADD  1                           TO I-ERR
+R000             MOVE 0010                        TO PO2_ESERKD(I-ERR)
+R000             MOVE '!SOCHNIM LIST TRUNCATED > 500' TO PO2_ESERTX(I-ERR)
+R000             MOVE 1                           TO PO2_ESERSG(I-ERR)
+R000             MOVE 1                           TO PO2_ESKERR
+R000             ADD  1                           TO PO2_ESKERR_NR
+R000          END-IF
               GO TO 510-CONT.
       *---               ����× ��/������ �� �� �� - ������ ������ �����
            IF PR1(I) = 0
@@ -924,13 +1281,22 @@ eliahu     IF USSHEV OF USERSS1-REC = 80 AND ES_SUG_USER = 1
       *-----------------------------------------------------------------
        M00.
       *---������ ������� ��× ��×�� �� ���� �� <-- 999999=������ �������
-
+      *---   PI1_ESMLRK carries the M2HESH of the last agent fully
+      *---   processed on a prior, aborted run of this scan (0 the
+      *---   first time through). Starting from it instead of from 0
+      *---   means a retry after a mid-scan abend re-validates only
+      *---   the agents past the checkpoint, not the whole district.
            MOVE PI1_ESMHOZ TO M2HVRA OF ELMAVL-REC.
-           MOVE 0          TO M2HESH OF ELMAVL-REC.
+R008       IF PI1_ESMLRK = 0
+R008          MOVE 0 TO M2HESH OF ELMAVL-REC
+R008       ELSE
+R008          COMPUTE M2HESH OF ELMAVL-REC = PI1_ESMLRK + 1
+R008       END-IF.
            MOVE 0          TO M2MTBA OF ELMAVL-REC.
            START ELMAVL
               KEY NOT LESS EXTERNALLY-DESCRIBED-KEY
               INVALID KEY
+R007             PERFORM 075-CHECK-SW-STATUS
                  ADD 1                        TO I-ERR
                  MOVE 0008                    TO PO2_ESERKD (I-ERR)
                  MOVE 1                       TO PO2_ESERSG (I-ERR)
@@ -938,6 +1304,7 @@ eliahu     IF USSHEV OF USERSS1-REC = 80 AND ES_SUG_USER = 1
                  MOVE 1                       TO PO2_ESKERR
                  ADD 1                        TO PO2_ESKERR_NR
                  GO TO M-EXIT.
+R007       PERFORM 075-CHECK-SW-STATUS.
 
            MOVE 0 TO SW-REC.
            MOVE 1 TO I-SOC.
@@ -948,8 +1315,10 @@ eliahu     IF USSHEV OF USERSS1-REC = 80 AND ES_SUG_USER = 1
        M10.
            READ ELMAVL NEXT
                 AT END
+R007               PERFORM 075-CHECK-SW-STATUS
                    SET SW-REC-END TO TRUE
                    GO TO M10-CONT.
+R007       PERFORM 075-CHECK-SW-STATUS.
            IF M2HVRA OF ELMAVL-REC NOT= PI1_ESMHOZ
               SET SW-REC-END TO TRUE
               GO TO M10-CONT.
@@ -967,6 +1336,10 @@ eliahu     IF USSHEV OF USERSS1-REC = 80 AND ES_SUG_USER = 1
               GO TO M10-CONT.
       *---                  (����×/���� �� ��)����� �� ��� ��-���� ����
        MNEXT.
+      *---   This agent is now fully handled (skipped, cleared or
+      *---   licence-checked) - checkpoint it so a retry after an
+      *---   abend can resume with PI1_ESMLRK past this point.
+R008       MOVE M2HESH OF ELMAVL-REC TO ES_MILUY_RESTART_KEY.
            IF PR1(I-SOC) NOT= 0
               ADD 1 TO I-SOC.
       *---
@@ -988,8 +1361,10 @@ eliahu     IF USSHEV OF USERSS1-REC = 80 AND ES_SUG_USER = 1
            MOVE 1          TO M2MTBA OF ELMAVL-REC
            READ ELMAVL
                 INVALID KEY
+R007               PERFORM 075-CHECK-SW-STATUS
                    INITIALIZE PR1(I-SOC)
                    GO TO T520-NEXT.
+R007       PERFORM 075-CHECK-SW-STATUS.
            IF M2STCR OF ELMAVL-REC NOT= 0
               INITIALIZE PR1(I-SOC)
               GO TO T520-NEXT.
@@ -1068,9 +1443,11 @@ eliahu     IF USSHEV OF USERSS1-REC = 80 AND ES_SUG_USER = 1
            MOVE TV-RISHAYON(I-RIS) TO LCSUGR OF RSOCEN-REC.
            READ RSOCENF
               INVALID KEY
+R007          PERFORM 075-CHECK-SW-STATUS
               INITIALIZE PR1(I-SOC)
               SET SW-TOKEF-END-LOOP TO TRUE
               GO TO 535-EXIT.
+R007       PERFORM 075-CHECK-SW-STATUS.
 
            IF LCTOKF OF RSOCEN-REC < EZ-UDATE
               INITIALIZE PR1(I-SOC)
@@ -1166,6 +1543,15 @@ eliahu     IF USSHEV OF USERSS1-REC = 80 AND ES_SUG_USER = 1
                  INITIALIZE ES_TV_ANAFIM
                  MOVE 0 TO I-ANAF
               END-IF
+R001          IF I-ANAF = 51 AND PR1(I) NOT = 0
+R001             MOVE '1'                        TO ES_ANAF_OVERFLOW
+R001             ADD  1                          TO I-ERR
+R001             MOVE 0011                       TO PO2_ESERKD(I-ERR)
+R001             MOVE '!ANAFIM LIST TRUNCATED > 50' TO PO2_ESERTX(I-ERR)
+R001             MOVE 1                          TO PO2_ESERSG(I-ERR)
+R001             MOVE 1                          TO PO2_ESKERR
+R001             ADD  1                          TO PO2_ESKERR_NR
+R001          END-IF
               SET SW-END-LOOP TO TRUE
               GO TO 610-CONT.
 
@@ -1235,6 +1621,15 @@ eliahu     IF USSHEV OF USERSS1-REC = 80 AND ES_SUG_USER = 1
 
            MOVE 0 TO I-ANAF.
 *********  INITIALIZE ES_TV_ANAFIM.
+R001       IF CT10-TVL-IND >= 25
+R001          MOVE '1' TO ES_ANAF_OVERFLOW
+R001          ADD  1                          TO I-ERR
+R001          MOVE 0011                       TO PO2_ESERKD(I-ERR)
+R001          MOVE '!ANAF 999 LIST TRUNC > 25'   TO PO2_ESERTX(I-ERR)
+R001          MOVE 1                          TO PO2_ESERSG(I-ERR)
+R001          MOVE 1                          TO PO2_ESKERR
+R001          ADD  1                          TO PO2_ESKERR_NR
+R001       END-IF.
            PERFORM 621 THRU 622-CONT VARYING I FROM 1 BY 1
    *********                         UNTIL I > 25.
                                      UNTIL I > CT10-TVL-IND.
@@ -1303,13 +1698,14 @@ eliahu     IF USSHEV OF USERSS1-REC = 80 AND ES_SUG_USER = 1
       *-      END-IF
       *-   END-IF
       *---                                            USERS:������ ����
+R004       PERFORM 657-CHECK-SPECIAL-ANAF.
            IF EZ-QWRY ='�'
               MOVE '0' TO ES_QWRY(I)
            ELSE
               MOVE '1' TO ES_QWRY(I)
-ZMANI         IF ES_ANAF(I) = 180 AND EZ-180-NO
-ZMANI         MOVE '0' TO ES_QWRY(I)
-ZMANI         END-IF
+R004          IF SPECIAL-ANAF-HIT
+R004          MOVE '0' TO ES_QWRY(I)
+R004          END-IF
            END-IF
            IF EZ-CHGA ='�'
               MOVE '0' TO ES_CHGA(I)
@@ -1325,9 +1721,9 @@ ZMANI         END-IF
               MOVE '0' TO ES_CHSV(I)
            ELSE
               MOVE '1' TO ES_CHSV(I)
-ZMANI         IF ES_ANAF(I) = 180 AND EZ-180-NO
-ZMANI         MOVE '0' TO ES_CHSV(I)
-ZMANI         END-IF
+R004          IF SPECIAL-ANAF-HIT
+R004          MOVE '0' TO ES_CHSV(I)
+R004          END-IF
            END-IF
            IF EZ-ISHR ='�'
               MOVE '0' TO ES_ISHR(I)
@@ -1371,16 +1767,20 @@ ZMANI         END-IF
            START USERSANF
                  KEY NOT LESS EXTERNALLY-DESCRIBED-KEY
                  INVALID KEY
+R007                     PERFORM 075-CHECK-SW-STATUS
                          ADD 1         TO I-ERR
                          MOVE 0003     TO PO2_ESERKD(I-ERR)
                          MOVE 1        TO PO2_ESERSG(I-ERR)
                          MOVE 1        TO PO2_ESKERR
                          ADD 1         TO PO2_ESKERR_NR
                          GO TO 655.
+R007       PERFORM 075-CHECK-SW-STATUS.
 
            READ USERSANF NEXT
                 AT END
+R007           PERFORM 075-CHECK-SW-STATUS
                 GO TO 655.
+R007       PERFORM 075-CHECK-SW-STATUS.
            IF USSHEV OF USERSANF-REC NOT = ES_MHOZ    OR
               USSNUM OF USERSANF-REC NOT = PI1_ESUSER OR
               USANF  OF USERSANF-REC NOT = ES_ANAF(I)
@@ -1448,9 +1848,60 @@ ZMANI         END-IF
        655.
            PERFORM 700-ARSHAOT-IDKUN-POLISA.
        656.
+R010       PERFORM 658-WRITE-ANAF-AUDIT.
            ADD 1 TO I.
        650-EXIT.
            EXIT.
+R004  *-----------------------------------------------------------------
+R004   657-CHECK-SPECIAL-ANAF  SECTION.
+R004  *-----------------------------------------------------------------
+R004   657.
+R004  *---   Data-driven replacement for the old single branch-180
+R004  *---   carve-out: true when ES_ANAF(I) matches one of the
+R004  *---   branches in EZ-SPECIAL-ANAF-TBL and that branch's 155/200
+R004  *---   override check (155-200-ZMANI, via H-HATCHALA) came back
+R004  *---   negative.
+R004       SET SPECIAL-ANAF-NO-HIT TO TRUE.
+R004       PERFORM VARYING I-SPEC FROM 1 BY 1
+R004               UNTIL I-SPEC > EZ-SPECIAL-ANAF-CNT
+R004          IF ES_ANAF(I) = EZ-SPECIAL-ANAF(I-SPEC)
+R004             AND EZ-SPECIAL-ANAF-NO(I-SPEC)
+R004             SET SPECIAL-ANAF-HIT TO TRUE
+R004             COMPUTE I-SPEC = EZ-SPECIAL-ANAF-CNT + 1
+R004          END-IF
+R004       END-PERFORM.
+R004   657-EXIT.
+R004       EXIT.
+R010  *-----------------------------------------------------------------
+R010   658-WRITE-ANAF-AUDIT  SECTION.
+R010  *-----------------------------------------------------------------
+R010   658.
+R010  *---   One audit row for the permission bundle just computed for
+R010  *---   this PI1_ESUSER/ES_ANAF(I) pair - who, which branch, when,
+R010  *---   and the full resulting flag set.
+R010       ACCEPT AUD-DATE FROM DATE.
+R010       ACCEPT AUD-TIME FROM TIME.
+R010       MOVE PI1_ESUSER                 TO AUD-USER.
+R010       MOVE ES_ANAF(I)                 TO AUD-ANAF.
+R010       MOVE ES_QWRY(I)                 TO AUD-QWRY.
+R010       MOVE ES_CHGA(I)                 TO AUD-CHGA.
+R010       MOVE ES_IMMD(I)                 TO AUD-IMMD.
+R010       MOVE ES_CHSV(I)                 TO AUD-CHSV.
+R010       MOVE ES_ISHR(I)                 TO AUD-ISHR.
+R010       MOVE ES_MASAX_PREMIUMIM(I)      TO AUD-PRMM.
+R010       MOVE ES_MASAX_SHEABUD(I)        TO AUD-PRSH.
+R010       MOVE ES_AMLA_ARSHAA_READ_A(I)   TO AUD-ARSHA-READ-A.
+R010       MOVE ES_AMLA_ARSHAA_READ_B(I)   TO AUD-ARSHA-READ-B.
+R010       MOVE ES_AMLA_ARSHAA_UPDATE_A(I) TO AUD-ARSHA-UPD-A.
+R010       MOVE ES_AMLA_ARSHAA_UPDATE_B(I) TO AUD-ARSHA-UPD-B.
+R010       MOVE AUD-DETAIL TO AUD-LINE.
+R017       IF DRY-RUN
+R017          DISPLAY AUD-LINE
+R017       ELSE
+R010          WRITE AUD-LINE
+R017       END-IF.
+R010   658-EXIT.
+R010       EXIT.
       *-----------------------------------------------------------------
        700-ARSHAOT-AMALOT  SECTION.
       *-----------------------------------------------------------------
@@ -1778,7 +2229,20 @@ g*            go to 850.
            move PI1_ESUSER      to iso-ISHUR-USER.
 g*     850.
            move 17              to ISO-SUG-HESKEM.
-           move 999999          to iso-SOCHEN-A  iso-SOCHEN-b.
+R018  *---   pull the agent range from EZ-ISO-RANGE-TBL for this
+R018  *---   PI1_ESMHOZ/SUG-HESKEM pair, falling back to the
+R018  *---   999999/999999 "all agents" wildcard when it isn't
+R018  *---   configured for this district.
+R018       MOVE 999999          TO ISO-SOCHEN-A  ISO-SOCHEN-B.
+R018       PERFORM VARYING I-ISO-RANGE FROM 1 BY 1
+R018               UNTIL I-ISO-RANGE > EZ-ISO-RANGE-CNT
+R018          IF EZ-ISO-RANGE-MHOZ(I-ISO-RANGE)   = PI1_ESMHOZ AND
+R018             EZ-ISO-RANGE-HESKEM(I-ISO-RANGE) = ISO-SUG-HESKEM
+R018             MOVE EZ-ISO-RANGE-SOC-A(I-ISO-RANGE) TO ISO-SOCHEN-A
+R018             MOVE EZ-ISO-RANGE-SOC-B(I-ISO-RANGE) TO ISO-SOCHEN-B
+R018             COMPUTE I-ISO-RANGE = EZ-ISO-RANGE-CNT + 1
+R018          END-IF
+R018       END-PERFORM.
            CALL 'ELARSHAR' USING  iso-ISHUR-PARAM.
            move iso-ISHUR-KOD   to ES_ISOH_ISHUR_MEUHAD.
 
@@ -1828,9 +2292,23 @@ hzh en**                                       ���� ����� �
            MOVE 1                    TO M2MTBA OF RTN-ELMAV-REC.
            MOVE ES_MHOZ              TO M2HVRA OF RTN-ELMAV-REC.
            CALL 'ELTV050B'  USING  CT50-AREA-KLALI RTN-ELMAV-REC.
+R021       MOVE '0' TO ES_SOCHEN_NAME_MISSING(I-SOC).
            IF NOT CT50-HZR-TAKIN
               THEN
-                   MOVE ALL '*' TO M2LAK OF RTN-ELMAV-REC.
+                   MOVE ALL '*' TO M2LAK OF RTN-ELMAV-REC
+R021               MOVE '1' TO ES_SOCHEN_NAME_MISSING(I-SOC)
+R021               ADD  1 TO I-ERR
+R021               MOVE 0013 TO PO2_ESERKD(I-ERR)
+R021               MOVE '!ELTV050B COULD NOT RESOLVE AGENT NAME' TO
+R021                    PO2_ESERTX(I-ERR)
+R021  *---   soft/informational only - a missing agent name for one row
+R021  *---   still leaves ES_SOCHEN_NAME(I-SOC) set to the asterisk
+R021  *---   fallback below, so 600-ANAFIM's caller gets every other
+R021  *---   branch/agent in this response; PO2_ESKERR is left alone so
+R021  *---   MAIN SECTION's 050 INITIALIZE PO4 doesn't wipe the whole
+R021  *---   record over one unresolved name, per the R005 idiom.
+R021               MOVE 1 TO PO2_ESERSG(I-ERR)
+R021               ADD  1 TO PO2_ESKERR_NR.
 
            MOVE M2LAK  OF RTN-ELMAV-REC TO ES_SOCHEN_NAME(I-SOC).
       *---                               !����� ��� - ��� ���× �� �� ��
@@ -1879,9 +2357,14 @@ hzh en**                                       ���� ����� �
            MOVE ES_MHOZ          TO MSMHOZ OF ESMAVL-REC.
            MOVE ES_SOCHEN(I-SOC) TO MSACC1 OF ESMAVL-REC.
            MOVE 1                TO MSMTBA OF ESMAVL-REC.
+           MOVE '0'              TO ES_SOCHEN_MAIL_MISSING(I-SOC).
            READ ESMAVL
               INVALID KEY
+R007             PERFORM 075-CHECK-SW-STATUS
+R012             MOVE '1' TO ES_SOCHEN_MAIL_MISSING(I-SOC)
+R012             MOVE EZ-DFLT-SOCHEN-MAIL TO ES_SOCHEN_MAIL(I-SOC)
                  GO TO 541-EXIT.
+R007       PERFORM 075-CHECK-SW-STATUS.
            MOVE MSMAIL1 OF ESMAVL-REC(1:40) TO ES_SOCHEN_MAIL(I-SOC).
 
        541-EXIT.
@@ -1917,7 +2400,6 @@ hzh en**                                       ���� ����� �
            MOVE 268                    TO CT10-TVL-NO.
            MOVE PI1_ESCOMP             TO CT10-HEVRA.
            MOVE ES_MHOZ                TO CT10-MAHOZ.
-           MOVE 25                     TO CT10-ANAF.
            MOVE 1                      TO CT10-MATBEA.
            MOVE SPACE                  TO EZ-CT10-268-REC .
            MOVE ES_SOCHEN(I-SOC)       TO EZ-CT10-T268-SOC
@@ -1927,16 +2409,19 @@ hzh en**                                       ���� ����� �
            MOVE 99999999               TO CT10-DATE.
            SET CT10-REC-SINGL          TO TRUE.
            SET CT10-OVERIDE-NO         TO TRUE.
-      **--           999 �� ���� 25 �� ��� �� �� , ����� 2 ��×� �����
-           PERFORM 2 TIMES
-             CALL 'ELTV010B'  USING CT10-AREA-KLALI RTN-TVL-DATA
-             END-CALL
-             IF CT10-HZR-TAKIN
-                MOVE '3' TO ES_SOCHEN_AB(I-SOC)
-                GO TO 542-EXIT
-             END-IF
-             MOVE 999 TO CT10-ANAF
-           END-PERFORM.
+      **--   table-driven fallback ANAF list - see EZ-FALLBACK-ANAF-TBL
+      **--   (populated in H-HATCHALA); tries each row's CT10-ANAF in
+      **--   order until one hits table 268, or the list is exhausted.
+R013       PERFORM VARYING I-FALLBACK-ANAF FROM 1 BY 1
+R013               UNTIL I-FALLBACK-ANAF > EZ-FALLBACK-ANAF-CNT
+R013          MOVE EZ-FALLBACK-ANAF(I-FALLBACK-ANAF) TO CT10-ANAF
+R013          CALL 'ELTV010B'  USING CT10-AREA-KLALI RTN-TVL-DATA
+R013          END-CALL
+R013          IF CT10-HZR-TAKIN
+R013             MOVE '3' TO ES_SOCHEN_AB(I-SOC)
+R013             COMPUTE I-FALLBACK-ANAF = EZ-FALLBACK-ANAF-CNT + 1
+R013          END-IF
+R013       END-PERFORM.
        542-EXIT.
            EXIT.
       *-----------------------------------------------------------------
@@ -2012,13 +2497,14 @@ hzh en**                                       ���� ����� �
        001.
       *---    ���� ���� ��� USERPROFILE-�� ������ ����� ���×� ���� ��×�
       *---                                      ������� ����� �×�� �"��
-           MOVE PI1_ESCOMP TO NTCOMP.
-           INITIALIZE NTMHOZ OF ELNTUSR-REC
-                      NTDATE OF ELNTUSR-REC
-                      NTUSER OF ELNTUSR-REC.
-           START ELNTUSR
-                 KEY NOT LESS EXTERNALLY-DESCRIBED-KEY
-                 INVALID KEY
+R015  *---   direct keyed lookup on ELNTUSR2 (company+user) in place of
+R015  *---   the old START/READ NEXT scan of the whole ELNTUSR file -
+R015  *---   see the R015 SELECT/FD above.
+R015       MOVE PI1_ESCOMP TO NTCOMP OF ELNTUSR2-REC.
+R015       MOVE PI1_ESUSER TO NTUSER OF ELNTUSR2-REC.
+R015       READ ELNTUSR2
+R015             INVALID KEY
+R007               PERFORM 075-CHECK-SW-STATUS
                    ADD 1         TO I-ERR
                    MOVE 0001     TO PO2_ESERKD(I-ERR)
                    MOVE 'ESMHZN' TO PO2_ESFLDN(I-ERR)
@@ -2027,26 +2513,8 @@ hzh en**                                       ���� ����� �
                    MOVE 1        TO PO2_ESKERR
                    ADD 1         TO PO2_ESKERR_NR
                    GO TO 001-EXIT.
-
-
-           MOVE 0 TO SW-LOOP.
-           MOVE 0 TO I.
-           PERFORM 002 THRU 002-CONT UNTIL SW-END-LOOP.
-           GO TO 003.
-       002.
-
-           READ ELNTUSR NEXT
-                AT END
-                   SET SW-END-LOOP TO TRUE
-                   GO TO 002-CONT.
-           IF NTCOMP OF ELNTUSR-REC = PI1_ESCOMP AND
-              NTUSER OF ELNTUSR-REC = PI1_ESUSER
-              MOVE NTMHOZ OF ELNTUSR-REC TO ES_MHOZ
-              SET SW-END-LOOP TO TRUE
-              GO TO 002-CONT.
-
-       002-CONT.
-       003.
+R007       PERFORM 075-CHECK-SW-STATUS.
+R015       MOVE NTMHOZ OF ELNTUSR2-REC TO ES_MHOZ.
 
 
        001-EXIT.
@@ -2055,14 +2523,28 @@ hzh en**                                       ���� ����� �
        830-AL                  SECTION.
       *-----------------------------------------------------------------
        830.
+      *---   table-driven over EZ-ZEVET-TBL (H-HATCHALA) - one
+      *---   ELARSHAR call per special-team SUG-HESKEM, one flag per
+      *---   row in ES_TV_ZEVET; row 1 (ELAL/16) also still sets
+      *---   ES_ZEVET_AL for existing callers.
            MOVE 0 TO ES_ZEVET_AL.
-           MOVE PI1_ESUSER    TO ARS-ISHUR-USER.
-           MOVE 16            TO ARS-SUG-HESKEM.
-           MOVE 999999        TO ARS-SOCHEN-A.
-           MOVE 999999        TO ARS-SOCHEN-B.
-           CALL 'ELARSHAR' USING  ARS-ISHUR-PARAM
-           IF ARS-ISHUR-KOD = '1'
-           move 1               TO ES_ZEVET_AL.
+           MOVE EZ-ZEVET-CNT TO ES_SUM_ZEVET.
+R016       PERFORM VARYING I-ZEVET FROM 1 BY 1
+R016               UNTIL I-ZEVET > EZ-ZEVET-CNT
+R016          MOVE EZ-ZEVET-HESKEM(I-ZEVET) TO ES_ZEVET_HESKEM(I-ZEVET)
+R016          MOVE 0                        TO ES_ZEVET_FLAG(I-ZEVET)
+R016          MOVE PI1_ESUSER               TO ARS-ISHUR-USER
+R016          MOVE EZ-ZEVET-HESKEM(I-ZEVET) TO ARS-SUG-HESKEM
+R016          MOVE 999999                   TO ARS-SOCHEN-A
+R016          MOVE 999999                   TO ARS-SOCHEN-B
+R016          CALL 'ELARSHAR' USING ARS-ISHUR-PARAM
+R016          IF ARS-ISHUR-KOD = '1'
+R016             MOVE 1 TO ES_ZEVET_FLAG(I-ZEVET)
+R016             IF I-ZEVET = 1
+R016                MOVE 1 TO ES_ZEVET_AL
+R016             END-IF
+R016          END-IF
+R016       END-PERFORM.
        830-EXIT.
            EXIT.
       *-----------------------------------------------------------------
@@ -2099,10 +2581,15 @@ hzh en**                                       ���� ����� �
        S00.
            CLOSE USERSANF
                  ELNTUSR
+R015             ELNTUSR2
                  USERSS1
                  RSOCENF
                  ELMAVL
-                 ESMAVL.
+                 ESMAVL
+R014             ESSYSDEF
+R022             ESSPANAF
+R022             ESACCTBL.
+R010       CLOSE ESANFAUD.
 
       *---            �×�÷� ���� ����× ����� �×��� INPUT ������� �×���
            PERFORM WRITE-LOG.
@@ -2168,7 +2655,7 @@ ZMANI      MOVE 0                 TO CT155-MAHOZ.
 ZMANI      MOVE 0                 TO CT155-ANAF.
 ZMANI      MOVE 0                 TO CT155-MATBEA.
 ZMANI      MOVE 200               TO EZ-180-TAT.
-ZMANI      MOVE 180               TO EZ-180-ANAF.
+R004       MOVE EZ-SPECIAL-ANAF(I-SPEC) TO EZ-180-ANAF.
 ZMANI      MOVE SPACES            TO EZ-180-NR.
 ZMANI      MOVE ZERO              TO EZ-180-ZERO.
 ZMANI      MOVE EZ-KEY-155-200    TO CT155-KEY-KLLI.
@@ -2195,7 +2682,7 @@ ZMANI      END-IF.
 ZMANI
 ZMANI      IF TUREC OF RTN-TVL-REC(I)(1:10) = PI1_ESUSER OR
               TUREC OF RTN-TVL-REC(I)(1:10) = 'ALL       '
-ZMANI         SET EZ-180-YES TO TRUE
+R004          SET EZ-SPECIAL-ANAF-YES(I-SPEC) TO TRUE
 ZMANI         COMPUTE I = CT155-TVL-IND  + 1
 ZMANI      END-IF.
 ZMANI  99Z-CONT.
