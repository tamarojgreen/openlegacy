@@ -0,0 +1,187 @@
+      ************************************************************************
+      * ESLICEXR - license expiration lookahead report off RSOCENF         **
+      ************************************************************************
+       PROCESS NOMONOPRC  APOST.
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID.                     ESLICEXR.
+       AUTHOR.                         BATYAK.
+       INSTALLATION.                   AS400.
+          DATE-WRITTEN.                08/08/2026.
+      *REMARKS.
+      *         Batch lookahead report over RSOCENF (the licence/
+      *         RISHAYON validity file also read by ESUSERB's
+      *         530-TOKEF-SOCEN). 530-TOKEF-SOCEN only ever answers a
+      *         yes/no "is this licence current" question for a single
+      *         agent at request time - it has no notion of "about to
+      *         expire". This program walks the whole file and reports
+      *         every row whose LCTOKF falls within the 30/60/90-day
+      *         lookahead window, tagging which tier it falls into, so
+      *         licensing can chase renewals ahead of time.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. AS-400.
+       OBJECT-COMPUTER. AS-400.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT  RSOCENF
+                   ASSIGN TO           DATABASE-HHLLC001
+                   ORGANIZATION IS     INDEXED
+                   ACCESS MODE  IS     DYNAMIC
+                   RECORD KEY   IS     EXTERNALLY-DESCRIBED-KEY
+                   FILE STATUS  IS     SW-STATUS.
+           SELECT  ESLICEXR-RPT     ASSIGN TO PRINTER-ESLICEXP
+                   ORGANIZATION      IS LINE SEQUENTIAL
+                   FILE STATUS       IS SW-STATUS-RPT.
+      *=================================================================
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD   RSOCENF
+            LABEL RECORD IS STANDARD.
+       01   RSOCEN-REC.
+            COPY DDS-ALL-FORMAT OF HHLLC001.
+       FD  ESLICEXR-RPT
+                   LABEL RECORD IS STANDARD.
+       01  RPT-LINE                    PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  SW-STATUS                   PIC XX.
+       01  SW-STATUS-RPT                PIC XX.
+       01  WS-TODAY-CCYYMMDD           PIC 9(8) VALUE 0.
+       01  WS-TODAY-INT                PIC 9(9) VALUE 0.
+       01  WS-EXPIR-INT                PIC 9(9) VALUE 0.
+       01  WS-DAYS-LEFT                PIC S9(9) VALUE 0.
+      *---                            .��×�× ��×��×× - ��×�× ×��� ��
+       01  WS-LOOKAHEAD-DAYS           PIC 9(3) VALUE 90.
+       01  WS-LOOKAHEAD-30             PIC 9(3) VALUE 30.
+       01  WS-LOOKAHEAD-60             PIC 9(3) VALUE 60.
+       01  WS-SWITCHES.
+           03 SW-RSOC-END              PIC X VALUE '0'.
+              88 RSOC-END               VALUE '1'.
+       01  WS-COUNTERS.
+           03 WS-ROWS-READ             PIC 9(7) VALUE 0.
+           03 WS-ROWS-REPORTED         PIC 9(7) VALUE 0.
+       01  RPT-DETAIL.
+           03 RPT-MHOZ                  PIC 9(2).
+           03 FILLER                    PIC X(2)  VALUE SPACES.
+           03 RPT-SOCN                  PIC 9(6).
+           03 FILLER                    PIC X(2)  VALUE SPACES.
+           03 RPT-SUGR                  PIC 999.
+           03 FILLER                    PIC X(2)  VALUE SPACES.
+           03 RPT-TOKF                  PIC 9(8).
+           03 FILLER                    PIC X(2)  VALUE SPACES.
+           03 RPT-STATUS                PIC X(20).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *=================================================================
+       000-MAIN                SECTION.
+      *-----------------------------------------------------------------
+       000.
+           PERFORM 010-OPEN-FILES.
+           PERFORM 100-SCAN-RSOCENF.
+           PERFORM 900-SUMMARY.
+           PERFORM 990-CLOSE-FILES.
+           GOBACK.
+      *-----------------------------------------------------------------
+       010-OPEN-FILES          SECTION.
+      *-----------------------------------------------------------------
+       010.
+           ACCEPT WS-TODAY-CCYYMMDD FROM DATE.
+           ADD 20000000 TO WS-TODAY-CCYYMMDD.
+           COMPUTE WS-TODAY-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-CCYYMMDD).
+           OPEN INPUT  RSOCENF.
+           OPEN OUTPUT ESLICEXR-RPT.
+           MOVE '**  ESLICEXR - LICENCE EXPIRATION LOOKAHEAD  **'
+                TO RPT-LINE.
+           WRITE RPT-LINE.
+       010-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       100-SCAN-RSOCENF        SECTION.
+      *-----------------------------------------------------------------
+       100.
+      *---   Walk the whole RSOCENF file and report every licence row
+      *---   that has already expired or expires within the lookahead
+      *---   window (WS-LOOKAHEAD-DAYS, currently 90 calendar days),
+      *---   tagging each with which 30/60/90-day tier it falls into.
+           MOVE LOW-VALUES TO LCMHOZ OF RSOCEN-REC
+                              LCSOCN OF RSOCEN-REC
+                              LCTCUM OF RSOCEN-REC
+                              LCSUGR OF RSOCEN-REC.
+           START RSOCENF
+                 KEY NOT LESS EXTERNALLY-DESCRIBED-KEY
+                 INVALID KEY
+                    SET RSOC-END TO TRUE.
+           PERFORM UNTIL RSOC-END
+              READ RSOCENF NEXT
+                   AT END
+                      SET RSOC-END TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-ROWS-READ
+                 PERFORM 110-CHECK-LOOKAHEAD
+              END-READ
+           END-PERFORM.
+       100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       110-CHECK-LOOKAHEAD     SECTION.
+      *-----------------------------------------------------------------
+       110.
+           COMPUTE WS-EXPIR-INT =
+                   FUNCTION INTEGER-OF-DATE(LCTOKF OF RSOCEN-REC).
+           COMPUTE WS-DAYS-LEFT = WS-EXPIR-INT - WS-TODAY-INT.
+
+           IF WS-DAYS-LEFT > WS-LOOKAHEAD-DAYS
+              GO TO 110-EXIT.
+
+           ADD 1 TO WS-ROWS-REPORTED.
+           MOVE LCMHOZ OF RSOCEN-REC TO RPT-MHOZ.
+           MOVE LCSOCN OF RSOCEN-REC TO RPT-SOCN.
+           MOVE LCSUGR OF RSOCEN-REC TO RPT-SUGR.
+           MOVE LCTOKF OF RSOCEN-REC TO RPT-TOKF.
+           EVALUATE TRUE
+              WHEN WS-DAYS-LEFT < 0
+                 MOVE 'ALREADY EXPIRED'    TO RPT-STATUS
+              WHEN WS-DAYS-LEFT <= WS-LOOKAHEAD-30
+                 MOVE 'WITHIN 30 DAYS'     TO RPT-STATUS
+              WHEN WS-DAYS-LEFT <= WS-LOOKAHEAD-60
+                 MOVE 'WITHIN 60 DAYS'     TO RPT-STATUS
+              WHEN OTHER
+                 MOVE 'WITHIN 90 DAYS'     TO RPT-STATUS
+           END-EVALUATE.
+           MOVE RPT-DETAIL TO RPT-LINE.
+           WRITE RPT-LINE.
+       110-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       900-SUMMARY             SECTION.
+      *-----------------------------------------------------------------
+       900.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-DETAIL.
+           STRING 'RSOCENF ROWS READ       : ' DELIMITED SIZE
+                  WS-ROWS-READ                DELIMITED SIZE
+                  INTO RPT-LINE.
+           WRITE RPT-LINE.
+           STRING 'ROWS WITHIN LOOKAHEAD   : ' DELIMITED SIZE
+                  WS-ROWS-REPORTED            DELIMITED SIZE
+                  INTO RPT-LINE.
+           WRITE RPT-LINE.
+       900-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       990-CLOSE-FILES         SECTION.
+      *-----------------------------------------------------------------
+       990.
+           CLOSE RSOCENF
+                 ESLICEXR-RPT.
+       990-EXIT.
+           EXIT.
