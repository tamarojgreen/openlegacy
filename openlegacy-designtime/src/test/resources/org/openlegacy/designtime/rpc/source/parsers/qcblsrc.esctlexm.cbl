@@ -0,0 +1,170 @@
+      ************************************************************************
+      * ESCTLEXM - interactive CTLEXE/FILMNG data-area maintenance screen   **
+      ************************************************************************
+       PROCESS NOMONOPRC  APOST.
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID.                     ESCTLEXM.
+       AUTHOR.                         BATYAK.
+       INSTALLATION.                   AS400.
+          DATE-WRITTEN.                08/08/2026.
+      *REMARKS.
+      *         Interactive maintenance for the CTLEXE data area in
+      *         library FILMNG - the switches H-HATCHALA reads with
+      *         "ACCEPT EZ-DTA FROM DATA-AREA FOR CTLEXE LIBRARY
+      *         FILMNG" and 350-SYSTEM-C-O then tests position by
+      *         position: EZ-DTA(1:1) through EZ-DTA(8:1) are the
+      *         open('O')/closed('C') flag for each of the eight
+      *         regional systems, and EZ-DTA(201:1) is the separate
+      *         "SC" branch close flag. Previously the only way to
+      *         change one of these positions was a direct data-area
+      *         update outside the application; this shows the
+      *         current state and lets an operator flip it instead.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. AS-400.
+       OBJECT-COMPUTER. AS-400.
+       SPECIAL-NAMES. DATA-AREA IS DATA-AREA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *=================================================================
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  EZ-DTA                      PIC X(1000).
+       01  WS-FUNCTION                 PIC X VALUE SPACE.
+           88 WS-FUNC-TOGGLE                   VALUE 'T'.
+           88 WS-FUNC-REFRESH                  VALUE 'R'.
+           88 WS-FUNC-SAVE                     VALUE 'S'.
+           88 WS-FUNC-EXIT                     VALUE 'X'.
+       01  WS-SYS-NO                   PIC 9   VALUE 0.
+       01  WS-MSG                      PIC X(40) VALUE SPACES.
+      *---   working display copies of the eight system flags plus
+      *---   the SC branch-close flag - kept separate from EZ-DTA so
+      *---   the screen only ever shows what was last read/saved.
+       01  WS-SYS-FLAGS.
+           03 WS-SYS-FLAG OCCURS 8      PIC X.
+       01  WS-SC-FLAG                  PIC X.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+      *-----------------------------------------------------------------
+       01  SC-ESCTLEXM.
+           05 BLANK SCREEN.
+           05 LINE 1  COL 1   VALUE 'ESCTLEXM - CTLEXE DATA AREA
+      -    'MAINTENANCE'.
+           05 LINE 3  COL 1   VALUE 'SYS 1 (EZ-DTA 1:1):'.
+           05 LINE 3  COL 25  PIC X       USING WS-SYS-FLAG(1).
+           05 LINE 4  COL 1   VALUE 'SYS 2 (EZ-DTA 2:1):'.
+           05 LINE 4  COL 25  PIC X       USING WS-SYS-FLAG(2).
+           05 LINE 5  COL 1   VALUE 'SYS 3 (EZ-DTA 3:1):'.
+           05 LINE 5  COL 25  PIC X       USING WS-SYS-FLAG(3).
+           05 LINE 6  COL 1   VALUE 'SYS 4 (EZ-DTA 4:1):'.
+           05 LINE 6  COL 25  PIC X       USING WS-SYS-FLAG(4).
+           05 LINE 7  COL 1   VALUE 'SYS 5 (EZ-DTA 5:1):'.
+           05 LINE 7  COL 25  PIC X       USING WS-SYS-FLAG(5).
+           05 LINE 8  COL 1   VALUE 'SYS 6 (EZ-DTA 6:1):'.
+           05 LINE 8  COL 25  PIC X       USING WS-SYS-FLAG(6).
+           05 LINE 9  COL 1   VALUE 'SYS 7 (EZ-DTA 7:1):'.
+           05 LINE 9  COL 25  PIC X       USING WS-SYS-FLAG(7).
+           05 LINE 10 COL 1   VALUE 'SYS 8 (EZ-DTA 8:1):'.
+           05 LINE 10 COL 25  PIC X       USING WS-SYS-FLAG(8).
+           05 LINE 11 COL 1   VALUE 'SC BRANCH CLOSE (EZ-DTA 201:1):'.
+           05 LINE 11 COL 34  PIC X       USING WS-SC-FLAG.
+           05 LINE 13 COL 1   VALUE 'FUNCTION (T=TOGGLE, R=REFRESH,
+      -    'S=SAVE, X=EXIT):'.
+           05 LINE 13 COL 45  PIC X       USING WS-FUNCTION.
+           05 LINE 14 COL 1   VALUE 'SYSTEM NO. TO TOGGLE (1-8, 0=SC):'.
+           05 LINE 14 COL 36  PIC 9       USING WS-SYS-NO.
+           05 LINE 16 COL 1   VALUE 'MESSAGE:'.
+           05 LINE 16 COL 10  PIC X(40)   FROM WS-MSG.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *=================================================================
+       000-MAIN                SECTION.
+      *-----------------------------------------------------------------
+       000.
+           PERFORM 010-LOAD-FLAGS.
+           PERFORM 100-SCREEN-LOOP UNTIL WS-FUNC-EXIT.
+           GOBACK.
+      *-----------------------------------------------------------------
+       010-LOAD-FLAGS          SECTION.
+      *-----------------------------------------------------------------
+       010.
+           ACCEPT EZ-DTA FROM DATA-AREA FOR "CTLEXE" LIBRARY "FILMNG".
+           MOVE EZ-DTA(1:1)   TO WS-SYS-FLAG(1).
+           MOVE EZ-DTA(2:1)   TO WS-SYS-FLAG(2).
+           MOVE EZ-DTA(3:1)   TO WS-SYS-FLAG(3).
+           MOVE EZ-DTA(4:1)   TO WS-SYS-FLAG(4).
+           MOVE EZ-DTA(5:1)   TO WS-SYS-FLAG(5).
+           MOVE EZ-DTA(6:1)   TO WS-SYS-FLAG(6).
+           MOVE EZ-DTA(7:1)   TO WS-SYS-FLAG(7).
+           MOVE EZ-DTA(8:1)   TO WS-SYS-FLAG(8).
+           MOVE EZ-DTA(201:1) TO WS-SC-FLAG.
+           MOVE 'CURRENT STATE LOADED' TO WS-MSG.
+       010-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       100-SCREEN-LOOP          SECTION.
+      *-----------------------------------------------------------------
+       100.
+           MOVE SPACES TO WS-MSG.
+           DISPLAY SC-ESCTLEXM.
+           ACCEPT SC-ESCTLEXM.
+           EVALUATE TRUE
+              WHEN WS-FUNC-TOGGLE
+                 PERFORM 200-TOGGLE-FLAG
+              WHEN WS-FUNC-REFRESH
+                 PERFORM 010-LOAD-FLAGS
+              WHEN WS-FUNC-SAVE
+                 PERFORM 300-SAVE-FLAGS
+              WHEN WS-FUNC-EXIT
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'INVALID FUNCTION - USE T, R, S OR X' TO WS-MSG
+           END-EVALUATE.
+       100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       200-TOGGLE-FLAG          SECTION.
+      *-----------------------------------------------------------------
+       200.
+      *---   Flip an 'O'(open)/'C'(closed) flag in place. Anything
+      *---   other than 'C' is treated as open, same as 350-SYSTEM-C-O
+      *---   already does when reading EZ-DTA.
+           IF WS-SYS-NO = 0
+              IF WS-SC-FLAG = 'C'
+                 MOVE 'O' TO WS-SC-FLAG
+              ELSE
+                 MOVE 'C' TO WS-SC-FLAG
+              END-IF
+              MOVE 'SC BRANCH CLOSE FLAG TOGGLED - S TO SAVE' TO WS-MSG
+              GO TO 200-EXIT.
+           IF WS-SYS-NO > 8
+              MOVE 'SYSTEM NO. MUST BE 0-8' TO WS-MSG
+              GO TO 200-EXIT.
+           IF WS-SYS-FLAG(WS-SYS-NO) = 'C'
+              MOVE 'O' TO WS-SYS-FLAG(WS-SYS-NO)
+           ELSE
+              MOVE 'C' TO WS-SYS-FLAG(WS-SYS-NO)
+           END-IF.
+           MOVE 'SYSTEM FLAG TOGGLED - USE S TO SAVE' TO WS-MSG.
+       200-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       300-SAVE-FLAGS           SECTION.
+      *-----------------------------------------------------------------
+       300.
+           MOVE WS-SYS-FLAG(1) TO EZ-DTA(1:1).
+           MOVE WS-SYS-FLAG(2) TO EZ-DTA(2:1).
+           MOVE WS-SYS-FLAG(3) TO EZ-DTA(3:1).
+           MOVE WS-SYS-FLAG(4) TO EZ-DTA(4:1).
+           MOVE WS-SYS-FLAG(5) TO EZ-DTA(5:1).
+           MOVE WS-SYS-FLAG(6) TO EZ-DTA(6:1).
+           MOVE WS-SYS-FLAG(7) TO EZ-DTA(7:1).
+           MOVE WS-SYS-FLAG(8) TO EZ-DTA(8:1).
+           MOVE WS-SC-FLAG     TO EZ-DTA(201:1).
+           DISPLAY EZ-DTA UPON DATA-AREA FOR "CTLEXE" LIBRARY "FILMNG".
+           MOVE 'SAVED TO CTLEXE DATA AREA' TO WS-MSG.
+       300-EXIT.
+           EXIT.
