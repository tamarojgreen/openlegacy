@@ -1,18 +1,28 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. TREEARRAY.
-DATA DIVISION.                                                     
-LINKAGE SECTION.                                                         
-01 AR-ARRAY.                                                             
-  03 AR-ARRAY-RECORDS      OCCURS 3 TIMES.                              
-    05  AR-TEXT              PIC X(11).                                
-    05  AR-NUM               PIC 9(4).                                 
-PROCEDURE DIVISION USING AR-ARRAY.                                       
-BEGIN.                                                                   
-      MOVE 30 TO AR-NUM(1)                                                 
-      MOVE 40 TO AR-NUM(2)                                                 
-      COMPUTE AR-NUM(3) = AR-NUM(1) + AR-NUM(2).                           
-      MOVE 'ARRAY ONE  ' TO AR-TEXT(1).                                    
-      MOVE 'ARRAY TOW  ' TO AR-TEXT(2).                                    
-      MOVE 'ARRAY THREE' TO AR-TEXT(3).                                    
-      DISPLAY 'VALUE 1:' AR-NUM(1).                                        
-HALT.         
\ No newline at end of file
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 AR-INX               PIC 9(4) VALUE 0.
+LINKAGE SECTION.
+01 AR-ARRAY.
+  03 AR-HEADER-CNT       PIC 9(4).
+  03 AR-DETAIL-CNT       PIC 9(4).
+  03 AR-ARRAY-RECORDS      OCCURS 500 TIMES.
+    05  AR-TEXT              PIC X(11).
+    05  AR-NUM               PIC 9(4).
+  03 AR-TRAILER-NUM      PIC 9(6).
+  03 AR-CTL-ERROR        PIC X.
+    88 AR-CTL-MISMATCH     VALUE 'Y'.
+PROCEDURE DIVISION USING AR-ARRAY.
+BEGIN.
+      MOVE 'N' TO AR-CTL-ERROR.
+      MOVE 0 TO AR-TRAILER-NUM.
+      PERFORM VARYING AR-INX FROM 1 BY 1
+              UNTIL AR-INX > AR-DETAIL-CNT OR AR-INX > 500
+          ADD AR-NUM(AR-INX) TO AR-TRAILER-NUM
+      END-PERFORM.
+      IF AR-DETAIL-CNT NOT = AR-HEADER-CNT
+         SET AR-CTL-MISMATCH TO TRUE
+      END-IF.
+      DISPLAY 'VALUE 1:' AR-NUM(1).
+HALT.
